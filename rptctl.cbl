@@ -0,0 +1,60 @@
+       identification division.
+       program-id. rptctl.
+       author.     uvsoftware.
+      * rptctl - vancouver utilities from www.uvsoftware.ca
+      * - looks up a listing program's report heading and lines-per-
+      *   page from a shared control file (RPTCTL), keyed by program
+      *   name, so operations can retitle or resize a report for a
+      *   different environment without a recompile
+      * - the caller pre-loads rc-heading/rc-lines-pp with its own
+      *   compiled-in defaults before the call; if a row is found for
+      *   rc-pgm-in those defaults are overridden, otherwise (no
+      *   control file, or no row for this program) the caller's
+      *   defaults are left exactly as passed in
+       environment division.
+       input-output section.
+       file-control.
+           select rptctl assign external RPTCTL
+                  organization line sequential
+                  file status rptctl-stat.
+      *eject
+       data  division.
+       file section.
+       fd  rptctl record contains 80 characters.
+           01 rptctlrec.
+              05 rc-ctl-pgm        pic x(8).
+              05 filler            pic x(1).
+              05 rc-ctl-heading    pic x(40).
+              05 filler            pic x(1).
+              05 rc-ctl-lines-pp   pic 9(3).
+              05 filler            pic x(27).
+       working-storage section.
+       01  rptctl-stat             pic xx value spaces.
+       01  rptctl-eof              pic x value 'N'.
+           88 rptctl-at-eof                value 'Y'.
+       01  rptctl-found-sw         pic x value 'N'.
+           88 rptctl-found                 value 'Y'.
+       linkage section.
+       01  rc-pgm-in               pic x(8).
+       01  rc-heading              pic x(40).
+       01  rc-lines-pp             pic 9(3).
+      *eject
+       procedure division using rc-pgm-in rc-heading rc-lines-pp.
+       mainpara.
+           open input rptctl.
+           if rptctl-stat = '00'
+              perform searchrtn
+              close rptctl
+           end-if.
+           goback.
+       searchrtn.
+           read rptctl at end move 'Y' to rptctl-eof.
+           perform findrtn until rptctl-at-eof or rptctl-found.
+       findrtn.
+           if rc-ctl-pgm = rc-pgm-in
+              move rc-ctl-heading to rc-heading
+              move rc-ctl-lines-pp to rc-lines-pp
+              move 'Y' to rptctl-found-sw
+           else
+              read rptctl at end move 'Y' to rptctl-eof
+           end-if.
