@@ -3,7 +3,11 @@
        author.     uvsoftware.
       *****************************************************************
       * getdate - cobol called program to get current date
-      * accepts 6 digit yymmdd from unix os,& prepends century '20'
+      * accepts 6 digit yymmdd from unix os, then derives the century
+      * from a sliding window (00-49 is 20xx, 50-99 is 19xx) so archive
+      * reruns processing pre-2000 posting dates still get the right
+      * century instead of a hard-coded '20'; env-var GETDATE-CENTURY
+      * overrides the derived value when a run needs to force one
       * - could easily do in calling cobol program
       * - this used to demo replacing assembler subrtn with cobol
       *****************************************************************
@@ -28,7 +32,18 @@ uvM   *eject
 uvM        perform unixproc1.
        mainpara.
            accept sysdate-yymmdd from date.
-           move '20' to sysdate-cc.
+           accept sysdate-cc from environment "GETDATE-CENTURY"
+               on exception perform derive-century-rtn
+           end-accept.
            goback returning 00.
       *
+      * no GETDATE-CENTURY override supplied - derive the century from
+      * a sliding window instead of hard-coding '20'
+       derive-century-rtn.
+           if sysdate-yy < 50
+              move '20' to sysdate-cc
+           else
+              move '19' to sysdate-cc
+           end-if.
+      *
 uvM    copy "unixproc1.cpy".
