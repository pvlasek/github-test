@@ -0,0 +1,137 @@
+       identification division.
+      * car109 - test/demo mainframe conversion to micro focus cobol
+      *        - single invoice reprint from SALEDTL by sd-inv, joined
+      *          with the customer name from CUSTMAS
+      *        - CAR109-INV selects the invoice, CAR109-CUST is an
+      *          optional extra check when the same sd-inv could
+      *          appear for more than one sd-cust
+       program-id. car109.
+       environment division.
+       input-output section.
+       file-control.
+           select saledtl assign external SALEDTL
+                  organization record sequential access mode sequential
+                  file status saledtl-stat.
+           select custmas assign external CUSTMAS
+                  organization indexed access mode random
+                  record key cm-cust
+                  alternate record key cm-name with duplicates
+                  file status custmas-stat.
+           select invrpt assign external INVRPT
+                  organization line sequential.
+      *eject
+       data  division.
+       file section.
+       fd  saledtl record contains 64 characters.
+           01 salerec. copy "saledtl.cpy".
+       fd  custmas record contains 256 characters.
+           01 custrec. copy "custmas.cpy".
+       fd  invrpt record contains 120 characters.
+           01 detail-line. copy "sdline.cpy".
+      *eject
+       working-storage section.
+       copy "unixwork1.cpy".
+       01  wrk-flds.
+           05 saledtl-eof        pic x value ' '.
+               88 saledtl-at-eof          value '1'.
+           05 found-sw           pic x value 'N'.
+               88 found                   value 'Y'.
+           05 cm-found-sw        pic x value 'N'.
+               88 cm-found                value 'Y'.
+           05 search-inv         pic 9(6) value zeros.
+           05 search-cust        pic 9(6) value zeros.
+      * CAR109-INV/CAR109-CUST come in off the environment as text, so
+      * they're validated through NUMEDIT before being trusted as
+      * numeric - see NUMTEST for why an unvalidated alphanumeric-to-
+      * numeric move is worth guarding against
+           05 search-inv-txt     pic x(6) value '000000'.
+           05 search-cust-txt    pic x(6) value '000000'.
+           05 edit-lth           pic 9(4) comp value 6.
+           05 edit-valid-sw      pic x value 'Y'.
+               88 edit-valid             value 'Y'.
+       01  misc.
+           05 saledtl-stat       pic xx value spaces.
+           05 custmas-stat       pic xx value spaces.
+      *eject
+       procedure division.
+           perform unixproc1.
+       mainline.
+           accept search-inv-txt from environment "CAR109-INV"
+               on exception move '000000' to search-inv-txt
+           end-accept.
+           call "numedit" using search-inv-txt edit-lth edit-valid-sw.
+           if edit-valid
+              move search-inv-txt to search-inv
+           else
+              display "CAR109 - INVALID CAR109-INV VALUE: "
+                  search-inv-txt upon console
+              move zeros to search-inv
+           end-if.
+           accept search-cust-txt from environment "CAR109-CUST"
+               on exception move '000000' to search-cust-txt
+           end-accept.
+           call "numedit" using search-cust-txt edit-lth edit-valid-sw.
+           if edit-valid
+              move search-cust-txt to search-cust
+           else
+              display "CAR109 - INVALID CAR109-CUST VALUE: "
+                  search-cust-txt upon console
+              move zeros to search-cust
+           end-if.
+           open input saledtl.
+           if saledtl-stat not = '00'
+              move saledtl-stat to mf-filestat
+              move "SALEDTL"    to mf-filenamei
+              move "SALEDTL"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open input custmas.
+           if custmas-stat not = '00'
+              move custmas-stat to mf-filestat
+              move "CUSTMAS"    to mf-filenamei
+              move "CUSTMAS"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output invrpt.
+           read saledtl at end move '1' to saledtl-eof.
+           perform findinvrtn until saledtl-at-eof or found.
+           if found
+              perform printinvrtn
+           else
+              move spaces to detail-line
+              move "INVOICE NOT FOUND ON SALEDTL" to detail-line
+              write detail-line before advancing 1 line
+           end-if.
+           close saledtl custmas invrpt.
+           if not found
+              stop run returning 16
+           end-if.
+           stop run.
+       findinvrtn.
+           if sd-inv = search-inv
+                 and (search-cust = zeros or sd-cust = search-cust)
+              move 'Y' to found-sw
+           else
+              read saledtl at end move '1' to saledtl-eof
+           end-if.
+      * join the matched sale detail with its customer name
+       printinvrtn.
+           move spaces to custrec.
+           move sd-cust to cm-cust.
+           read custmas
+               invalid key move 'N' to cm-found-sw
+               not invalid key move 'Y' to cm-found-sw
+           end-read.
+           move spaces to detail-line.
+           move sd-cust   to dl-cust.
+           if cm-found
+              move cm-name to dl-cusname
+           else
+              move "*** NOT ON CUSTMAS ***" to dl-cusname
+           end-if.
+           move sd-slsmn  to dl-slsmn. move sd-date  to dl-date.
+           move sd-inv    to dl-inv.   move sd-prod  to dl-prod.
+           move sd-qty    to dl-qty.   move sd-price to dl-price.
+           move sd-amount to dl-amount.
+           write detail-line before advancing 1 line.
+       copy "unixproc1.cpy".
