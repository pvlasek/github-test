@@ -1,6 +1,15 @@
        identification division.
       * ctx100 - test/demo mainframe conversion to micro focus cobol
       *        - list dat1/citytax1 file with packed/binary/zoned
+      *        - folios still owing as of ctx-post-date get our
+      *          penalty percentage applied to ctx-maint-tax, so the
+      *          listing shows aged/penalized amount owing rather than
+      *          the flat original tax figure; env-var
+      *          CTX100-PENALTY-PCT overrides the default rate
+      *        - env-vars CTX100-FACE-MIN/CTX100-LAND-MIN filter the
+      *          listing to a value-threshold mailing extract (e.g.
+      *          commercial reassessment notices) instead of the full
+      *          roll, default zero lists every folio as before
        program-id. ctx100.
        environment division.
        input-output section.
@@ -16,7 +25,7 @@ uvM   *eject
        file section.
        fd  citytax record contains 128 characters.
            copy "citytax1.cpy".
-       fd  taxlist record contains 82 characters.
+       fd  taxlist record contains 104 characters.
            01 listrec.
               05 list-folio        pic x(10).
               05 list-name1        pic x(20).
@@ -25,36 +34,181 @@ uvM   *eject
               05 list-imp-value    pic zzz,zzz,zz9.
               05 list-face-value   pic zzz,zzz,zz9.
               05 list-maint-tax    pic zzzz,zzz.99.
+              05 list-penalty      pic zzzz,zzz.99.
+              05 list-owing        pic zzzz,zzz.99.
               05 filler            pic x(1).
 uvM   *eject
        working-storage section.
 uvM    copy "unixwork1.cpy".
        01  page-hdngs.
-           05 filler            pic x(40) value
+           05 rpt-heading       pic x(40) value
               'CTX100: CITYTAX LISTING'.
            05 run-date          pic x(20) value spaces.
-           05 filler            pic x(22) value spaces.
+           05 filler            pic x(10) value spaces.
+           05 filler            pic x(6) value 'PAGE '.
+           05 hdng-page-no      pic zzz9.
+           05 filler            pic x(2) value spaces.
        01  ctx-eof              pic x value ' '.
+      * heading text and lines-per-page come off RPTCTL, a shared
+      * control file keyed by program name, so operations can
+      * retitle or resize this listing without a recompile - the
+      * values below are just the compiled-in defaults, used when
+      * RPTCTL has no row for CTX100 (or the file doesn't exist)
+       01  rpt-ctl-flds.
+           05 rpt-pgm-name      pic x(8) value "CTX100".
+           05 rpt-lines-pp      pic 9(3) value 60.
+       01  line-count           pic 9(4) value zeros.
+       01  page-count           pic 9(4) value 1.
+       01  penalty-pct          pic 9(3)v99 value 1.50.
+       01  penalty-amt          pic s9(7)v99 comp-3.
+       01  owing-amt            pic s9(7)v99 comp-3.
+       01  face-min             pic 9(9) value zeros.
+       01  land-min             pic 9(9) value zeros.
+      * CTX100-PENALTY-PCT/CTX100-FACE-MIN/CTX100-LAND-MIN come in off
+      * the environment as text, so they're validated through NUMEDIT
+      * before being trusted as numeric - see NUMTEST for why an
+      * unvalidated alphanumeric-to-numeric move is worth guarding
+      * against
+       01  edit-flds.
+           05 penalty-pct-txt   pic x(5) value '00150'.
+           05 face-min-txt      pic x(9) value '000000000'.
+           05 land-min-txt      pic x(9) value '000000000'.
+           05 edit-lth          pic 9(4) comp value 5.
+           05 edit-valid-sw     pic x value 'Y'.
+               88 edit-valid            value 'Y'.
+      * roll totals, printed as a trailer to balance against the
+      * assessor's office assessment roll totals
+       01  ttl-flds.
+           05 folio-count       pic 9(7) value zeros.
+           05 tot-land-value    pic s9(9)v99 comp-3 value 0.
+           05 tot-imp-value     pic s9(9)v99 comp-3 value 0.
+           05 tot-face-value    pic s9(9)v99 comp-3 value 0.
+           05 tot-maint-tax     pic s9(9)v99 comp-3 value 0.
+           05 ttl-count-ed      pic zzz,zzz,zz9.
+           05 ttl-amt-ed        pic zzz,zzz,zz9.99-.
 uvM   *eject
        procedure division.
 uvM        perform unixproc1.
        mainline.
            accept run-date from date.
+           accept penalty-pct-txt from environment "CTX100-PENALTY-PCT"
+               on exception move '00150' to penalty-pct-txt
+           end-accept.
+           move 5 to edit-lth.
+           call "numedit" using penalty-pct-txt edit-lth edit-valid-sw.
+           if edit-valid
+              move penalty-pct-txt to penalty-pct
+           else
+              display "CTX100 - INVALID CTX100-PENALTY-PCT VALUE: "
+                  penalty-pct-txt upon console
+              move 1.50 to penalty-pct
+           end-if.
+           accept face-min-txt from environment "CTX100-FACE-MIN"
+               on exception move '000000000' to face-min-txt
+           end-accept.
+           move 9 to edit-lth.
+           call "numedit" using face-min-txt edit-lth edit-valid-sw.
+           if edit-valid
+              move face-min-txt to face-min
+           else
+              display "CTX100 - INVALID CTX100-FACE-MIN VALUE: "
+                  face-min-txt upon console
+              move zeros to face-min
+           end-if.
+           accept land-min-txt from environment "CTX100-LAND-MIN"
+               on exception move '000000000' to land-min-txt
+           end-accept.
+           move 9 to edit-lth.
+           call "numedit" using land-min-txt edit-lth edit-valid-sw.
+           if edit-valid
+              move land-min-txt to land-min
+           else
+              display "CTX100 - INVALID CTX100-LAND-MIN VALUE: "
+                  land-min-txt upon console
+              move zeros to land-min
+           end-if.
+           call "rptctl" using rpt-pgm-name rpt-heading rpt-lines-pp.
            open input citytax. open output taxlist.
-           write listrec from page-hdngs before advancing 2 lines.
+           perform newpage-rtn.
            read citytax at end move '1' to ctx-eof.
            perform dtlrtn until ctx-eof = '1'.
+           perform trailertn.
            close citytax taxlist.
+           move "CTX100" to jobsum-pgm.
+           move folio-count to jobsum-count.
+           move "COMPLETE" to jobsum-status.
+           call "jobcnt" using jobsum-pgm jobsum-count jobsum-status
+               jobid1 jobid2.
+           perform unixproc1-eoj.
            stop run.
        dtlrtn.
+           if ctx-face-value >= face-min and ctx-land-value >= land-min
+              if line-count >= rpt-lines-pp
+                 add 1 to page-count
+                 perform newpage-rtn
+              end-if
+              move spaces to listrec
+              move ctx-folio to list-folio
+              move ctx-name to list-name1
+              move ctx-post-date to list-post-date
+              move ctx-imp-value to list-imp-value
+              move ctx-land-value to list-land-value
+              move ctx-face-value to list-face-value
+              move ctx-maint-tax to list-maint-tax
+              if ctx-post-date < rundate-ymd6
+                 compute penalty-amt rounded =
+                     ctx-maint-tax * penalty-pct / 100
+              else
+                 move zeros to penalty-amt
+              end-if
+              compute owing-amt = ctx-maint-tax + penalty-amt
+              move penalty-amt to list-penalty
+              move owing-amt to list-owing
+              write listrec before advancing 1 line
+              add 1 to line-count
+              add 1 to folio-count
+              add ctx-land-value to tot-land-value
+              add ctx-imp-value to tot-imp-value
+              add ctx-face-value to tot-face-value
+              add ctx-maint-tax to tot-maint-tax
+           end-if.
+           read citytax at end move '1' to ctx-eof.
+       newpage-rtn.
+           move page-count to hdng-page-no.
+           write listrec from page-hdngs before advancing page.
+           move zeros to line-count.
+      *eject
+      * reconciliation trailer - folio count plus the four column
+      * totals, printed to balance against the assessor's roll totals
+       trailertn.
            move spaces to listrec.
-           move ctx-folio to list-folio.
-           move ctx-name to list-name1.
-           move ctx-post-date to list-post-date.
-           move ctx-imp-value to list-imp-value.
-           move ctx-land-value to list-land-value.
-           move ctx-face-value to list-face-value.
-           move ctx-maint-tax to list-maint-tax.
+           move folio-count to ttl-count-ed.
+           string "FOLIO COUNT: " ttl-count-ed
+               delimited by size into listrec
+           end-string.
+           write listrec before advancing 1 line.
+           move spaces to listrec.
+           move tot-land-value to ttl-amt-ed.
+           string "TOTAL LAND VALUE: " ttl-amt-ed
+               delimited by size into listrec
+           end-string.
+           write listrec before advancing 1 line.
+           move spaces to listrec.
+           move tot-imp-value to ttl-amt-ed.
+           string "TOTAL IMPROVEMENT VALUE: " ttl-amt-ed
+               delimited by size into listrec
+           end-string.
+           write listrec before advancing 1 line.
+           move spaces to listrec.
+           move tot-face-value to ttl-amt-ed.
+           string "TOTAL FACE VALUE: " ttl-amt-ed
+               delimited by size into listrec
+           end-string.
+           write listrec before advancing 1 line.
+           move spaces to listrec.
+           move tot-maint-tax to ttl-amt-ed.
+           string "TOTAL MAINT TAX: " ttl-amt-ed
+               delimited by size into listrec
+           end-string.
            write listrec before advancing 1 line.
-           read citytax at end move '1' to ctx-eof.
 uvM    copy "unixproc1.cpy".
