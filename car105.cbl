@@ -0,0 +1,135 @@
+       identification division.
+      * car105 - test/demo mainframe conversion to micro focus cobol
+      *        - customer name & address change log
+      *        - matches today's CUSTMAS against yesterday's saved
+      *          copy (CUSTMASY) & reports adds, deletes (cm-delete
+      *          newly set), and name/address changes
+       program-id. car105.
+       environment division.
+       input-output section.
+       file-control.
+           select custmas assign external CUSTMAS
+                  organization record sequential access mode sequential
+                  file status custmas-stat.
+           select custmasy assign external CUSTMASY
+                  organization record sequential access mode sequential
+                  file status custmasy-stat.
+           select custchg assign external CUSTCHG
+                  organization line sequential.
+      *eject
+       data  division.
+       file section.
+       fd  custmas record contains 256 characters.
+           01 cm1. copy "custmas.cpy".
+       fd  custmasy record contains 256 characters.
+           01 cm1y. copy "custmasy.cpy".
+       fd  custchg record contains 120 characters.
+           01 chgrec             pic x(120).
+      *eject
+       working-storage section.
+       copy "unixwork1.cpy".
+       01  wrk-flds.
+           05 today-eof          pic x value ' '.
+               88 today-at-eof            value 'Y'.
+           05 yest-eof           pic x value ' '.
+               88 yest-at-eof             value 'Y'.
+           05 adds-count         pic 9(5) value zeros.
+           05 deletes-count      pic 9(5) value zeros.
+           05 changes-count      pic 9(5) value zeros.
+       01  misc.
+           05 custmas-stat       pic xx value spaces.
+           05 custmasy-stat      pic xx value spaces.
+      *eject
+       procedure division.
+           perform unixproc1.
+       mainline.
+           open input custmas.
+           if custmas-stat not = '00'
+              move custmas-stat to mf-filestat
+              move "CUSTMAS"    to mf-filenamei
+              move "CUSTMAS"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open input custmasy.
+           if custmasy-stat not = '00'
+              move custmasy-stat to mf-filestat
+              move "CUSTMASY"   to mf-filenamei
+              move "CUSTMASY"   to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output custchg.
+           read custmas at end move 'Y' to today-eof.
+           read custmasy at end move 'Y' to yest-eof.
+           perform matchrtn until today-at-eof and yest-at-eof.
+           perform ttlrtn.
+           close custmas custmasy custchg.
+           stop run.
+       matchrtn.
+           if today-at-eof
+              perform delrtn
+           else
+              if yest-at-eof
+                 perform addrtn
+              else
+                 if cm-cust < cy-cust
+                    perform addrtn
+                 else
+                    if cm-cust > cy-cust
+                       perform delrtn
+                    else
+                       perform comparertn
+                    end-if
+                 end-if
+              end-if
+           end-if.
+       addrtn.
+           move spaces to chgrec.
+           string "ADD    " cm-cust " " cm-nameadrs
+               delimited by size into chgrec
+           end-string.
+           write chgrec before advancing 1 line.
+           add 1 to adds-count.
+           read custmas at end move 'Y' to today-eof.
+       delrtn.
+           move spaces to chgrec.
+           string "DELETE " cy-cust " " cy-nameadrs
+               delimited by size into chgrec
+           end-string.
+           write chgrec before advancing 1 line.
+           add 1 to deletes-count.
+           read custmasy at end move 'Y' to yest-eof.
+       comparertn.
+           if cm-delete not = spaces and cy-delete = spaces
+              move spaces to chgrec
+              string "DELETE " cm-cust " " cm-nameadrs
+                  delimited by size into chgrec
+              end-string
+              write chgrec before advancing 1 line
+              add 1 to deletes-count
+           else
+              if cm-delete not = cy-delete
+                    or cm-nameadrs not = cy-nameadrs
+                 move spaces to chgrec
+                 string "CHANGE " cm-cust " WAS: " cy-nameadrs
+                     delimited by size into chgrec
+                 end-string
+                 write chgrec before advancing 1 line
+                 move spaces to chgrec
+                 string "       " cm-cust " NOW: " cm-nameadrs
+                     delimited by size into chgrec
+                 end-string
+                 write chgrec before advancing 1 line
+                 add 1 to changes-count
+              end-if
+           end-if.
+           read custmas at end move 'Y' to today-eof.
+           read custmasy at end move 'Y' to yest-eof.
+       ttlrtn.
+           move spaces to chgrec.
+           string "TOTALS - ADDS: " adds-count
+                  "  DELETES: " deletes-count
+                  "  CHANGES: " changes-count
+               delimited by size into chgrec
+           end-string.
+           write chgrec before advancing 2 lines.
+       copy "unixproc1.cpy".
