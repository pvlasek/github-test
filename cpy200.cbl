@@ -2,16 +2,28 @@
       * cpy200 - test/demo mainframe conversion to micro focus cobol
       *        - this program to demo cobfiles5a & mvsfiles5a
       *        - with packed fields under fd/01
-       program-id. cpy100.
+      *        - also produces a payroll register off PAYMAS with a
+      *          net-pay column (gross less tax, cpp and uic) and
+      *          gross/tax/cpp/uic/net subtotals across the whole file
+      *        - appends this run's amounts per paymas-empno and
+      *          run-date to PAYHIST, a running pay-period history
+      *          feeding the year-end summary
+       program-id. cpy200.
        environment division.
        input-output section.
        file-control.
 uvM   * select paymas assign paymas
 uvM        select paymas assign external PAYMAS
-                  organization record sequential access mode sequential.
+                  organization record sequential access mode sequential
+                  file status paymas-stat.
 uvM   * select payedit assign payedit
 uvM        select payedit assign external PAYEDIT
 uvM               organization line sequential.
+           select payreg assign external PAYREG
+                  organization line sequential.
+           select payhist assign external PAYHIST
+                  organization record sequential access mode sequential
+                  file status payhist-stat.
 uvM   *eject
        data  division.
        file section.
@@ -35,22 +47,83 @@ uvM   *eject
               10 edit-cpp        pic zzzz,zzz.99-.
               10 edit-uic        pic zz,zzz.99-.
               10 filler          pic x(44).
+       fd  payreg record contains 120 characters.
+           01 regline            pic x(120).
+      * one row per employee per run, appended to the existing file
+       fd  payhist record contains 60 characters.
+           01 histrec.
+              05 hist-empno      pic 9(6).
+              05 hist-name       pic x(20).
+              05 hist-date       pic 9(6).
+              05 hist-gross      pic s9(7)v99 comp-3.
+              05 hist-tax        pic s9(7)v99 comp-3.
+              05 hist-cpp        pic s9(7)v99 comp-4.
+              05 hist-uic        pic s9(5)v99.
+              05 filler          pic x(6).
 uvM   *eject
        working-storage section.
 uvM    copy "unixwork1.cpy".
        01  wrk-flds.
            05 cm1-eof           pic x value ' '.
            05 run-date          pic 9(6).
+           05 net-pay           pic s9(7)v99 comp-3.
+           05 tot-gross         pic s9(9)v99 comp-3 value 0.
+           05 tot-tax           pic s9(9)v99 comp-3 value 0.
+           05 tot-cpp           pic s9(9)v99 comp-3 value 0.
+           05 tot-uic           pic s9(9)v99 comp-3 value 0.
+           05 tot-net           pic s9(9)v99 comp-3 value 0.
+           05 exc-count         pic 9(4) value zeros.
+           05 srch-idx          pic 9(4) value zeros.
+           05 exc-reason-ws     pic x(40) value spaces.
+       01  misc.
+           05 paymas-stat       pic xx value spaces.
+           05 payhist-stat      pic xx value spaces.
+           05 rec-count         pic 9(7) value zeros.
+      * amounts that fail basic gross/tax/deduction sanity checks are
+      * held here for an exceptions section at the end of PAYEDIT
+       01  exc-table.
+           05 exc-entry occurs 500 times.
+              10 exc-empno       pic 9(6).
+              10 exc-name        pic x(20).
+              10 exc-reason      pic x(40).
+      * payroll register edited fields
+       01  reg-flds.
+           05 reg-gross-ed      pic zzzz,zzz.99-.
+           05 reg-tax-ed        pic zzzz,zzz.99-.
+           05 reg-cpp-ed        pic zzzz,zzz.99-.
+           05 reg-uic-ed        pic zz,zzz.99-.
+           05 reg-net-ed        pic zzzz,zzz.99-.
+           05 reg-tot-ed        pic zzz,zzz,zzz.99-.
       *
 uvM   *eject
        procedure division.
 uvM        perform unixproc1.
        mainline.
            accept run-date from date.
-           open input paymas. open output payedit.
+           open input paymas.
+           if paymas-stat not = '00'
+              move paymas-stat to mf-filestat
+              move "PAYMAS"    to mf-filenamei
+              move "PAYMAS"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output payedit payreg.
+           open extend payhist.
+           if payhist-stat = '35'
+              open output payhist
+           end-if.
+           perform reghdrtn.
            read paymas at end move '1' to cm1-eof.
            perform dtlrtn until cm1-eof = '1'.
-           close paymas payedit.
+           perform regttlrtn.
+           perform excrtn.
+           close paymas payedit payreg payhist.
+           move "CPY200" to jobsum-pgm.
+           move rec-count to jobsum-count.
+           move "COMPLETE" to jobsum-status.
+           call "jobcnt" using jobsum-pgm jobsum-count jobsum-status
+               jobid1 jobid2.
+           perform unixproc1-eoj.
            stop run.
        dtlrtn.
            move spaces to editrec.
@@ -62,5 +135,136 @@ uvM        perform unixproc1.
            move paymas-cpp to edit-cpp.
            move paymas-uic to edit-uic.
            write editrec before advancing 1 line.
+           compute net-pay = paymas-gross - paymas-tax
+               - paymas-cpp - paymas-uic.
+           add paymas-gross to tot-gross.
+           add paymas-tax to tot-tax.
+           add paymas-cpp to tot-cpp.
+           add paymas-uic to tot-uic.
+           add net-pay to tot-net.
+           perform regdtlrtn.
+           perform validrtn.
+           perform histrtn.
+           add 1 to rec-count.
            read paymas at end move '1' to cm1-eof.
+      *eject
+      * flag any employee whose amounts fail basic gross/tax/deduction
+      * sanity checks - negative amounts, or deductions bigger than
+      * the gross they were taken from
+       validrtn.
+           if paymas-gross < 0
+              move "NEGATIVE GROSS" to exc-reason-ws
+              perform addexcrtn
+           else
+              if paymas-tax < 0 or paymas-cpp < 0 or paymas-uic < 0
+                 move "NEGATIVE DEDUCTION" to exc-reason-ws
+                 perform addexcrtn
+              else
+                 if paymas-tax + paymas-cpp + paymas-uic
+                       > paymas-gross
+                    move "DEDUCTIONS EXCEED GROSS" to exc-reason-ws
+                    perform addexcrtn
+                 end-if
+              end-if
+           end-if.
+       addexcrtn.
+           if exc-count >= 500
+              display "CPY200 - EXC-TABLE FULL, PAYMAS-EMPNO: "
+                  paymas-empno " NOT ACCUMULATED" upon console
+           else
+              add 1 to exc-count
+              move paymas-empno to exc-empno (exc-count)
+              move paymas-name to exc-name (exc-count)
+              move exc-reason-ws to exc-reason (exc-count)
+           end-if.
+      *eject
+      * append this employee's amounts for this run to PAYHIST
+       histrtn.
+           move spaces to histrec.
+           move paymas-empno to hist-empno.
+           move paymas-name to hist-name.
+           move run-date to hist-date.
+           move paymas-gross to hist-gross.
+           move paymas-tax to hist-tax.
+           move paymas-cpp to hist-cpp.
+           move paymas-uic to hist-uic.
+           write histrec.
+      *eject
+      * exceptions section at the end of the PAYEDIT listing
+       excrtn.
+           move spaces to editrec.
+           write editrec before advancing 1 line.
+           move spaces to editrec.
+           move "*** EXCEPTIONS - AMOUNTS FAILING SANITY CHECK ***"
+               to editrec.
+           write editrec before advancing 1 line.
+           move zeros to srch-idx.
+           perform excrtn1 until srch-idx >= exc-count.
+       excrtn1.
+           add 1 to srch-idx.
+           move spaces to editrec.
+           string "EMPNO: " exc-empno (srch-idx)
+                  "  " exc-name (srch-idx)
+                  "  " exc-reason (srch-idx)
+               delimited by size into editrec
+           end-string.
+           write editrec before advancing 1 line.
+      * payroll register - one line per employee with the net-pay
+      * breakdown, plus a heading and grand-total line
+       reghdrtn.
+           move spaces to regline.
+           move "PAYROLL REGISTER" to regline.
+           write regline before advancing 1 line.
+           move spaces to regline.
+           string "EMPNO   NAME                  GROSS       TAX"
+                  "         CPP        UIC         NET"
+               delimited by size into regline
+           end-string.
+           write regline before advancing 1 line.
+       regdtlrtn.
+           move paymas-gross to reg-gross-ed.
+           move paymas-tax to reg-tax-ed.
+           move paymas-cpp to reg-cpp-ed.
+           move paymas-uic to reg-uic-ed.
+           move net-pay to reg-net-ed.
+           move spaces to regline.
+           string paymas-empno " " paymas-name
+                  reg-gross-ed reg-tax-ed reg-cpp-ed reg-uic-ed
+                  reg-net-ed
+               delimited by size into regline
+           end-string.
+           write regline before advancing 1 line.
+       regttlrtn.
+           move spaces to regline.
+           write regline before advancing 1 line.
+           move tot-gross to reg-tot-ed.
+           move spaces to regline.
+           string "TOTAL GROSS: " reg-tot-ed
+               delimited by size into regline
+           end-string.
+           write regline before advancing 1 line.
+           move tot-tax to reg-tot-ed.
+           move spaces to regline.
+           string "TOTAL TAX:   " reg-tot-ed
+               delimited by size into regline
+           end-string.
+           write regline before advancing 1 line.
+           move tot-cpp to reg-tot-ed.
+           move spaces to regline.
+           string "TOTAL CPP:   " reg-tot-ed
+               delimited by size into regline
+           end-string.
+           write regline before advancing 1 line.
+           move tot-uic to reg-tot-ed.
+           move spaces to regline.
+           string "TOTAL UIC:   " reg-tot-ed
+               delimited by size into regline
+           end-string.
+           write regline before advancing 1 line.
+           move tot-net to reg-tot-ed.
+           move spaces to regline.
+           string "TOTAL NET:   " reg-tot-ed
+               delimited by size into regline
+           end-string.
+           write regline before advancing 1 line.
 uvM    copy "unixproc1.cpy".
