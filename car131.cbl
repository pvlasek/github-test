@@ -0,0 +1,75 @@
+       identification division.
+      * car131 - test mainframe conversion to micro focus cobol
+      *        - reconciles car130's call "getparm" (c subrtn) path
+      *          against car120/unixproc1's pure cobol env-var path
+      *        - both read the same jcl parm (env-var PARM1) & this
+      *          program flags any mismatch between the two results
+       program-id. car131.
+       environment division.
+       input-output section.
+       file-control.
+           select reconrpt assign external RECONRPT
+                  organization line sequential.
+      *eject
+       data  division.
+       file section.
+       fd  reconrpt record contains 120 characters.
+           01 reconline         pic x(120).
+      *eject
+       working-storage section.
+       copy "unixwork1.cpy".
+      * parameters for: call "getparm" using parm-lth parm-data.
+      * - same c-subroutine calling convention as car130.cbl
+       01 parm-lth              pic 9(4) value zeros.
+       01 parm-data             pic x(100) value spaces.
+       01  match-sw             pic x value 'Y'.
+           88 paths-match               value 'Y'.
+      * parm1-lth (from unixproc1.cpy) comes back zero whenever PARM1
+      * is unset or blank - a zero-length reference modification is
+      * invalid, so disp-lth substitutes a minimum of 1 for display
+      * only; the actual compare below is guarded separately
+       01  disp-lth              pic 9(4) value zeros.
+      *eject
+       procedure division.
+           perform unixproc1.
+       mainline.
+           open output reconrpt.
+           call "getparm" using parm-lth parm-data.
+           if parm1-lth > 0
+              if parm-data (1:parm1-lth) = parm1-data (1:parm1-lth)
+                 move 'Y' to match-sw
+              else
+                 move 'N' to match-sw
+              end-if
+           else
+              if parm-data = spaces
+                 move 'Y' to match-sw
+              else
+                 move 'N' to match-sw
+              end-if
+           end-if.
+           move parm1-lth to disp-lth.
+           if disp-lth = zeros
+              move 1 to disp-lth
+           end-if.
+           move spaces to reconline.
+           string "CAR131 PARM RECONCILIATION - COBOL: '"
+                  parm1-data (1:disp-lth) "' GETPARM: '"
+                  parm-data (1:disp-lth) "' RESULT: "
+                  delimited by size into reconline
+           end-string.
+           write reconline before advancing 1 line.
+           move spaces to reconline.
+           if paths-match
+              move "PASS - both parm paths agree" to reconline
+           else
+              move "FAIL - parm paths do not agree, see above"
+                  to reconline
+           end-if.
+           write reconline before advancing 1 line.
+           close reconrpt.
+           if not paths-match
+              stop run returning 16
+           end-if.
+           stop run.
+       copy "unixproc1.cpy".
