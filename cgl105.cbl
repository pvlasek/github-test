@@ -0,0 +1,187 @@
+       identification division.
+      * cgl105 - test/demo mainframe conversion to micro focus cobol
+      *        - gl batch control report, run before CGL200 posting
+      *        - sums glt-amount by glt-batch off GLTRANS and compares
+      *          it to the keyed-in batch header total on BATCHHDR, so
+      *          a keying error is caught before it hits GLMSNEW
+       program-id. cgl105.
+       environment division.
+       input-output section.
+       file-control.
+           select gltrans assign external GLTRANS
+                  organization record sequential access mode sequential
+                  file status gltrans-stat.
+           select batchhdr assign external BATCHHDR
+                  organization record sequential access mode sequential
+                  file status batchhdr-stat.
+           select batchrpt assign external BATCHRPT
+                  organization line sequential.
+      *eject
+       data  division.
+       file section.
+       fd  gltrans record contains 80 characters.
+           01 gltrec.
+              05 glt-acct       pic 9(8).
+              05 glt-type       pic x(2).
+              05 glt-dscrptn    pic x(30).
+              05 glt-amount     pic s9(8)v99.
+              05 glt-batch      pic x(6).
+              05 glt-js         pic x(2).
+              05 glt-ref        pic x(6).
+              05 glt-date       pic x(6).
+              05 filler         pic x(10).
+      * batch header - the operator-keyed control total per glt-batch
+       fd  batchhdr record contains 20 characters.
+           01 bh-rec.
+              05 bh-batch       pic x(6).
+              05 bh-total       pic s9(8)v99.
+              05 filler         pic x(4).
+       fd  batchrpt record contains 120 characters.
+           01 rptline            pic x(120).
+      *eject
+       working-storage section.
+       copy "unixwork1.cpy".
+       01  wrk-flds.
+           05 gltrans-eof        pic x value ' '.
+               88 gltrans-at-eof          value '1'.
+           05 batchhdr-eof       pic x value ' '.
+               88 batchhdr-at-eof         value '1'.
+           05 batch-count        pic 9(3) value zeros.
+           05 srch-idx           pic 9(3) value zeros.
+           05 found-sw           pic x value 'N'.
+               88 found                   value 'Y'.
+           05 oob-count          pic 9(5) value zeros.
+           05 rpt-hdr-ed         pic 9(8)v99-.
+           05 rpt-actual-ed      pic 9(8)v99-.
+           05 rpt-diff-ed        pic 9(8)v99-.
+      * one entry per glt-batch seen on GLTRANS
+       01  batch-table.
+           05 batch-entry occurs 200 times.
+              10 bt-batch        pic x(6).
+              10 bt-actual       pic s9(8)v99 comp-3.
+              10 bt-header       pic s9(8)v99 comp-3.
+              10 bt-header-sw    pic x value 'N'.
+                 88 bt-has-header        value 'Y'.
+       01  misc.
+           05 gltrans-stat       pic xx value spaces.
+           05 batchhdr-stat      pic xx value spaces.
+      *eject
+       procedure division.
+           perform unixproc1.
+       mainline.
+           open input gltrans.
+           if gltrans-stat not = '00'
+              move gltrans-stat to mf-filestat
+              move "GLTRANS"    to mf-filenamei
+              move "GLTRANS"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output batchrpt.
+           read gltrans at end move '1' to gltrans-eof.
+           perform accumrtn until gltrans-at-eof.
+           close gltrans.
+           open input batchhdr.
+           if batchhdr-stat not = '00'
+              move batchhdr-stat to mf-filestat
+              move "BATCHHDR"   to mf-filenamei
+              move "BATCHHDR"   to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           read batchhdr at end move '1' to batchhdr-eof.
+           perform loadhdrrtn until batchhdr-at-eof.
+           close batchhdr.
+           perform printrtn.
+           close batchrpt.
+           if oob-count not = zeros
+              stop run returning 16
+           end-if.
+           stop run.
+      * accumulate GLTRANS amounts by glt-batch
+       accumrtn.
+           perform findbatchrtn.
+           if found
+              add glt-amount to bt-actual (srch-idx)
+           else
+              if batch-count >= 200
+                 display "CGL105 - BATCH-TABLE FULL, GLT-BATCH: "
+                     glt-batch " NOT ACCUMULATED" upon console
+              else
+                 add 1 to batch-count
+                 move glt-batch to bt-batch (batch-count)
+                 move glt-amount to bt-actual (batch-count)
+              end-if
+           end-if.
+           read gltrans at end move '1' to gltrans-eof.
+      * match the operator-keyed header total to its batch
+       loadhdrrtn.
+           move bh-batch to glt-batch.
+           perform findbatchrtn.
+           if found
+              move bh-total to bt-header (srch-idx)
+              move 'Y' to bt-header-sw (srch-idx)
+           else
+              if batch-count >= 200
+                 display "CGL105 - BATCH-TABLE FULL, BH-BATCH: "
+                     bh-batch " HEADER NOT LOADED" upon console
+              else
+                 add 1 to batch-count
+                 move bh-batch to bt-batch (batch-count)
+                 move bh-total to bt-header (batch-count)
+                 move 'Y' to bt-header-sw (batch-count)
+              end-if
+           end-if.
+           read batchhdr at end move '1' to batchhdr-eof.
+       findbatchrtn.
+           move 1 to srch-idx.
+           move 'N' to found-sw.
+           perform findbatch1rtn
+               until found or srch-idx > batch-count.
+       findbatch1rtn.
+           if bt-batch (srch-idx) = glt-batch
+              move 'Y' to found-sw
+           else
+              add 1 to srch-idx
+           end-if.
+      *eject
+      * print one line per batch comparing header total to actual,
+      * flagging any batch that is out of balance or missing a header
+       printrtn.
+           move spaces to rptline.
+           move "GL BATCH CONTROL REPORT" to rptline.
+           write rptline before advancing 1 line.
+           move zeros to srch-idx.
+           perform printrtn1 until srch-idx >= batch-count.
+       printrtn1.
+           add 1 to srch-idx.
+           move bt-header (srch-idx) to rpt-hdr-ed.
+           move bt-actual (srch-idx) to rpt-actual-ed.
+           move spaces to rptline.
+           if not bt-has-header (srch-idx)
+              string "BATCH " bt-batch (srch-idx)
+                     "  ACTUAL: " rpt-actual-ed
+                     "  *** NO BATCH HEADER KEYED ***"
+                  delimited by size into rptline
+              end-string
+              add 1 to oob-count
+           else
+              if bt-header (srch-idx) not = bt-actual (srch-idx)
+                 compute rpt-diff-ed =
+                     bt-actual (srch-idx) - bt-header (srch-idx)
+                 string "BATCH " bt-batch (srch-idx)
+                        "  HEADER: " rpt-hdr-ed
+                        "  ACTUAL: " rpt-actual-ed
+                        "  DIFF: " rpt-diff-ed
+                        "  *** OUT OF BALANCE ***"
+                     delimited by size into rptline
+                 end-string
+                 add 1 to oob-count
+              else
+                 string "BATCH " bt-batch (srch-idx)
+                        "  HEADER: " rpt-hdr-ed
+                        "  ACTUAL: " rpt-actual-ed "  IN BALANCE"
+                     delimited by size into rptline
+                 end-string
+              end-if
+           end-if.
+           write rptline before advancing 1 line.
+       copy "unixproc1.cpy".
