@@ -1,13 +1,17 @@
        identification division.
       * cpy100 - test/demo mainframe conversion to micro focus cobol
       * ------> this program to demo compile failure (missing copybook)
+      *        - excludes cm-delete-flagged employees from NALIST by
+      *          default; env-var CPY100-INCLUDE-DELETED = 'Y' lists
+      *          them too, for a terminated-employee audit run
        program-id. cpy100.
        environment division.
        input-output section.
        file-control.
 uvM   * select paymas assign paymas
 uvM        select paymas assign external PAYMAS
-                  organization record sequential access mode sequential.
+                  organization record sequential access mode sequential
+                  file status paymas-stat.
 uvM   * select nalist assign nalist
 uvM        select nalist assign external NALIST
 uvM               organization line sequential.
@@ -27,22 +31,49 @@ uvM    copy "unixwork1.cpy".
        01  wrk-flds.
            05 cm1-eof           pic x value ' '.
            05 run-date          pic 9(6).
+           05 include-del-sw    pic x value 'N'.
+               88 include-deleted        value 'Y'.
+       01  misc.
+           05 paymas-stat       pic xx value spaces.
+           05 rec-count         pic 9(7) value zeros.
       *
 uvM   *eject
        procedure division.
 uvM        perform unixproc1.
        mainline.
            accept run-date from date.
-           open input paymas. open output nalist.
+           accept include-del-sw from environment
+               "CPY100-INCLUDE-DELETED"
+               on exception move 'N' to include-del-sw
+           end-accept.
+           open input paymas.
+           if paymas-stat not = '00'
+              move paymas-stat to mf-filestat
+              move "PAYMAS"    to mf-filenamei
+              move "PAYMAS"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output nalist.
            read paymas at end move '1' to cm1-eof.
            perform dtlrtn until cm1-eof = '1'.
+           move "CPY100" to jobsum-pgm.
+           move rec-count to jobsum-count.
+           move "COMPLETE" to jobsum-status.
+           call "jobcnt" using jobsum-pgm jobsum-count jobsum-status
+               jobid1 jobid2.
+           perform unixproc1-eoj.
            close paymas nalist.
            stop run.
        dtlrtn.
-           move spaces to listrec.
-           move cm-empno to list-empno.
-           move cm-delete to list-delete.
-           move cm-nameadrs to list-nameadrs.
-           write listrec before advancing 1 line.
+           if not include-deleted and cm-delete not = spaces
+              continue
+           else
+              move spaces to listrec
+              move cm-empno to list-empno
+              move cm-delete to list-delete
+              move cm-nameadrs to list-nameadrs
+              write listrec before advancing 1 line
+           end-if.
+           add 1 to rec-count.
            read paymas at end move '1' to cm1-eof.
 uvM    copy "unixproc1.cpy".
