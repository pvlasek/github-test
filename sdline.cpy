@@ -0,0 +1,20 @@
+      * sdline.cpy - sales detail print line for SALELST
+      * - shares the 120 byte salelst record area with stline.cpy
+          05  dl-cust           pic 9(6).
+          05  filler            pic x(2).
+          05  dl-cusname        pic x(20).
+          05  filler            pic x(2).
+          05  dl-slsmn          pic x(4).
+          05  filler            pic x(2).
+          05  dl-date           pic 9(6).
+          05  filler            pic x(2).
+          05  dl-inv            pic 9(6).
+          05  filler            pic x(2).
+          05  dl-prod           pic x(6).
+          05  filler            pic x(2).
+          05  dl-qty            pic zzzz9.
+          05  filler            pic x(2).
+          05  dl-price          pic zzz9.99.
+          05  filler            pic x(2).
+          05  dl-amount         pic zzzzz9.99.
+          05  filler            pic x(35).
