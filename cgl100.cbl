@@ -1,6 +1,10 @@
        identification division.
       * cgl100 - test mainframe conversion to micro focus cobol
       *        - list general ledger chart of accounts
+      *        - also subtotals glm-balance by glm-type & prints a
+      *          trial balance to TRIALBAL, run against GLMSNEW after
+      *          CGL200 posts (a grand total that nets to zero is the
+      *          standard month-end control check)
        program-id. cgl100.
        environment division.
        input-output section.
@@ -11,6 +15,8 @@ uvM        select acctmas assign external ACCTMAS
 uvM   * select actlist assign actlist
 uvM        select actlist assign external ACTLIST
 uvM               organization line sequential.
+           select trialbal assign external TRIALBAL
+                  organization line sequential.
 uvM   *eject
        data division.
        file section.
@@ -20,8 +26,10 @@ uvM   *eject
               05 glm-type       pic x(10).
               05 glm-dscrptn    pic x(30).
               05 glm-balance    pic s9(9)v99 comp-3.
+              05 glm-period-actv pic s9(9)v99 comp-3.
+              05 glm-ytd-balance pic s9(9)v99 comp-3.
               05 glm-date       pic x(8).
-              05 filler         pic x(66).
+              05 filler         pic x(54).
        fd  actlist record contains 120 characters.
            01 listrec.
               05 list-acct      pic x(8).
@@ -30,21 +38,46 @@ uvM   *eject
               05 list-balance   pic zzz,zzz,zzz.99-.
               05 filler         pic x(2).
               05 list-date      pic x(8).
-              05 filler         pic x(55).
+              05 filler         pic x(2).
+              05 list-period    pic zzz,zzz,zzz.99-.
+              05 filler         pic x(2).
+              05 list-ytd       pic zzz,zzz,zzz.99-.
+              05 filler         pic x(21).
+       fd  trialbal record contains 120 characters.
+           01 tbline             pic x(120).
 uvM   *eject
        working-storage section.
 uvM    copy "unixwork1.cpy".
        01  wrk-flds.
            05 glm-eof           pic x value ' '.
+           05 type-count        pic 9(3) value zeros.
+           05 srch-idx          pic 9(3) value zeros.
+           05 found-sw          pic x value 'N'.
+               88 found                 value 'Y'.
+           05 grand-total       pic s9(9)v99 comp-3 value 0.
+           05 tb-balance-ed     pic 9(9)v99- .
+           05 rec-count         pic 9(7) value zeros.
+      * running subtotal of glm-balance by glm-type
+       01  type-table.
+           05 type-entry occurs 50 times.
+              10 tt-type         pic x(10).
+              10 tt-balance      pic s9(9)v99 comp-3.
       *
 uvM   *eject
        procedure division.
 uvM        perform unixproc1.
        mainline.
-           open input acctmas. open output actlist.
+           open input acctmas. open output actlist trialbal.
            read acctmas at end move '1' to glm-eof.
            perform dtlrtn until glm-eof = '1'.
-           close acctmas actlist.
+           perform trialrtn.
+           move "CGL100" to jobsum-pgm.
+           move rec-count to jobsum-count.
+           move "COMPLETE" to jobsum-status.
+           call "jobcnt" using jobsum-pgm jobsum-count jobsum-status
+               jobid1 jobid2.
+           perform unixproc1-eoj.
+           close acctmas actlist trialbal.
            stop run.
        dtlrtn.
            move spaces to listrec.
@@ -52,6 +85,57 @@ uvM        perform unixproc1.
            move glm-dscrptn to list-dscrptn.
            move glm-balance to list-balance
            move glm-date to list-date.
+           move glm-period-actv to list-period.
+           move glm-ytd-balance to list-ytd.
            write listrec before advancing 1 line.
+           perform findtyperm.
+           if found
+              add glm-balance to tt-balance (srch-idx)
+           else
+              if type-count >= 50
+                 display "CGL100 - TYPE-TABLE FULL, GLM-TYPE: "
+                     glm-type " NOT ACCUMULATED" upon console
+              else
+                 add 1 to type-count
+                 move glm-type to tt-type (type-count)
+                 move glm-balance to tt-balance (type-count)
+              end-if
+           end-if.
+           add glm-balance to grand-total.
+           add 1 to rec-count.
            read acctmas at end move '1' to glm-eof.
+       findtyperm.
+           move 1 to srch-idx.
+           move 'N' to found-sw.
+           perform findtype1rm
+               until found or srch-idx > type-count.
+       findtype1rm.
+           if tt-type (srch-idx) = glm-type
+              move 'Y' to found-sw
+           else
+              add 1 to srch-idx
+           end-if.
+      *eject
+      * print the trial balance - one subtotal line per glm-type plus
+      * a grand total that should net to zero
+       trialrtn.
+           move spaces to tbline.
+           move "TRIAL BALANCE BY ACCOUNT TYPE" to tbline.
+           write tbline before advancing 1 line.
+           move zeros to srch-idx.
+           perform trialrtn1 until srch-idx >= type-count.
+           move grand-total to tb-balance-ed.
+           move spaces to tbline.
+           string "GRAND TOTAL: " tb-balance-ed
+               delimited by size into tbline
+           end-string.
+           write tbline before advancing 1 line.
+       trialrtn1.
+           add 1 to srch-idx.
+           move tt-balance (srch-idx) to tb-balance-ed.
+           move spaces to tbline.
+           string tt-type (srch-idx) "  " tb-balance-ed
+               delimited by size into tbline
+           end-string.
+           write tbline before advancing 1 line.
 uvM    copy "unixproc1.cpy".
