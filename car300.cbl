@@ -8,6 +8,15 @@
       * use extra conversion jobs if you dont have micro focus cobol
       * - sysin1 replaces 'ACCEPT's with 'READ's from a file
       * - sysout1 replaces 'DISPLAY's with 'WRITE's to a file
+      * - legacy control-card input still comes through this sysin/
+      *   sysout path, so besides the plain echo test this also edits
+      *   each 80-byte card: a "*" in column 1 passes through as a
+      *   comment, anything else must have its keyword starting in
+      *   column 1 and that keyword must be one of the recognized
+      *   control-card keywords, or the card is flagged *ERROR* on
+      *   the way to sysout instead of silently going through; a
+      *   JOBNAME card is required somewhere in the deck and its
+      *   absence is flagged at end of deck
        program-id. car300.
        environment division.
        input-output section.
@@ -19,16 +28,77 @@ uvM   *eject
        working-storage section.
 uvM    copy "unixwork1.cpy".
        01  sysinrec             pic x(80).
+       01  ctl-card redefines sysinrec.
+           05 ctl-keyword       pic x(8).
+           05 filler            pic x(1).
+           05 ctl-value         pic x(71).
        01  sysoutrec            pic x(132).
+      * recognized control-card keywords for this sysin deck
+       01  valid-keywords.
+           05 filler            pic x(8) value 'JOBNAME '.
+           05 filler            pic x(8) value 'STEPNAME'.
+           05 filler            pic x(8) value 'PARM    '.
+           05 filler            pic x(8) value 'RUNDATE '.
+           05 filler            pic x(8) value 'RUNMODE '.
+       01  valid-keywords-tbl redefines valid-keywords.
+           05 valid-keyword     occurs 5 times pic x(8).
+       01  wrk-flds.
+           05 kw-idx            pic 9(2) value zeros.
+           05 kw-found-sw       pic x value 'N'.
+               88 kw-found              value 'Y'.
+           05 jobname-seen-sw   pic x value 'N'.
+               88 jobname-seen           value 'Y'.
 uvM   *eject
        procedure division.
 uvM        perform unixproc1.
        mainline.
            accept sysinrec from sysin.
            if sysinrec (1:2) = "/*" or sysinrec (1:3) = "EOD"
+              perform reqkwrtn
               stop run returning 0
            else
+              perform editctlrtn
+              go to mainline.
+      * "*" in column 1 is a comment card, echoed unchanged; anything
+      * else is an actual control card and gets column-position and
+      * keyword checks before it goes to sysout
+       editctlrtn.
+           move spaces to sysoutrec.
+           if sysinrec (1:1) = "*"
               move sysinrec to sysoutrec
+           else
+              if sysinrec (1:1) = space
+                 string sysinrec (1:80)
+                        "  *ERROR* KEYWORD MUST START IN COLUMN 1"
+                     delimited by size into sysoutrec
+              else
+                 if ctl-keyword = 'JOBNAME '
+                    move 'Y' to jobname-seen-sw
+                 end-if
+                 move 'N' to kw-found-sw
+                 move zeros to kw-idx
+                 perform findkwrtn until kw-found or kw-idx >= 5
+                 if kw-found
+                    string ctl-keyword " " ctl-value
+                        delimited by size into sysoutrec
+                 else
+                    string ctl-keyword " " ctl-value
+                           "  *ERROR* UNKNOWN KEYWORD"
+                        delimited by size into sysoutrec
+                 end-if
+              end-if
+           end-if.
+           display sysoutrec upon sysout.
+       findkwrtn.
+           add 1 to kw-idx.
+           if ctl-keyword = valid-keyword (kw-idx)
+              move 'Y' to kw-found-sw
+           end-if.
+      * a JOBNAME card is required somewhere in the deck
+       reqkwrtn.
+           if not jobname-seen
+              move spaces to sysoutrec
+              move "*ERROR* NO JOBNAME CARD FOUND IN DECK" to sysoutrec
               display sysoutrec upon sysout
-              go to mainline.
+           end-if.
 uvM    copy "unixproc1.cpy".
