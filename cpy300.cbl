@@ -0,0 +1,170 @@
+       identification division.
+      * cpy300 - test/demo mainframe conversion to micro focus cobol
+      *        - year-end T4-style summary off PAYHIST
+      *        - accumulates hist-gross/tax/cpp/uic per hist-empno
+      *          across every pay-period row CPY200 has appended to
+      *          the history file and prints one year-to-date slip
+      *          per employee
+      *        - PAYHIST is never rotated/purged, so once it spans
+      *          more than one calendar year this program only totals
+      *          the target year (env-var CPY300-YEAR, hist-date's
+      *          2-digit year by default this run's year)
+       program-id. cpy300.
+       environment division.
+       input-output section.
+       file-control.
+           select payhist assign external PAYHIST
+                  organization record sequential access mode sequential
+                  file status payhist-stat.
+           select t4rpt assign external T4RPT
+                  organization line sequential.
+      *eject
+       data  division.
+       file section.
+      * one row per employee per run, written by CPY200
+       fd  payhist record contains 60 characters.
+           01 histrec.
+              05 hist-empno      pic 9(6).
+              05 hist-name       pic x(20).
+              05 hist-date       pic 9(6).
+              05 hist-gross      pic s9(7)v99 comp-3.
+              05 hist-tax        pic s9(7)v99 comp-3.
+              05 hist-cpp        pic s9(7)v99 comp-4.
+              05 hist-uic        pic s9(5)v99.
+              05 filler          pic x(6).
+       fd  t4rpt record contains 120 characters.
+           01 rptline            pic x(120).
+      *eject
+       working-storage section.
+       copy "unixwork1.cpy".
+       01  wrk-flds.
+           05 payhist-eof           pic x value ' '.
+           05 emp-count         pic 9(4) value zeros.
+           05 srch-idx          pic 9(4) value zeros.
+           05 found-sw          pic x value 'N'.
+               88 found                 value 'Y'.
+           05 t4-gross-ed       pic zzzz,zzz.99-.
+           05 t4-tax-ed         pic zzzz,zzz.99-.
+           05 t4-cpp-ed         pic zzzz,zzz.99-.
+           05 t4-uic-ed         pic zz,zzz.99-.
+       01  misc.
+           05 payhist-stat      pic xx value spaces.
+      * target calendar year (2-digit, matches hist-date's yy) - only
+      * PAYHIST rows for this year go into the T4 summary; defaults to
+      * the run date's year, overridden by env-var CPY300-YEAR
+       01  year-flds.
+           05 target-year        pic 9(2) value zeros.
+           05 target-year-txt    pic x(2) value '00'.
+           05 hist-year          pic 9(2).
+           05 edit-lth           pic 9(4) comp value 2.
+           05 edit-valid-sw      pic x value 'Y'.
+               88 edit-valid             value 'Y'.
+      * year-to-date totals per employee, built across every PAYHIST
+      * row regardless of run order
+       01  emp-table.
+           05 emp-entry occurs 2000 times.
+              10 emp-empno       pic 9(6).
+              10 emp-name        pic x(20).
+              10 emp-gross       pic s9(9)v99 comp-3.
+              10 emp-tax         pic s9(9)v99 comp-3.
+              10 emp-cpp         pic s9(9)v99 comp-3.
+              10 emp-uic         pic s9(9)v99 comp-3.
+      *
+      *eject
+       procedure division.
+           perform unixproc1.
+       mainline.
+           accept target-year-txt from environment "CPY300-YEAR"
+               on exception move rundate-ymd6-yy to target-year-txt
+           end-accept.
+           call "numedit" using target-year-txt edit-lth edit-valid-sw.
+           if edit-valid
+              move target-year-txt to target-year
+           else
+              display "CPY300 - INVALID CPY300-YEAR VALUE: "
+                  target-year-txt upon console
+              move rundate-ymd6-yy to target-year
+           end-if.
+           open input payhist.
+           if payhist-stat not = '00'
+              move payhist-stat to mf-filestat
+              move "PAYHIST"    to mf-filenamei
+              move "PAYHIST"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output t4rpt.
+           read payhist at end move '1' to payhist-eof.
+           perform accumrtn until payhist-eof = '1'.
+           close payhist.
+           perform printrtn.
+           close t4rpt.
+           stop run.
+      * accumulate one PAYHIST row's amounts into its employee's
+      * year-to-date table entry, adding a new entry the first time
+      * an employee number is seen - rows outside the target year are
+      * skipped, so a PAYHIST spanning more than one year doesn't mix
+      * years into the same T4 slip
+       accumrtn.
+           move hist-date (1:2) to hist-year.
+           if hist-year = target-year
+              perform findemprtn
+              if not found
+                 if emp-count >= 2000
+                    display "CPY300 - EMP-TABLE FULL, HIST-EMPNO: "
+                        hist-empno " NOT ACCUMULATED" upon console
+                    move zeros to srch-idx
+                 else
+                    add 1 to emp-count
+                    move emp-count to srch-idx
+                    move hist-empno to emp-empno (srch-idx)
+                    move hist-name to emp-name (srch-idx)
+                    move zeros to emp-gross (srch-idx)
+                    move zeros to emp-tax (srch-idx)
+                    move zeros to emp-cpp (srch-idx)
+                    move zeros to emp-uic (srch-idx)
+                 end-if
+              end-if
+              if srch-idx not = zeros
+                 add hist-gross to emp-gross (srch-idx)
+                 add hist-tax to emp-tax (srch-idx)
+                 add hist-cpp to emp-cpp (srch-idx)
+                 add hist-uic to emp-uic (srch-idx)
+              end-if
+           end-if.
+           read payhist at end move '1' to payhist-eof.
+       findemprtn.
+           move 1 to srch-idx.
+           move 'N' to found-sw.
+           perform findemp1rtn
+               until found or srch-idx > emp-count.
+       findemp1rtn.
+           if emp-empno (srch-idx) = hist-empno
+              move 'Y' to found-sw
+           else
+              add 1 to srch-idx
+           end-if.
+      *eject
+      * print one T4-style year-to-date slip per employee
+       printrtn.
+           move spaces to rptline.
+           move "YEAR-END T4 SUMMARY" to rptline.
+           write rptline before advancing 1 line.
+           move zeros to srch-idx.
+           perform printrtn1 until srch-idx >= emp-count.
+       printrtn1.
+           add 1 to srch-idx.
+           move spaces to rptline.
+           move emp-gross (srch-idx) to t4-gross-ed.
+           move emp-tax (srch-idx) to t4-tax-ed.
+           move emp-cpp (srch-idx) to t4-cpp-ed.
+           move emp-uic (srch-idx) to t4-uic-ed.
+           string "EMPNO: " emp-empno (srch-idx)
+                  "  " emp-name (srch-idx)
+                  "  GROSS: " t4-gross-ed
+                  "  TAX: " t4-tax-ed
+                  "  CPP: " t4-cpp-ed
+                  "  UIC: " t4-uic-ed
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+       copy "unixproc1.cpy".
