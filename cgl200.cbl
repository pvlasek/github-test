@@ -1,6 +1,22 @@
        identification division.
       * cgl200 - test mainframe conversion to micro focus cobol
       *        - update gl account master with transactions
+      *        - matches GLTRANS to GLMSOLD by account, applies
+      *          glt-amount (debit/credit per glt-js) to glm-balance,
+      *          and carries the updated balance into GLMSNEW
+      *        - any glt-acct not found on GLMSOLD is rejected to
+      *          GLTERR instead of being dropped or misapplied
+      *        - a glt-batch whose debits and credits don't net to
+      *          zero is rejected whole, none of its transactions post
+      *        - checkpoint/restart: every CKPT-INTERVAL GLTRANS
+      *          records posted, the GLTRANS sequence number reached
+      *          so far is saved to CKPTFILE, and the account table as
+      *          it stands at that point is saved to CKPTBAL; when
+      *          CKPT-RESTART=Y a rerun reloads the account table from
+      *          CKPTBAL instead of GLMSOLD and skips straight past the
+      *          GLTRANS records already posted, instead of
+      *          reprocessing (and double-posting) everything from the
+      *          start
        program-id. cgl200.
        environment division.
        input-output section.
@@ -14,6 +30,15 @@ uvM        select glmsnew assign external GLMSNEW
 uvM   * select gltrans assign gltrans
 uvM        select gltrans assign external GLTRANS
                   organization record sequential access mode sequential.
+           select glterr assign external GLTERR
+                  organization line sequential.
+           select ckptfile assign external CKPTFILE
+                  organization line sequential
+                  file status ckptfile-stat.
+      * account table snapshot as of the last checkpoint
+           select ckptbal assign external CKPTBAL
+                  organization record sequential access mode sequential
+                  file status ckptbal-stat.
 uvM   *eject
        data division.
        file section.
@@ -23,8 +48,10 @@ uvM   *eject
               05 glm-type       pic x(10).
               05 glm-dscrptn    pic x(30).
               05 glm-balance    pic s9(9)v99 comp-3.
+              05 glm-period-actv pic s9(9)v99 comp-3.
+              05 glm-ytd-balance pic s9(9)v99 comp-3.
               05 glm-date       pic x(8).
-              05 filler         pic x(66).
+              05 filler         pic x(54).
        fd  gltrans record contains 80 characters.
            01 gltrec.
               05 glt-acct       pic 9(8).
@@ -42,27 +69,300 @@ uvM   *eject
               05 glmn-type       pic x(10).
               05 glmn-dscrptn    pic x(30).
               05 glmn-balance    pic s9(9)v99 comp-3.
+              05 glmn-period-actv pic s9(9)v99 comp-3.
+              05 glmn-ytd-balance pic s9(9)v99 comp-3.
               05 glmn-date       pic x(8).
-              05 filler         pic x(66).
+              05 filler          pic x(54).
+       fd  glterr record contains 80 characters.
+           01 errline            pic x(80).
+      * GLTRANS sequence number reached as of the last checkpoint
+       fd  ckptfile record contains 9 characters.
+           01 ckptrec            pic 9(9).
+      * one row per acct-table entry as of the last checkpoint, so a
+      * restarted run can reload account balances exactly as they
+      * stood when GLTRANS posting was interrupted, instead of
+      * starting over from GLMSOLD's original pre-posting balances
+       fd  ckptbal record contains 74 characters.
+           01 ckbrec.
+              05 ckb-acct        pic x(8).
+              05 ckb-type        pic x(10).
+              05 ckb-dscrptn     pic x(30).
+              05 ckb-balance     pic s9(9)v99 comp-3.
+              05 ckb-period-actv pic s9(9)v99 comp-3.
+              05 ckb-ytd-balance pic s9(9)v99 comp-3.
+              05 ckb-date        pic x(8).
 uvM   *eject
        working-storage section.
 uvM    copy "unixwork1.cpy".
        01  wrk-flds.
            05 glm-eof           pic x value ' '.
+           05 glt-eof           pic x value ' '.
+               88 glt-at-eof            value '1'.
+           05 acct-count        pic 9(4) value zeros.
+           05 srch-idx          pic 9(4) value zeros.
+           05 found-sw          pic x value 'N'.
+               88 found                 value 'Y'.
+           05 glt-acct-x        pic x(8).
+           05 reject-count      pic 9(5) value zeros.
+           05 batch-count       pic 9(4) value zeros.
+           05 post-seq          pic 9(9) value zeros.
+           05 ckpt-restart-seq  pic 9(9) value zeros.
+           05 ckptbal-eof       pic x value ' '.
+           05 ckptbal-found-sw  pic x value 'N'.
+               88 ckptbal-found         value 'Y'.
+       01  misc.
+           05 ckptfile-stat      pic xx value spaces.
+           05 ckptbal-stat       pic xx value spaces.
+      * table of GLMSOLD accounts, updated in place by GLTRANS then
+      * written out to GLMSNEW in original GLMSOLD sequence
+       01  acct-table.
+           05 acct-entry occurs 1000 times.
+              10 acct-acct       pic x(8).
+              10 acct-type       pic x(10).
+              10 acct-dscrptn    pic x(30).
+              10 acct-balance    pic s9(9)v99 comp-3.
+              10 acct-period-actv pic s9(9)v99 comp-3.
+              10 acct-ytd-balance pic s9(9)v99 comp-3.
+              10 acct-date       pic x(8).
+      * per-batch debit/credit totals, checked before any posting
+       01  batch-table.
+           05 batch-entry occurs 200 times.
+              10 bv-batch        pic x(6).
+              10 bv-debit        pic s9(9)v99 comp-3.
+              10 bv-credit       pic s9(9)v99 comp-3.
+              10 bv-valid-sw     pic x value 'Y'.
+                 88 bv-valid             value 'Y'.
       *
 uvM   *eject
        procedure division.
 uvM        perform unixproc1.
        mainline.
-           open input glmsold gltrans. open output glmsnew.
-           read glmsold at end move '1' to glm-eof.
-           perform updtrtn until glm-eof = '1'.
-           close glmsold glmsnew gltrans.
+           if ckpt-restart
+              perform ckptreadrtn
+           end-if.
+           if not ckptbal-found
+              open input glmsold
+              read glmsold at end move '1' to glm-eof
+              perform loadaccttn until glm-eof = '1'
+              close glmsold
+           end-if.
+           open input gltrans.
+           read gltrans at end move '1' to glt-eof.
+           perform accumbatchtn until glt-at-eof.
+           close gltrans.
+           move zeros to srch-idx.
+           perform checkbatchtn until srch-idx >= batch-count.
+           move ' ' to glt-eof.
+           open input gltrans.
+           open output glterr.
+           read gltrans at end move '1' to glt-eof.
+           perform posttrn until glt-at-eof.
+           close gltrans glterr.
+           open output glmsnew.
+           move zeros to srch-idx.
+           perform wrtnewrtn until srch-idx >= acct-count.
+           close glmsnew.
+           move "CGL200" to jobsum-pgm.
+           move post-seq to jobsum-count.
+           if reject-count > 0
+              move "REJECTS" to jobsum-status
+           else
+              move "COMPLETE" to jobsum-status
+           end-if.
+           call "jobcnt" using jobsum-pgm jobsum-count jobsum-status
+               jobid1 jobid2.
+           perform unixproc1-eoj.
            stop run.
-       updtrtn.
-      * to be completed later, for now just update the date
-           move glmrec to glmrec2.
+      * load GLMSOLD into the working account table
+       loadaccttn.
+           if acct-count >= 1000
+              display "CGL200 - ACCT-TABLE FULL, GLM-ACCT: "
+                  glm-acct " NOT LOADED" upon console
+           else
+              add 1 to acct-count
+              move glm-acct to acct-acct (acct-count)
+              move glm-type to acct-type (acct-count)
+              move glm-dscrptn to acct-dscrptn (acct-count)
+              move glm-balance to acct-balance (acct-count)
+              move glm-ytd-balance to acct-ytd-balance (acct-count)
+              move 0 to acct-period-actv (acct-count)
+              move glm-date to acct-date (acct-count)
+           end-if.
+           read glmsold at end move '1' to glm-eof.
+      * accumulate debit/credit totals for one GLTRANS record's batch
+       accumbatchtn.
+           perform findbatchtn.
+           if not found
+              if batch-count >= 200
+                 display "CGL200 - BATCH-TABLE FULL, GLT-BATCH: "
+                     glt-batch " NOT ACCUMULATED" upon console
+                 move zeros to srch-idx
+              else
+                 add 1 to batch-count
+                 move glt-batch to bv-batch (batch-count)
+                 move batch-count to srch-idx
+              end-if
+           end-if.
+           if srch-idx not = zeros
+              if glt-js = 'CR'
+                 add glt-amount to bv-credit (srch-idx)
+              else
+                 add glt-amount to bv-debit (srch-idx)
+              end-if
+           end-if.
+           read gltrans at end move '1' to glt-eof.
+       findbatchtn.
+           move 1 to srch-idx.
+           move 'N' to found-sw.
+           perform findbatch1tn
+               until found or srch-idx > batch-count.
+       findbatch1tn.
+           if bv-batch (srch-idx) = glt-batch
+              move 'Y' to found-sw
+           else
+              add 1 to srch-idx
+           end-if.
+      * a batch whose debits and credits don't net to zero is marked
+      * invalid so none of its transactions post
+       checkbatchtn.
+           add 1 to srch-idx.
+           if bv-debit (srch-idx) not = bv-credit (srch-idx)
+              move 'N' to bv-valid-sw (srch-idx)
+           end-if.
+      * apply one GLTRANS record's glt-amount to its account, or
+      * reject it to GLTERR when glt-acct isn't on GLMSOLD or its
+      * batch failed the debit/credit balance check
+       posttrn.
+           add 1 to post-seq.
+           if ckpt-restart and post-seq <= ckpt-restart-seq
+              read gltrans at end move '1' to glt-eof
+           else
+              perform findbatchtn
+              if found and not bv-valid (srch-idx)
+                 move spaces to errline
+                 string "REJECTED - BATCH OUT OF BALANCE: " glt-batch
+                        " REF: " glt-ref " AMOUNT: " glt-amount
+                     delimited by size into errline
+                 end-string
+                 write errline before advancing 1 line
+                 add 1 to reject-count
+              else
+                 move glt-acct to glt-acct-x
+                 perform findaccttn
+                 if found
+                    if glt-js = 'CR'
+                       subtract glt-amount from acct-balance (srch-idx)
+                       subtract glt-amount
+                           from acct-period-actv (srch-idx)
+                       subtract glt-amount
+                           from acct-ytd-balance (srch-idx)
+                    else
+                       add glt-amount to acct-balance (srch-idx)
+                       add glt-amount to acct-period-actv (srch-idx)
+                       add glt-amount to acct-ytd-balance (srch-idx)
+                    end-if
+                 else
+                    move spaces to errline
+                    string "REJECTED - ACCT: " glt-acct-x
+                           " REF: " glt-ref " AMOUNT: " glt-amount
+                        delimited by size into errline
+                    end-string
+                    write errline before advancing 1 line
+                    add 1 to reject-count
+                 end-if
+              end-if
+              perform ckptsavertn
+              read gltrans at end move '1' to glt-eof
+           end-if.
+       findaccttn.
+           move 1 to srch-idx.
+           move 'N' to found-sw.
+           perform findacct1tn
+               until found or srch-idx > acct-count.
+       findacct1tn.
+           if acct-acct (srch-idx) = glt-acct-x
+              move 'Y' to found-sw
+           else
+              add 1 to srch-idx
+           end-if.
+      * write the updated account table out to GLMSNEW
+       wrtnewrtn.
+           add 1 to srch-idx.
+           move acct-acct (srch-idx) to glmn-acct.
+           move acct-type (srch-idx) to glmn-type.
+           move acct-dscrptn (srch-idx) to glmn-dscrptn.
+           move acct-balance (srch-idx) to glmn-balance.
+           move acct-period-actv (srch-idx) to glmn-period-actv.
+           move acct-ytd-balance (srch-idx) to glmn-ytd-balance.
            move rundate-ymd8 to glmn-date.
            write glmrec2.
-           read glmsold at end move '1' to glm-eof.
+      *eject
+      * restart support - read the GLTRANS sequence number reached as
+      * of this job's last checkpoint, so posttrn can skip back past
+      * everything already posted instead of double-posting it, and
+      * reload the account table as it stood at that same checkpoint
+      * so the balances those skipped postings already applied aren't
+      * lost
+       ckptreadrtn.
+           open input ckptfile.
+           if ckptfile-stat = '00'
+              read ckptfile at end move zeros to ckptrec
+              move ckptrec to ckpt-restart-seq
+              close ckptfile
+           else
+              move zeros to ckpt-restart-seq
+           end-if.
+           open input ckptbal.
+           if ckptbal-stat = '00'
+              move 'Y' to ckptbal-found-sw
+              read ckptbal at end move '1' to ckptbal-eof
+              perform loadckptbalrtn until ckptbal-eof = '1'
+              close ckptbal
+           else
+              move 'N' to ckptbal-found-sw
+           end-if.
+      * load one saved account-table row from CKPTBAL
+       loadckptbalrtn.
+           if acct-count >= 1000
+              display "CGL200 - ACCT-TABLE FULL, CKB-ACCT: "
+                  ckb-acct " NOT LOADED" upon console
+           else
+              add 1 to acct-count
+              move ckb-acct to acct-acct (acct-count)
+              move ckb-type to acct-type (acct-count)
+              move ckb-dscrptn to acct-dscrptn (acct-count)
+              move ckb-balance to acct-balance (acct-count)
+              move ckb-period-actv to acct-period-actv (acct-count)
+              move ckb-ytd-balance to acct-ytd-balance (acct-count)
+              move ckb-date to acct-date (acct-count)
+           end-if.
+           read ckptbal at end move '1' to ckptbal-eof.
+      * every ckpt-interval GLTRANS records posted, save the current
+      * sequence number and the account table as it now stands, so a
+      * restarted run can skip back to here without losing the
+      * balance effects of the postings it's skipping
+       ckptsavertn.
+           add 1 to ckpt-count.
+           if ckpt-count >= ckpt-interval
+              move post-seq to ckptrec
+              open output ckptfile
+              write ckptrec
+              close ckptfile
+              open output ckptbal
+              move zeros to srch-idx
+              perform savckptbalrtn until srch-idx >= acct-count
+              close ckptbal
+              move zeros to ckpt-count
+           end-if.
+      * save one account-table row to CKPTBAL
+       savckptbalrtn.
+           add 1 to srch-idx.
+           move acct-acct (srch-idx) to ckb-acct.
+           move acct-type (srch-idx) to ckb-type.
+           move acct-dscrptn (srch-idx) to ckb-dscrptn.
+           move acct-balance (srch-idx) to ckb-balance.
+           move acct-period-actv (srch-idx) to ckb-period-actv.
+           move acct-ytd-balance (srch-idx) to ckb-ytd-balance.
+           move acct-date (srch-idx) to ckb-date.
+           write ckbrec.
 uvM    copy "unixproc1.cpy".
