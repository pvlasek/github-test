@@ -0,0 +1,13 @@
+      * custmas.cpy - customer master record layout (CUSTMAS file)
+      * - 256 byte fixed record, name & address carried as one 80
+      *   byte block (cm-nameadrs) that redefines the individual
+      *   name/address lines used by maintenance & extract programs
+          05  cm-cust           pic 9(6).
+          05  cm-delete         pic x(4).
+          05  cm-name-adrs-grp.
+              10  cm-name       pic x(20).
+              10  cm-adrs1      pic x(20).
+              10  cm-adrs2      pic x(20).
+              10  cm-city-prov  pic x(20).
+          05  cm-nameadrs redefines cm-name-adrs-grp pic x(80).
+          05  filler            pic x(166).
