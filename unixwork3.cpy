@@ -0,0 +1,10 @@
+      * unixwork3.cpy - vancouver utilities from www.uvsoftware.ca
+      * - working-storage fields for the "3" (parm-data-pkt) family of
+      *   converted programs, e.g. car120, that receive their jcl parm
+      *   via 'procedure division using parm-data-pkt' instead of an
+      *   os environment-variable accept
+          copy "unixwork1.cpy".
+       01  parmdatalth           pic 9(4)   value zeros.
+       01  parmworkdata          pic x(100) value spaces.
+       01  parmdatalth2          pic 9(4)   value zeros.
+       01  parmworkdata2         pic x(100) value spaces.
