@@ -0,0 +1,134 @@
+       identification division.
+      * cgl115 - test/demo mainframe conversion to micro focus cobol
+      *        - comparative balance report, GLMSOLD vs GLMSNEW
+      *        - matches both masters by glm-acct and shows old
+      *          balance, new balance, and net change side by side,
+      *          so period-over-period movement is visible in one
+      *          place instead of diffing two CGL100 listings by eye
+       program-id. cgl115.
+       environment division.
+       input-output section.
+       file-control.
+           select glmsold assign external GLMSOLD
+                  organization record sequential access mode sequential
+                  file status glmsold-stat.
+           select glmsnew assign external GLMSNEW
+                  organization record sequential access mode sequential
+                  file status glmsnew-stat.
+           select glbalrpt assign external GLBALRPT
+                  organization line sequential.
+      *eject
+       data  division.
+       file section.
+       fd  glmsold record contains 128 characters.
+           01 glmrec.
+              05 glm-acct       pic x(8).
+              05 glm-type       pic x(10).
+              05 glm-dscrptn    pic x(30).
+              05 glm-balance    pic s9(9)v99 comp-3.
+              05 glm-period-actv pic s9(9)v99 comp-3.
+              05 glm-ytd-balance pic s9(9)v99 comp-3.
+              05 glm-date       pic x(8).
+              05 filler         pic x(54).
+       fd  glmsnew record contains 128 characters.
+           01 glmrec2.
+              05 glmn-acct       pic x(8).
+              05 glmn-type       pic x(10).
+              05 glmn-dscrptn    pic x(30).
+              05 glmn-balance    pic s9(9)v99 comp-3.
+              05 glmn-period-actv pic s9(9)v99 comp-3.
+              05 glmn-ytd-balance pic s9(9)v99 comp-3.
+              05 glmn-date       pic x(8).
+              05 filler          pic x(54).
+       fd  glbalrpt record contains 120 characters.
+           01 rptline            pic x(120).
+      *eject
+       working-storage section.
+       copy "unixwork1.cpy".
+       01  wrk-flds.
+           05 glmsold-eof        pic x value ' '.
+               88 glmsold-at-eof          value 'Y'.
+           05 glmsnew-eof        pic x value ' '.
+               88 glmsnew-at-eof          value 'Y'.
+           05 net-change         pic s9(9)v99 comp-3.
+           05 old-bal-ed         pic 9(9)v99- .
+           05 new-bal-ed         pic 9(9)v99- .
+           05 net-chg-ed         pic 9(9)v99- .
+       01  misc.
+           05 glmsold-stat       pic xx value spaces.
+           05 glmsnew-stat       pic xx value spaces.
+      *eject
+       procedure division.
+           perform unixproc1.
+       mainline.
+           open input glmsold.
+           if glmsold-stat not = '00'
+              move glmsold-stat to mf-filestat
+              move "GLMSOLD"    to mf-filenamei
+              move "GLMSOLD"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open input glmsnew.
+           if glmsnew-stat not = '00'
+              move glmsnew-stat to mf-filestat
+              move "GLMSNEW"    to mf-filenamei
+              move "GLMSNEW"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output glbalrpt.
+           read glmsold at end move 'Y' to glmsold-eof.
+           read glmsnew at end move 'Y' to glmsnew-eof.
+           perform matchrtn until glmsold-at-eof and glmsnew-at-eof.
+           close glmsold glmsnew glbalrpt.
+           stop run.
+       matchrtn.
+           if glmsold-at-eof
+              perform newonlyrtn
+           else
+              if glmsnew-at-eof
+                 perform oldonlyrtn
+              else
+                 if glm-acct < glmn-acct
+                    perform oldonlyrtn
+                 else
+                    if glm-acct > glmn-acct
+                       perform newonlyrtn
+                    else
+                       perform comparertn
+                    end-if
+                 end-if
+              end-if
+           end-if.
+       oldonlyrtn.
+           move spaces to rptline.
+           move glm-balance to old-bal-ed.
+           string "ACCOUNT " glm-acct " " glm-dscrptn
+                  "  DROPPED FROM GLMSNEW - OLD BALANCE: " old-bal-ed
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           read glmsold at end move 'Y' to glmsold-eof.
+       newonlyrtn.
+           move spaces to rptline.
+           move glmn-balance to new-bal-ed.
+           string "ACCOUNT " glmn-acct " " glmn-dscrptn
+                  "  NEW ON GLMSNEW - BALANCE: " new-bal-ed
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           read glmsnew at end move 'Y' to glmsnew-eof.
+       comparertn.
+           compute net-change = glmn-balance - glm-balance.
+           move glm-balance to old-bal-ed.
+           move glmn-balance to new-bal-ed.
+           move net-change to net-chg-ed.
+           move spaces to rptline.
+           string "ACCOUNT " glm-acct " " glm-dscrptn
+                  "  OLD: " old-bal-ed "  NEW: " new-bal-ed
+                  "  CHANGE: " net-chg-ed
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           read glmsold at end move 'Y' to glmsold-eof.
+           read glmsnew at end move 'Y' to glmsnew-eof.
+       copy "unixproc1.cpy".
