@@ -0,0 +1,11 @@
+      * saledtl.cpy - sales detail record layout (SALEDTL file)
+      * - 64 byte fixed record, one line per invoice/product sold
+          05  sd-cust           pic 9(6).
+          05  sd-inv            pic 9(6).
+          05  sd-date           pic 9(6).
+          05  sd-slsmn          pic x(4).
+          05  sd-prod           pic x(6).
+          05  sd-qty            pic s9(5)     comp-3.
+          05  sd-price          pic s9(5)v99  comp-3.
+          05  sd-amount         pic s9(7)v99  comp-3.
+          05  filler            pic x(24).
