@@ -5,6 +5,10 @@
       * - which may have been written in assembler
       * - copy/rename this abend.cbl for the missing subprogram
       * - may need to modify linkage section to agree with call
+      * - displays the calling program name and the linkage-area
+      *   contents it was called with, so a tester can tell which
+      *   real subprogram call this is standing in for without
+      *   having to go grep the JCL
       * no-unixwork1/unixproc1 inserts by cobol converter
       * no-eject (for short programs like this)
        environment division.
@@ -16,6 +20,8 @@
            10 linkage-field1    pic  x(80).
        procedure division using linkage-area.
        mainpara.
-           display "abend subprogram called"
+           display "abend subprogram called by: "
+               function module-caller-id upon console
+           display "linkage-field1: " linkage-field1 upon console
            stop run returning 99.
       *
