@@ -0,0 +1,20 @@
+      * sqlca.cpy - standard oracle sql communications area
+          01  sqlca.
+              05  sqlcaid           pic x(8)      value 'SQLCA'.
+              05  sqlcabc           pic s9(9) comp value 136.
+              05  sqlcode           pic s9(9) comp.
+              05  sqlerrm.
+                  49  sqlerrml      pic s9(4) comp.
+                  49  sqlerrmc      pic x(70).
+              05  sqlerrp           pic x(8).
+              05  sqlerrd           occurs 6 times pic s9(9) comp.
+              05  sqlwarn.
+                  10  sqlwarn0      pic x.
+                  10  sqlwarn1      pic x.
+                  10  sqlwarn2      pic x.
+                  10  sqlwarn3      pic x.
+                  10  sqlwarn4      pic x.
+                  10  sqlwarn5      pic x.
+                  10  sqlwarn6      pic x.
+                  10  sqlwarn7      pic x.
+              05  sqlext            pic x(8).
