@@ -0,0 +1,57 @@
+       identification division.
+       program-id. jobcnt.
+       author.     uvsoftware.
+      * jobcnt - vancouver utilities from www.uvsoftware.ca
+      * - called once by each CAR/CGL/CPY/CTX batch step just before
+      *   stop run, to drop one line onto JOBSUM recording how many
+      *   records that step processed and how it finished
+      * - JOBRPT later reads JOBSUM and rolls every step belonging to
+      *   the same jobid1/jobid2 batch up into one end-of-job summary
+      *   report, so nobody has to open every step's own output file
+      *   to see what ran
+       environment division.
+       input-output section.
+       file-control.
+           select jobsum assign external JOBSUM
+                  organization line sequential
+                  file status jobsum-stat.
+      *eject
+       data  division.
+       file section.
+       fd  jobsum record contains 80 characters.
+           01 jobsumrec.
+              05 js-jobid1      pic x(8).
+              05 filler         pic x(1).
+              05 js-jobid2      pic x(8).
+              05 filler         pic x(1).
+              05 js-pgm         pic x(8).
+              05 filler         pic x(1).
+              05 js-count       pic 9(9).
+              05 filler         pic x(1).
+              05 js-status      pic x(8).
+              05 filler         pic x(34).
+       working-storage section.
+       01  jobsum-stat          pic xx value spaces.
+       linkage section.
+       01  jc-pgm               pic x(8).
+       01  jc-count             pic 9(9).
+       01  jc-status            pic x(8).
+       01  jc-jobid1            pic x(8).
+       01  jc-jobid2            pic x(8).
+      *eject
+       procedure division using jc-pgm jc-count jc-status
+               jc-jobid1 jc-jobid2.
+       mainpara.
+           open extend jobsum.
+           if jobsum-stat = '35'
+              open output jobsum
+           end-if.
+           move spaces to jobsumrec.
+           move jc-jobid1 to js-jobid1.
+           move jc-jobid2 to js-jobid2.
+           move jc-pgm to js-pgm.
+           move jc-count to js-count.
+           move jc-status to js-status.
+           write jobsumrec.
+           close jobsum.
+           goback.
