@@ -0,0 +1,10 @@
+      * stline.cpy - sales total print line for SALELST
+      * - shares the 120 byte salelst record area with sdline.cpy
+          05  filler            pic x(20) value 'TOTALS'.
+          05  filler            pic x(14).
+          05  st-qty            pic zzzz9.
+          05  filler            pic x(2).
+          05  filler            pic x(4).
+          05  filler            pic x(2).
+          05  st-amount         pic zzzzz9.99.
+          05  filler            pic x(69).
