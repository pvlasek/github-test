@@ -0,0 +1,42 @@
+       identification division.
+       program-id. numedit.
+       author.     uvsoftware.
+      * numedit - vancouver utilities from www.uvsoftware.ca
+      * - reusable numeric edit-field validation, based on what
+      *   NUMTEST proved: moving an edited/alphanumeric value that
+      *   isn't actually all digits (e.g. "EFR") into a numeric field
+      *   raises runtime error 163 under .int, so any CGL/CPY/CAR
+      *   program about to move a risky alphanumeric source into a
+      *   numeric field should call this first and only do the move
+      *   when ne-valid-sw comes back 'Y' - a bad source value gets
+      *   logged by the caller instead of blowing up the job
+       environment division.
+       input-output section.
+       data  division.
+       working-storage section.
+       01  ne-idx               pic 9(4) value zeros.
+       linkage section.
+      * declared at the largest size any caller is expected to pass by
+      * reference (CAR101/CAR109 pass 6 bytes, CPY300 passes 2) - not a
+      * real buffer, so ne-lth must never exceed the actual caller
+      * field's length
+       01  ne-data              pic x(32).
+       01  ne-lth               pic 9(4) comp.
+       01  ne-valid-sw          pic x.
+           88 ne-valid                  value 'Y'.
+      *eject
+       procedure division using ne-data ne-lth ne-valid-sw.
+       mainpara.
+           move 'Y' to ne-valid-sw.
+           move 1 to ne-idx.
+           perform chkbytertn
+               until not ne-valid or ne-idx > ne-lth.
+           goback.
+      * every byte up to ne-lth must be a digit 0-9, the same test
+      * that would have caught NUMTEST's "EFR"
+       chkbytertn.
+           if ne-data (ne-idx:1) < '0' or ne-data (ne-idx:1) > '9'
+              move 'N' to ne-valid-sw
+           else
+              add 1 to ne-idx
+           end-if.
