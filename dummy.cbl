@@ -5,6 +5,9 @@
       * - copy/rename this dummy.cbl for the missing subprogram
       * - allows testing main program (if subprogram not critical)
       * - may need to modify linkage section to agree with call
+      * - displays the calling program name so a tester can tell which
+      *   real subprogram call this is standing in for without having
+      *   to go grep the JCL
       * no-unixwork1/unixproc1 inserts by cobol converter
       * no-eject (for short programs like this)
        environment division.
@@ -17,6 +20,7 @@
       *procedure division using linkage-area.
        procedure division.
        mainpara.
-           display "dummy subprogram called"
+           display "dummy subprogram called by: "
+               function module-caller-id upon console
            goback returning 0.
       *
