@@ -0,0 +1,12 @@
+      * citytax1.cpy - city property tax roll record (CITYTAX file)
+      * - 128 byte fixed record, deliberately mixes packed/binary/
+      *   zoned fields to demo how each converts to micro focus cobol
+          01  ctxrec.
+              05  ctx-folio         pic x(10).
+              05  ctx-name          pic x(20).
+              05  ctx-post-date     pic 9(6)      comp-3.
+              05  ctx-land-value    pic 9(9)      comp.
+              05  ctx-imp-value     pic 9(9)      comp.
+              05  ctx-face-value    pic 9(9)      comp.
+              05  ctx-maint-tax     pic s9(7)v99  comp-3.
+              05  filler            pic x(77).
