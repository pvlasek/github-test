@@ -0,0 +1,199 @@
+       identification division.
+      * car107 - test/demo mainframe conversion to micro focus cobol
+      *        - top-n product & customer ranking off SALEDTL
+      *        - accumulates sd-amount by sd-prod and by sd-cust across
+      *          the whole file, then prints the top movers of each so
+      *          the sales manager doesn't have to rebuild it by hand
+      *          from the CAR200 listing every week
+       program-id. car107.
+       environment division.
+       input-output section.
+       file-control.
+           select saledtl assign external SALEDTL
+                  organization record sequential access mode sequential
+                  file status saledtl-stat.
+           select rankrpt assign external RANKRPT
+                  organization line sequential.
+      *eject
+       data  division.
+       file section.
+       fd  saledtl record contains 64 characters.
+           01 salerec. copy "saledtl.cpy".
+       fd  rankrpt record contains 120 characters.
+           01 rptline            pic x(120).
+      *eject
+       working-storage section.
+       copy "unixwork1.cpy".
+       01  wrk-flds.
+           05 saledtl-eof        pic x value ' '.
+               88 saledtl-at-eof          value '1'.
+           05 top-n              pic 9(3) value 10.
+           05 prod-count         pic 9(3) value zeros.
+           05 cust-count         pic 9(3) value zeros.
+           05 srch-idx           pic 9(3) value zeros.
+           05 rank-idx           pic 9(3) value zeros.
+           05 best-idx           pic 9(3) value zeros.
+           05 found-sw           pic x value 'N'.
+               88 found                   value 'Y'.
+           05 rpt-amt-ed         pic zzzzzzz9.99.
+       01  prod-table.
+           05 prod-entry occurs 500 times.
+              10 prod-code       pic x(6).
+              10 prod-amount     pic s9(9)v99 comp-3.
+              10 prod-printed-sw pic x value 'N'.
+                 88 prod-printed         value 'Y'.
+       01  cust-table.
+           05 cust-entry occurs 2000 times.
+              10 cust-no         pic 9(6).
+              10 cust-amount     pic s9(9)v99 comp-3.
+              10 cust-printed-sw pic x value 'N'.
+                 88 cust-printed         value 'Y'.
+       01  misc.
+           05 saledtl-stat       pic xx value spaces.
+      *eject
+       procedure division.
+           perform unixproc1.
+       mainline.
+           accept top-n from environment "CAR107-TOP-N"
+               on exception move 10 to top-n
+           end-accept.
+           open input saledtl.
+           if saledtl-stat not = '00'
+              move saledtl-stat to mf-filestat
+              move "SALEDTL"    to mf-filenamei
+              move "SALEDTL"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output rankrpt.
+           read saledtl at end move '1' to saledtl-eof.
+           perform accumrtn until saledtl-at-eof.
+           close saledtl.
+           perform prodranktn.
+           perform custranktn.
+           close rankrpt.
+           stop run.
+      *eject
+      * accumulate sd-amount into the product and customer tables
+       accumrtn.
+           perform findprodrtn.
+           if found
+              add sd-amount to prod-amount (srch-idx)
+           else
+              if prod-count >= 500
+                 display "CAR107 - PROD-TABLE FULL, SD-PROD: " sd-prod
+                     " NOT ACCUMULATED" upon console
+              else
+                 add 1 to prod-count
+                 move sd-prod to prod-code (prod-count)
+                 move sd-amount to prod-amount (prod-count)
+              end-if
+           end-if.
+           perform findcustrtn.
+           if found
+              add sd-amount to cust-amount (srch-idx)
+           else
+              if cust-count >= 2000
+                 display "CAR107 - CUST-TABLE FULL, SD-CUST: " sd-cust
+                     " NOT ACCUMULATED" upon console
+              else
+                 add 1 to cust-count
+                 move sd-cust to cust-no (cust-count)
+                 move sd-amount to cust-amount (cust-count)
+              end-if
+           end-if.
+           read saledtl at end move '1' to saledtl-eof.
+       findprodrtn.
+           move 1 to srch-idx.
+           move 'N' to found-sw.
+           perform findprod1rtn
+               until found or srch-idx > prod-count.
+       findprod1rtn.
+           if prod-code (srch-idx) = sd-prod
+              move 'Y' to found-sw
+           else
+              add 1 to srch-idx
+           end-if.
+       findcustrtn.
+           move 1 to srch-idx.
+           move 'N' to found-sw.
+           perform findcust1rtn
+               until found or srch-idx > cust-count.
+       findcust1rtn.
+           if cust-no (srch-idx) = sd-cust
+              move 'Y' to found-sw
+           else
+              add 1 to srch-idx
+           end-if.
+      *eject
+      * print the top-n products by accumulated sd-amount
+       prodranktn.
+           move spaces to rptline.
+           string "TOP " top-n " PRODUCTS BY SALES AMOUNT"
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           move zeros to rank-idx.
+           perform prodrank1rtn
+               until rank-idx >= top-n or rank-idx >= prod-count.
+       prodrank1rtn.
+           perform findmaxprodrtn.
+           if best-idx not = zeros
+              add 1 to rank-idx
+              move 'Y' to prod-printed-sw (best-idx)
+              move prod-amount (best-idx) to rpt-amt-ed
+              move spaces to rptline
+              string "  " rank-idx ". " prod-code (best-idx)
+                     "  " rpt-amt-ed
+                  delimited by size into rptline
+              end-string
+              write rptline before advancing 1 line
+           end-if.
+       findmaxprodrtn.
+           move zeros to best-idx.
+           move 1 to srch-idx.
+           perform findmaxprod1rtn until srch-idx > prod-count.
+       findmaxprod1rtn.
+           if not prod-printed (srch-idx)
+              if best-idx = zeros
+                 or prod-amount (srch-idx) > prod-amount (best-idx)
+                 move srch-idx to best-idx
+              end-if
+           end-if.
+           add 1 to srch-idx.
+      *eject
+      * print the top-n customers by accumulated sd-amount
+       custranktn.
+           move spaces to rptline.
+           string "TOP " top-n " CUSTOMERS BY SALES AMOUNT"
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           move zeros to rank-idx.
+           perform custrank1rtn
+               until rank-idx >= top-n or rank-idx >= cust-count.
+       custrank1rtn.
+           perform findmaxcustrtn.
+           if best-idx not = zeros
+              add 1 to rank-idx
+              move 'Y' to cust-printed-sw (best-idx)
+              move cust-amount (best-idx) to rpt-amt-ed
+              move spaces to rptline
+              string "  " rank-idx ". " cust-no (best-idx)
+                     "  " rpt-amt-ed
+                  delimited by size into rptline
+              end-string
+              write rptline before advancing 1 line
+           end-if.
+       findmaxcustrtn.
+           move zeros to best-idx.
+           move 1 to srch-idx.
+           perform findmaxcust1rtn until srch-idx > cust-count.
+       findmaxcust1rtn.
+           if not cust-printed (srch-idx)
+              if best-idx = zeros
+                 or cust-amount (srch-idx) > cust-amount (best-idx)
+                 move srch-idx to best-idx
+              end-if
+           end-if.
+           add 1 to srch-idx.
+       copy "unixproc1.cpy".
