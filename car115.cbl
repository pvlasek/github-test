@@ -5,13 +5,16 @@
       * - could accept date in cobol, but this demos mfcbl1o & mfcbl1x
       * - might need to replace called assemblers with cobol
       * - see www.uvsoftware.ca/vsecobol.htm#3g1
+      * - pages the listing every lines-per-page detail lines,
+      *   reprinting the heading & system-date and bumping hdng-page-no
        program-id. car115.
        environment division.
        input-output section.
        file-control.
 uvM   * select custmas assign custmas
 uvM        select custmas assign external CUSTMAS
-                  organization record sequential access mode sequential.
+                  organization record sequential access mode sequential
+                  file status custmas-stat.
 uvM   * select nalist assign nalist
 uvM        select nalist assign external NALIST
 uvM               organization line sequential.
@@ -30,28 +33,76 @@ uvM   *eject
        working-storage section.
 uvM    copy "unixwork1.cpy".
        01  page-hdngs.
-           05 filler            pic x(40) value
+           05 rpt-heading       pic x(40) value
               'CAR115: CUSTOMER NAME & ADDRESS LIST'.
            05 system-date       pic x(8) value spaces.
-           05 filler            pic x(72) value spaces.
+           05 filler            pic x(50) value spaces.
+           05 filler            pic x(6) value 'PAGE '.
+           05 hdng-page-no      pic zzz9.
+           05 filler            pic x(12) value spaces.
        01  cm1-eof              pic x value ' '.
+       01  lines-per-page       pic 9(4) value 50.
+       01  line-count           pic 9(4) value zeros.
+       01  page-count           pic 9(4) value 1.
+      * heading text and lines-per-page come off RPTCTL, a shared
+      * control file keyed by program name, so operations can
+      * retitle or resize this listing without a recompile - RPTCTL
+      * sets the deployed default; CAR115-LINES-PER-PAGE, if present,
+      * still overrides it for a single run
+       01  rpt-ctl-flds.
+           05 rpt-pgm-name      pic x(8) value "CAR115".
+           05 rpt-lines-pp      pic 9(3) value 50.
+       01  misc.
+           05 custmas-stat      pic xx value spaces.
+           05 rec-count         pic 9(7) value zeros.
       *
 uvM   *eject
        procedure division.
 uvM        perform unixproc1.
        mainline.
            call "getdate" using system-date.
-           open input custmas. open output nalist.
-           write listrec from page-hdngs before advancing 2 lines.
+           call "rptctl" using rpt-pgm-name rpt-heading rpt-lines-pp.
+           move rpt-lines-pp to lines-per-page.
+           accept lines-per-page from environment
+               "CAR115-LINES-PER-PAGE"
+               on exception continue
+           end-accept.
+           if lines-per-page = zeros move rpt-lines-pp to lines-per-page
+           end-if.
+           open input custmas.
+           if custmas-stat not = '00'
+              move custmas-stat to mf-filestat
+              move "CUSTMAS"    to mf-filenamei
+              move "CUSTMAS"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output nalist.
+           perform newpage-rtn.
            read custmas at end move '1' to cm1-eof.
            perform dtlrtn until cm1-eof = '1'.
+           move "CAR115" to jobsum-pgm.
+           move rec-count to jobsum-count.
+           move "COMPLETE" to jobsum-status.
+           call "jobcnt" using jobsum-pgm jobsum-count jobsum-status
+               jobid1 jobid2.
+           perform unixproc1-eoj.
            close custmas nalist.
            stop run.
        dtlrtn.
+           if line-count >= lines-per-page
+              add 1 to page-count
+              perform newpage-rtn
+           end-if.
            move spaces to listrec.
            move cm-cust to list-cust.
            move cm-delete to list-delete.
            move cm-nameadrs to list-nameadrs.
            write listrec before advancing 1 line.
+           add 1 to line-count.
+           add 1 to rec-count.
            read custmas at end move '1' to cm1-eof.
+       newpage-rtn.
+           move page-count to hdng-page-no.
+           write listrec from page-hdngs before advancing page.
+           move zeros to line-count.
 uvM    copy "unixproc1.cpy".
