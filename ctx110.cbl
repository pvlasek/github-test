@@ -0,0 +1,160 @@
+       identification division.
+      * ctx110 - test/demo mainframe conversion to micro focus cobol
+      *        - folio-level payment/receipt posting against CITYTAX
+      *        - matches sorted CTXPMT payment transactions against
+      *          sorted CITYTAX by ctx-folio, reduces ctx-maint-tax by
+      *          the amount received, writes the updated roll to
+      *          CITYTAX2, and produces a daily cash-receipts report
+       program-id. ctx110.
+       environment division.
+       input-output section.
+       file-control.
+           select citytax assign external CITYTAX
+                  organization record sequential access mode sequential
+                  file status citytax-stat.
+           select ctxpmt assign external CTXPMT
+                  organization record sequential access mode sequential
+                  file status ctxpmt-stat.
+           select citytax2 assign external CITYTAX2
+                  organization record sequential access mode sequential.
+           select ctxrcpt assign external CTXRCPT
+                  organization line sequential.
+      *eject
+       data  division.
+       file section.
+       fd  citytax record contains 128 characters.
+           copy "citytax1.cpy".
+      * folio payment/receipt transaction, sorted ascending by
+      * pmt-folio
+       fd  ctxpmt record contains 30 characters.
+           01 pmtrec.
+              05 pmt-folio       pic x(10).
+              05 pmt-amount      pic s9(7)v99 comp-3.
+              05 pmt-ref         pic x(10).
+              05 filler          pic x(5).
+       fd  citytax2 record contains 128 characters.
+           01 ctxrec2.
+              05 ctx2-folio      pic x(10).
+              05 ctx2-name       pic x(20).
+              05 ctx2-post-date  pic 9(6)      comp-3.
+              05 ctx2-land-value pic 9(9)      comp.
+              05 ctx2-imp-value  pic 9(9)      comp.
+              05 ctx2-face-value pic 9(9)      comp.
+              05 ctx2-maint-tax  pic s9(7)v99  comp-3.
+              05 filler          pic x(77).
+       fd  ctxrcpt record contains 120 characters.
+           01 rptline            pic x(120).
+      *eject
+       working-storage section.
+       copy "unixwork1.cpy".
+       01  wrk-flds.
+           05 citytax-eof        pic x value ' '.
+               88 citytax-at-eof         value 'Y'.
+           05 ctxpmt-eof         pic x value ' '.
+               88 ctxpmt-at-eof          value 'Y'.
+           05 receipt-count      pic 9(5) value zeros.
+           05 reject-count       pic 9(5) value zeros.
+           05 receipt-total      pic s9(9)v99 comp-3 value 0.
+           05 rcpt-amt-ed        pic zzzz,zzz.99-.
+           05 rcpt-tot-ed        pic zzz,zzz,zz9.99-.
+       01  misc.
+           05 citytax-stat       pic xx value spaces.
+           05 ctxpmt-stat        pic xx value spaces.
+      *eject
+       procedure division.
+           perform unixproc1.
+       mainline.
+           open input citytax.
+           if citytax-stat not = '00'
+              move citytax-stat to mf-filestat
+              move "CITYTAX"    to mf-filenamei
+              move "CITYTAX"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open input ctxpmt.
+           if ctxpmt-stat not = '00'
+              move ctxpmt-stat to mf-filestat
+              move "CTXPMT"     to mf-filenamei
+              move "CTXPMT"     to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output citytax2 ctxrcpt.
+           move spaces to rptline.
+           move "DAILY CASH RECEIPTS - CITY TAX" to rptline.
+           write rptline before advancing 1 line.
+           read citytax at end move 'Y' to citytax-eof.
+           read ctxpmt at end move 'Y' to ctxpmt-eof.
+           perform matchrtn until citytax-at-eof and ctxpmt-at-eof.
+           perform ttlrtn.
+           close citytax ctxpmt citytax2 ctxrcpt.
+           stop run.
+       matchrtn.
+           if citytax-at-eof
+              perform pmtonlyrtn
+           else
+              if ctxpmt-at-eof
+                 perform copymastrtn
+              else
+                 if pmt-folio < ctx-folio
+                    perform pmtonlyrtn
+                 else
+                    if pmt-folio > ctx-folio
+                       perform copymastrtn
+                    else
+                       perform postrtn
+                    end-if
+                 end-if
+              end-if
+           end-if.
+      * a payment against a folio not on CITYTAX - rejected, nothing
+      * to post it against
+       pmtonlyrtn.
+           move spaces to rptline.
+           move pmt-amount to rcpt-amt-ed.
+           string "REJECTED - NO SUCH FOLIO: " pmt-folio
+                  "  AMOUNT: " rcpt-amt-ed "  REF: " pmt-ref
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           add 1 to reject-count.
+           read ctxpmt at end move 'Y' to ctxpmt-eof.
+      * no payment against this folio - carry it through unchanged
+       copymastrtn.
+           move ctxrec to ctxrec2.
+           write ctxrec2.
+           read citytax at end move 'Y' to citytax-eof.
+      * a payment matched to its folio - reduce ctx-maint-tax and
+      * write a receipt line; a folio can carry more than one payment
+      * in a run, so keep posting CTXPMT against this same folio
+      * before the folio itself is carried forward to CITYTAX2
+       postrtn.
+           move ctxrec to ctxrec2.
+           perform postpmtrtn.
+           perform postpmtrtn
+               until ctxpmt-at-eof or pmt-folio not = ctx-folio.
+           write ctxrec2.
+           read citytax at end move 'Y' to citytax-eof.
+       postpmtrtn.
+           subtract pmt-amount from ctx2-maint-tax.
+           move spaces to rptline.
+           move pmt-amount to rcpt-amt-ed.
+           string "RECEIPT  " ctx-folio " " ctx-name
+                  "  AMOUNT: " rcpt-amt-ed "  REF: " pmt-ref
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           add 1 to receipt-count.
+           add pmt-amount to receipt-total.
+           read ctxpmt at end move 'Y' to ctxpmt-eof.
+       ttlrtn.
+           move spaces to rptline.
+           write rptline before advancing 1 line.
+           move receipt-total to rcpt-tot-ed.
+           move spaces to rptline.
+           string "TOTAL RECEIPTS: " receipt-count
+                  "  AMOUNT: " rcpt-tot-ed
+                  "  REJECTED: " reject-count
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+       copy "unixproc1.cpy".
