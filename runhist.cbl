@@ -0,0 +1,72 @@
+       identification division.
+       program-id. runhist.
+       author.     uvsoftware.
+      * runhist - vancouver utilities from www.uvsoftware.ca
+      * - called by unixproc1 (or unixproc3, for the "3" family) at
+      *   program start, and by UNIXPROC1-EOJ right before a program's
+      *   own stop run, to append one line per start/stop event to a
+      *   shared run-history file - jobid1, jobid2, the calling
+      *   program's name (via FUNCTION MODULE-CALLER-ID, so no caller
+      *   has to pass its own program-id), rundate and a time-of-day
+      *   stamp - so "when did this program last run and under which
+      *   job" can be answered from RUNHIST without digging through
+      *   scheduler logs
+       environment division.
+       input-output section.
+       file-control.
+           select runhist assign external RUNHIST
+                  organization line sequential
+                  file status runhist-stat.
+      *eject
+       data  division.
+       file section.
+       fd  runhist record contains 80 characters.
+           01 runhistrec.
+              05 rh-jobid1      pic x(8).
+              05 filler         pic x(1).
+              05 rh-jobid2      pic x(8).
+              05 filler         pic x(1).
+              05 rh-pgm         pic x(8).
+              05 filler         pic x(1).
+              05 rh-event       pic x(5).
+              05 filler         pic x(1).
+              05 rh-rundate     pic 9(8).
+              05 filler         pic x(1).
+              05 rh-time        pic x(8).
+              05 filler         pic x(30).
+       working-storage section.
+       01  runhist-stat         pic xx value spaces.
+       01  rh-systime           pic 9(8).
+       01  rh-time-ed.
+           05 rh-time-hh        pic 9(2).
+           05 filler            pic x value ':'.
+           05 rh-time-mm        pic 9(2).
+           05 filler            pic x value ':'.
+           05 rh-time-ss        pic 9(2).
+       linkage section.
+       01  rh-event-in          pic x(5).
+       01  rh-jobid1-in         pic x(8).
+       01  rh-jobid2-in         pic x(8).
+       01  rh-rundate-in        pic 9(8).
+      *eject
+       procedure division using rh-event-in rh-jobid1-in rh-jobid2-in
+               rh-rundate-in.
+       mainpara.
+           open extend runhist.
+           if runhist-stat = '35'
+              open output runhist
+           end-if.
+           accept rh-systime from time.
+           move rh-systime (1:2) to rh-time-hh.
+           move rh-systime (3:2) to rh-time-mm.
+           move rh-systime (5:2) to rh-time-ss.
+           move spaces to runhistrec.
+           move rh-jobid1-in to rh-jobid1.
+           move rh-jobid2-in to rh-jobid2.
+           move function module-caller-id to rh-pgm.
+           move rh-event-in to rh-event.
+           move rh-rundate-in to rh-rundate.
+           move rh-time-ed to rh-time.
+           write runhistrec.
+           close runhist.
+           goback.
