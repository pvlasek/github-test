@@ -0,0 +1,212 @@
+       identification division.
+      * cgl110 - test/demo mainframe conversion to micro focus cobol
+      *        - chart-of-accounts maintenance against ACCTMAS
+      *        - matches sorted ACCTTRAN add/change/close transactions
+      *          against sorted ACCTMAS by glm-acct and writes the
+      *          updated chart of accounts to ACCTMAS2, since right
+      *          now any chart-of-accounts change means editing the
+      *          master file directly
+       program-id. cgl110.
+       environment division.
+       input-output section.
+       file-control.
+           select acctmas assign external ACCTMAS
+                  organization record sequential access mode sequential
+                  file status acctmas-stat.
+           select accttran assign external ACCTTRAN
+                  organization record sequential access mode sequential
+                  file status accttran-stat.
+           select acctmas2 assign external ACCTMAS2
+                  organization record sequential access mode sequential.
+           select acctrpt assign external ACCTRPT
+                  organization line sequential.
+      *eject
+       data  division.
+       file section.
+       fd  acctmas record contains 128 characters.
+           01 glmrec.
+              05 glm-acct       pic x(8).
+              05 glm-type       pic x(10).
+              05 glm-dscrptn    pic x(30).
+              05 glm-balance    pic s9(9)v99 comp-3.
+              05 glm-period-actv pic s9(9)v99 comp-3.
+              05 glm-ytd-balance pic s9(9)v99 comp-3.
+              05 glm-date       pic x(8).
+              05 glm-delete     pic x(4).
+              05 filler         pic x(50).
+      * add/change/close transaction, sorted ascending by tr-acct
+       fd  accttran record contains 60 characters.
+           01 trrec.
+              05 tr-acct        pic x(8).
+              05 tr-action      pic x(1).
+                 88 tr-add               value 'A'.
+                 88 tr-change            value 'C'.
+                 88 tr-close             value 'D'.
+              05 tr-type        pic x(10).
+              05 tr-dscrptn     pic x(30).
+              05 filler         pic x(11).
+       fd  acctmas2 record contains 128 characters.
+           01 glmrec2.
+              05 glmn-acct       pic x(8).
+              05 glmn-type       pic x(10).
+              05 glmn-dscrptn    pic x(30).
+              05 glmn-balance    pic s9(9)v99 comp-3.
+              05 glmn-period-actv pic s9(9)v99 comp-3.
+              05 glmn-ytd-balance pic s9(9)v99 comp-3.
+              05 glmn-date       pic x(8).
+              05 glmn-delete     pic x(4).
+              05 filler          pic x(50).
+       fd  acctrpt record contains 120 characters.
+           01 rptline            pic x(120).
+      *eject
+       working-storage section.
+       copy "unixwork1.cpy".
+       01  wrk-flds.
+           05 acctmas-eof        pic x value ' '.
+               88 acctmas-at-eof          value 'Y'.
+           05 accttran-eof       pic x value ' '.
+               88 accttran-at-eof         value 'Y'.
+           05 add-count          pic 9(5) value zeros.
+           05 change-count       pic 9(5) value zeros.
+           05 close-count        pic 9(5) value zeros.
+           05 reject-count       pic 9(5) value zeros.
+       01  misc.
+           05 acctmas-stat       pic xx value spaces.
+           05 accttran-stat      pic xx value spaces.
+      *eject
+       procedure division.
+           perform unixproc1.
+       mainline.
+           open input acctmas.
+           if acctmas-stat not = '00'
+              move acctmas-stat to mf-filestat
+              move "ACCTMAS"    to mf-filenamei
+              move "ACCTMAS"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open input accttran.
+           if accttran-stat not = '00'
+              move accttran-stat to mf-filestat
+              move "ACCTTRAN"   to mf-filenamei
+              move "ACCTTRAN"   to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output acctmas2 acctrpt.
+           read acctmas at end move 'Y' to acctmas-eof.
+           read accttran at end move 'Y' to accttran-eof.
+           perform matchrtn until acctmas-at-eof and accttran-at-eof.
+           perform ttlrtn.
+           close acctmas accttran acctmas2 acctrpt.
+           stop run.
+       matchrtn.
+           if acctmas-at-eof
+              perform trnonlyrtn
+           else
+              if accttran-at-eof
+                 perform copymastrtn
+              else
+                 if tr-acct < glm-acct
+                    perform trnonlyrtn
+                 else
+                    if tr-acct > glm-acct
+                       perform copymastrtn
+                    else
+                       perform matchedrtn
+                    end-if
+                 end-if
+              end-if
+           end-if.
+      * a transaction with no matching ACCTMAS record - only an ADD
+      * is valid here, CHANGE/CLOSE against a missing account rejects
+       trnonlyrtn.
+           if tr-add
+              move spaces to glmrec2
+              move tr-acct to glmn-acct
+              move tr-type to glmn-type
+              move tr-dscrptn to glmn-dscrptn
+              move zeros to glmn-balance
+              move zeros to glmn-period-actv
+              move zeros to glmn-ytd-balance
+              move rundate-ymd8 to glmn-date
+              write glmrec2
+              add 1 to add-count
+              move spaces to rptline
+              string "ADD    " tr-acct " " tr-dscrptn
+                  delimited by size into rptline
+              end-string
+              write rptline before advancing 1 line
+           else
+              move spaces to rptline
+              string "REJECTED - NO MATCHING ACCOUNT: " tr-acct
+                  delimited by size into rptline
+              end-string
+              write rptline before advancing 1 line
+              add 1 to reject-count
+           end-if.
+           read accttran at end move 'Y' to accttran-eof.
+      * no transaction against this ACCTMAS record - carry as-is
+       copymastrtn.
+           move glmrec to glmrec2.
+           write glmrec2.
+           read acctmas at end move 'Y' to acctmas-eof.
+      * a transaction matched to its ACCTMAS record by glm-acct
+       matchedrtn.
+           if tr-add
+              move glmrec to glmrec2
+              write glmrec2
+              move spaces to rptline
+              string "REJECTED - ACCOUNT ALREADY EXISTS: " tr-acct
+                  delimited by size into rptline
+              end-string
+              write rptline before advancing 1 line
+              add 1 to reject-count
+           else
+              if tr-close
+                 move glmrec to glmrec2
+                 if glm-balance = zeros
+                    move "CLOS" to glmn-delete
+                    write glmrec2
+                    move spaces to rptline
+                    string "CLOSE  " glm-acct " " glm-dscrptn
+                        delimited by size into rptline
+                    end-string
+                    write rptline before advancing 1 line
+                    add 1 to close-count
+                 else
+                    write glmrec2
+                    move spaces to rptline
+                    string "REJECTED - NONZERO BALANCE, NOT CLOSED: "
+                        glm-acct delimited by size into rptline
+                    end-string
+                    write rptline before advancing 1 line
+                    add 1 to reject-count
+                 end-if
+              else
+                 move glmrec to glmrec2
+                 if tr-type not = spaces
+                    move tr-type to glmn-type
+                 end-if
+                 if tr-dscrptn not = spaces
+                    move tr-dscrptn to glmn-dscrptn
+                 end-if
+                 write glmrec2
+                 move spaces to rptline
+                 string "CHANGE " glm-acct " " tr-dscrptn
+                     delimited by size into rptline
+                 end-string
+                 write rptline before advancing 1 line
+                 add 1 to change-count
+              end-if
+           end-if.
+           read acctmas at end move 'Y' to acctmas-eof.
+           read accttran at end move 'Y' to accttran-eof.
+       ttlrtn.
+           move spaces to rptline.
+           string "TOTALS - ADDS: " add-count
+                  "  CHANGES: " change-count
+                  "  CLOSES: " close-count
+                  "  REJECTED: " reject-count
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 2 lines.
+       copy "unixproc1.cpy".
