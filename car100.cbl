@@ -1,13 +1,16 @@
        identification division.
       * car100 - test/demo mainframe conversion to micro focus cobol
       *        - customer n&a list with report hdng & date via accept
+      *        - active-only mode skips cm-delete records, driven by
+      *          env-var CAR100-ACTIVE-ONLY = 'Y' (default lists all)
        program-id. car100.
        environment division.
        input-output section.
        file-control.
 uvM   * select custmas assign custmas
 uvM        select custmas assign external CUSTMAS
-                  organization record sequential access mode sequential.
+                  organization record sequential access mode sequential
+                  file status custmas-stat.
 uvM   * select nalist assign nalist
 uvM        select nalist assign external NALIST
 uvM               organization line sequential.
@@ -25,28 +28,77 @@ uvM   *eject
        working-storage section.
 uvM    copy "unixwork1.cpy".
        01  page-hdngs.
-           05 filler            pic x(40) value
+           05 rpt-heading       pic x(40) value
               'CAR100: CUSTOMER NAME & ADDRESS LIST    '.
            05 run-date          pic x(20) value spaces.
-           05 filler            pic x(60) value spaces.
+           05 filler            pic x(48) value spaces.
+           05 filler            pic x(6) value 'PAGE '.
+           05 hdng-page-no      pic zzz9.
+           05 filler            pic x(6) value spaces.
        01  cm1-eof              pic x value ' '.
+       01  active-only-sw       pic x value 'N'.
+           88 active-only-list           value 'Y'.
+      * heading text and lines-per-page come off RPTCTL, a shared
+      * control file keyed by program name, so operations can
+      * retitle or resize this listing without a recompile - the
+      * values below are just the compiled-in defaults, used when
+      * RPTCTL has no row for CAR100 (or the file doesn't exist)
+       01  rpt-ctl-flds.
+           05 rpt-pgm-name      pic x(8) value "CAR100".
+           05 rpt-lines-pp      pic 9(3) value 60.
+       01  line-count           pic 9(4) value zeros.
+       01  page-count           pic 9(4) value 1.
+       01  misc.
+           05 custmas-stat      pic xx value spaces.
+           05 rec-count         pic 9(7) value zeros.
       *
 uvM   *eject
        procedure division.
 uvM        perform unixproc1.
        mainline.
            accept run-date from date.
-           open input custmas. open output nalist.
-           write listrec from page-hdngs before advancing 2 lines.
+           accept active-only-sw from environment "CAR100-ACTIVE-ONLY"
+               on exception move 'N' to active-only-sw
+           end-accept.
+           call "rptctl" using rpt-pgm-name rpt-heading rpt-lines-pp.
+           open input custmas.
+           if custmas-stat not = '00'
+              move custmas-stat to mf-filestat
+              move "CUSTMAS"    to mf-filenamei
+              move "CUSTMAS"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output nalist.
+           perform newpage-rtn.
            read custmas at end move '1' to cm1-eof.
            perform dtlrtn until cm1-eof = '1'.
+           move "CAR100" to jobsum-pgm.
+           move rec-count to jobsum-count.
+           move "COMPLETE" to jobsum-status.
+           call "jobcnt" using jobsum-pgm jobsum-count jobsum-status
+               jobid1 jobid2.
+           perform unixproc1-eoj.
            close custmas nalist.
            stop run.
        dtlrtn.
-           move spaces to listrec.
-           move cm-cust to list-cust.
-           move cm-delete to list-delete.
-           move cm-nameadrs to list-nameadrs.
-           write listrec before advancing 1 line.
+           if active-only-list and cm-delete not = spaces
+              continue
+           else
+              if line-count >= rpt-lines-pp
+                 add 1 to page-count
+                 perform newpage-rtn
+              end-if
+              move spaces to listrec
+              move cm-cust to list-cust
+              move cm-delete to list-delete
+              move cm-nameadrs to list-nameadrs
+              write listrec before advancing 1 line
+              add 1 to line-count
+           end-if.
+           add 1 to rec-count.
            read custmas at end move '1' to cm1-eof.
+       newpage-rtn.
+           move page-count to hdng-page-no.
+           write listrec from page-hdngs before advancing page.
+           move zeros to line-count.
 uvM    copy "unixproc1.cpy".
