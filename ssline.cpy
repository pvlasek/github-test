@@ -0,0 +1,12 @@
+      * ssline.cpy - salesman subtotal print line for SALELST
+      * - shares the 120 byte salelst record area with sdline.cpy and
+      *   stline.cpy, one line printed on each sd-slsmn control break
+          05  filler            pic x(7) value 'SLSMN: '.
+          05  ss-slsmn          pic x(4).
+          05  filler            pic x(9) value spaces.
+          05  ss-qty            pic zzzz9.
+          05  filler            pic x(2).
+          05  filler            pic x(4).
+          05  filler            pic x(2).
+          05  ss-amount         pic zzzzz9.99.
+          05  filler            pic x(69).
