@@ -0,0 +1,92 @@
+       identification division.
+      * jobsumrpt - vancouver utilities from www.uvsoftware.ca
+      * - consolidated end-of-job summary report - run as the last
+      *   step of a CAR/CGL/CPY/CTX batch, under the same JOBID1/
+      *   JOBID2 as the rest of the batch
+      * - reads every line JOBCNT dropped onto JOBSUM (one line per
+      *   program that called JOBCNT, see JOBCNT) and lists just the
+      *   programs belonging to this job, their record count and
+      *   completion status, so nobody has to open every step's own
+      *   output file to see what ran
+       program-id. jobsumrpt.
+       environment division.
+       input-output section.
+       file-control.
+           select jobsum assign external JOBSUM
+                  organization line sequential.
+           select jobrpt assign external JOBRPT
+                  organization line sequential.
+      *eject
+       data  division.
+       file section.
+       fd  jobsum record contains 80 characters.
+           01 jobsumrec.
+              05 js-jobid1      pic x(8).
+              05 filler         pic x(1).
+              05 js-jobid2      pic x(8).
+              05 filler         pic x(1).
+              05 js-pgm         pic x(8).
+              05 filler         pic x(1).
+              05 js-count       pic 9(9).
+              05 filler         pic x(1).
+              05 js-status      pic x(8).
+              05 filler         pic x(34).
+       fd  jobrpt record contains 120 characters.
+           01 rptline            pic x(120).
+uvM   *eject
+       working-storage section.
+uvM    copy "unixwork1.cpy".
+       01  wrk-flds.
+           05 jobsum-eof         pic x value ' '.
+               88 jobsum-at-eof          value 'Y'.
+           05 step-count         pic 9(5) value zeros.
+           05 ttl-count          pic 9(9) value zeros.
+           05 ttl-count-ed       pic zzz,zzz,zz9.
+      *
+uvM   *eject
+       procedure division.
+uvM        perform unixproc1.
+       mainline.
+           open input jobsum.
+           open output jobrpt.
+           move spaces to rptline.
+           string "END-OF-JOB SUMMARY - JOB: " jobid1 " / " jobid2
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           move spaces to rptline.
+           write rptline before advancing 1 line.
+           move spaces to rptline.
+           string "PROGRAM   RECORDS      STATUS"
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           read jobsum at end move 'Y' to jobsum-eof.
+           perform dtlrtn until jobsum-at-eof.
+           perform trailerrtn.
+           close jobsum jobrpt.
+           stop run.
+      * only lines dropped by steps belonging to this job go onto
+      * the report - JOBSUM accumulates across every batch that has
+      * ever run, not just this one
+       dtlrtn.
+           if js-jobid1 = jobid1 and js-jobid2 = jobid2
+              move spaces to rptline
+              string js-pgm "  " js-count "  " js-status
+                  delimited by size into rptline
+              end-string
+              write rptline before advancing 1 line
+              add 1 to step-count
+              add js-count to ttl-count
+           end-if.
+           read jobsum at end move 'Y' to jobsum-eof.
+       trailerrtn.
+           move spaces to rptline.
+           write rptline before advancing 1 line.
+           move ttl-count to ttl-count-ed.
+           move spaces to rptline.
+           string "STEPS: " step-count "   TOTAL RECORDS: " ttl-count-ed
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+uvM    copy "unixproc1.cpy".
