@@ -0,0 +1,94 @@
+      * unixwork1.cpy - vancouver utilities from www.uvsoftware.ca
+      * - working-storage fields accepted/built by unixproc1.cpy
+      * - copied into working-storage section, right after the header,
+      *   by the cobol converter (cnvmf4/5) on every converted program
+       01  jobid-flds.
+          05  jobid1            pic x(8)  value spaces.
+          05  jobid2            pic x(8)  value spaces.
+       01  parm-flds.
+          05  parm1-lth         pic 9(4)  value zeros.
+          05  parm1-data        pic x(100) value spaces.
+          05  parm2-lth         pic 9(4)  value zeros.
+          05  parm2-data        pic x(100) value spaces.
+       01  sysdate-flds.
+          05  sysdate-ymd8.
+              10  sysdate-ymd8-cc   pic 9(2).
+              10  sysdate-ymd8-yy   pic 9(2).
+              10  sysdate-ymd8-mm   pic 9(2).
+              10  sysdate-ymd8-dd   pic 9(2).
+          05  sysdate-ymd8e     pic x(10).
+          05  sysdate-ymd6.
+              10  sysdate-ymd6-yy   pic 9(2).
+              10  sysdate-ymd6-mm   pic 9(2).
+              10  sysdate-ymd6-dd   pic 9(2).
+          05  sysdate-ymd6e     pic x(8).
+          05  sysdate-mdy8.
+              10  sysdate-mdy8-mm   pic 9(2).
+              10  sysdate-mdy8-dd   pic 9(2).
+              10  sysdate-mdy8-cc   pic 9(2).
+              10  sysdate-mdy8-yy   pic 9(2).
+          05  sysdate-mdy8e     pic x(10).
+          05  sysdate-mdy6.
+              10  sysdate-mdy6-mm   pic 9(2).
+              10  sysdate-mdy6-dd   pic 9(2).
+              10  sysdate-mdy6-yy   pic 9(2).
+          05  sysdate-mdy6e     pic x(8).
+       01  rundate-flds.
+          05  rundate-ymd8.
+              10  rundate-ymd8-cc   pic 9(2).
+              10  rundate-ymd8-yy   pic 9(2).
+              10  rundate-ymd8-mm   pic 9(2).
+              10  rundate-ymd8-dd   pic 9(2).
+          05  rundate-ymd8e     pic x(10).
+          05  rundate-ymd6.
+              10  rundate-ymd6-yy   pic 9(2).
+              10  rundate-ymd6-mm   pic 9(2).
+              10  rundate-ymd6-dd   pic 9(2).
+          05  rundate-ymd6e     pic x(8).
+          05  rundate-mdy8.
+              10  rundate-mdy8-mm   pic 9(2).
+              10  rundate-mdy8-dd   pic 9(2).
+              10  rundate-mdy8-cc   pic 9(2).
+              10  rundate-mdy8-yy   pic 9(2).
+          05  rundate-mdy8e     pic x(10).
+          05  rundate-mdy6.
+              10  rundate-mdy6-mm   pic 9(2).
+              10  rundate-mdy6-dd   pic 9(2).
+              10  rundate-mdy6-yy   pic 9(2).
+          05  rundate-mdy6e     pic x(8).
+       01  mf-file-status-flds.
+          05  mf-filestat       pic xx     value spaces.
+          05  mf-filenamei      pic x(8)   value spaces.
+          05  mf-filenamex      pic x(8)   value spaces.
+       01  unixproc1-flds.
+          05  unixproc1-ran     pic x      value 'N'.
+              88  unixproc1-has-run        value 'Y'.
+      * checkpoint/restart support - ckpt-interval and ckpt-restart-sw
+      * are picked up from the environment by unixproc1; a program
+      * that wants restart support keeps its own checkpoint file (see
+      * CGL200) and uses ckpt-count/ckpt-interval to decide when to
+      * save it, so a restarted job can skip ahead instead of
+      * reprocessing everything from the start
+       01  checkpoint-flds.
+          05  ckpt-count        pic 9(9)   comp value zeros.
+          05  ckpt-interval     pic 9(9)   comp value 1000.
+          05  ckpt-restart-sw   pic x      value 'N'.
+              88  ckpt-restart          value 'Y'.
+      * end-of-job summary fields - a program sets jobsum-pgm/count/
+      * status then 'call "jobcnt" using jobsum-pgm jobsum-count
+      * jobsum-status jobid1 jobid2' right before stop run, to drop
+      * this step's line onto JOBSUM; JOBRPT later reads JOBSUM and
+      * rolls every step in a jobid1/jobid2 batch up into one
+      * end-of-job summary report
+       01  jobsum-flds.
+          05  jobsum-pgm        pic x(8)   value spaces.
+          05  jobsum-count      pic 9(9)   value zeros.
+          05  jobsum-status     pic x(8)   value spaces.
+      * run-history logging - unixproc1 logs a START event as soon as
+      * jobid1/jobid2/rundate are known; a program performs
+      * UNIXPROC1-EOJ right before its own stop run to log the
+      * matching STOP event, so RUNHIST (see the RUNHIST subprogram)
+      * can answer "when did this program last run and under which
+      * job" without digging through scheduler logs
+       01  runhist-flds.
+          05  runhist-event     pic x(5)   value spaces.
