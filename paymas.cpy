@@ -0,0 +1,12 @@
+      * paymas.cpy - payroll employee name & address record (PAYMAS)
+      * - 256 byte fixed record, used by cpy100 for the name/address
+      *   list, parallel in layout to custmas.cpy
+          05  cm-empno          pic 9(6).
+          05  cm-delete         pic x(4).
+          05  cm-name-adrs-grp.
+              10  cm-name       pic x(20).
+              10  cm-adrs1      pic x(20).
+              10  cm-adrs2      pic x(20).
+              10  cm-city-prov  pic x(20).
+          05  cm-nameadrs redefines cm-name-adrs-grp pic x(80).
+          05  filler            pic x(166).
