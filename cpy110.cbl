@@ -0,0 +1,202 @@
+       identification division.
+      * cpy110 - test/demo mainframe conversion to micro focus cobol
+      *        - payroll master maintenance against PAYMAS
+      *        - matches sorted PAYTRAN hire/change/termination
+      *          transactions against sorted PAYMAS by paymas-empno
+      *          and writes the updated employee master to PAYMAS2,
+      *          since new hires and rate changes today mean editing
+      *          the master file directly
+       program-id. cpy110.
+       environment division.
+       input-output section.
+       file-control.
+           select paymas assign external PAYMAS
+                  organization record sequential access mode sequential
+                  file status paymas-stat.
+           select paytran assign external PAYTRAN
+                  organization record sequential access mode sequential
+                  file status paytran-stat.
+           select paymas2 assign external PAYMAS2
+                  organization record sequential access mode sequential.
+           select payrpt assign external PAYRPT
+                  organization line sequential.
+      *eject
+       data  division.
+       file section.
+       fd  paymas record contains 80 characters.
+           01 cm1.
+              10 paymas-empno    pic 9(6).
+              10 paymas-delete   pic x(4).
+              10 paymas-name     pic x(20).
+              10 paymas-gross    pic s9(7)v99 comp-3.
+              10 paymas-tax      pic s9(7)v99 comp-3.
+              10 paymas-cpp      pic s9(7)v99 comp-4.
+              10 paymas-uic      pic s9(5)v99.
+              10 filler          pic x(32).
+      * hire/change/termination transaction, sorted ascending by
+      * tr-empno
+       fd  paytran record contains 40 characters.
+           01 trrec.
+              05 tr-empno        pic 9(6).
+              05 tr-action       pic x(1).
+                 88 tr-hire              value 'H'.
+                 88 tr-change            value 'C'.
+                 88 tr-term              value 'T'.
+              05 tr-name         pic x(20).
+              05 tr-gross        pic s9(7)v99 comp-3.
+              05 filler          pic x(8).
+       fd  paymas2 record contains 80 characters.
+           01 cm2.
+              10 paymas2-empno   pic 9(6).
+              10 paymas2-delete  pic x(4).
+              10 paymas2-name    pic x(20).
+              10 paymas2-gross   pic s9(7)v99 comp-3.
+              10 paymas2-tax     pic s9(7)v99 comp-3.
+              10 paymas2-cpp     pic s9(7)v99 comp-4.
+              10 paymas2-uic     pic s9(5)v99.
+              10 filler          pic x(32).
+       fd  payrpt record contains 120 characters.
+           01 rptline            pic x(120).
+      *eject
+       working-storage section.
+       copy "unixwork1.cpy".
+       01  wrk-flds.
+           05 paymas-eof         pic x value ' '.
+               88 paymas-at-eof          value 'Y'.
+           05 paytran-eof        pic x value ' '.
+               88 paytran-at-eof         value 'Y'.
+           05 hire-count         pic 9(5) value zeros.
+           05 change-count       pic 9(5) value zeros.
+           05 term-count         pic 9(5) value zeros.
+           05 reject-count       pic 9(5) value zeros.
+       01  misc.
+           05 paymas-stat        pic xx value spaces.
+           05 paytran-stat       pic xx value spaces.
+      *eject
+       procedure division.
+           perform unixproc1.
+       mainline.
+           open input paymas.
+           if paymas-stat not = '00'
+              move paymas-stat to mf-filestat
+              move "PAYMAS"     to mf-filenamei
+              move "PAYMAS"     to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open input paytran.
+           if paytran-stat not = '00'
+              move paytran-stat to mf-filestat
+              move "PAYTRAN"    to mf-filenamei
+              move "PAYTRAN"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output paymas2 payrpt.
+           read paymas at end move 'Y' to paymas-eof.
+           read paytran at end move 'Y' to paytran-eof.
+           perform matchrtn until paymas-at-eof and paytran-at-eof.
+           perform ttlrtn.
+           close paymas paytran paymas2 payrpt.
+           stop run.
+       matchrtn.
+           if paymas-at-eof
+              perform trnonlyrtn
+           else
+              if paytran-at-eof
+                 perform copymastrtn
+              else
+                 if tr-empno < paymas-empno
+                    perform trnonlyrtn
+                 else
+                    if tr-empno > paymas-empno
+                       perform copymastrtn
+                    else
+                       perform matchedrtn
+                    end-if
+                 end-if
+              end-if
+           end-if.
+      * a transaction with no matching PAYMAS record - only a hire is
+      * valid here, a change/termination against a missing employee
+      * rejects
+       trnonlyrtn.
+           if tr-hire
+              move spaces to cm2
+              move tr-empno to paymas2-empno
+              move spaces to paymas2-delete
+              move tr-name to paymas2-name
+              move tr-gross to paymas2-gross
+              move zeros to paymas2-tax
+              move zeros to paymas2-cpp
+              move zeros to paymas2-uic
+              write cm2
+              add 1 to hire-count
+              move spaces to rptline
+              string "HIRE   " tr-empno " " tr-name
+                  delimited by size into rptline
+              end-string
+              write rptline before advancing 1 line
+           else
+              move spaces to rptline
+              string "REJECTED - NO MATCHING EMPLOYEE: " tr-empno
+                  delimited by size into rptline
+              end-string
+              write rptline before advancing 1 line
+              add 1 to reject-count
+           end-if.
+           read paytran at end move 'Y' to paytran-eof.
+      * no transaction against this PAYMAS record - carry as-is
+       copymastrtn.
+           move cm1 to cm2.
+           write cm2.
+           read paymas at end move 'Y' to paymas-eof.
+      * a transaction matched to its PAYMAS record by paymas-empno
+       matchedrtn.
+           if tr-hire
+              move cm1 to cm2
+              write cm2
+              move spaces to rptline
+              string "REJECTED - EMPLOYEE ALREADY ON FILE: " tr-empno
+                  delimited by size into rptline
+              end-string
+              write rptline before advancing 1 line
+              add 1 to reject-count
+           else
+              if tr-term
+                 move cm1 to cm2
+                 move "TERM" to paymas2-delete
+                 write cm2
+                 move spaces to rptline
+                 string "TERM   " paymas-empno " " paymas-name
+                     delimited by size into rptline
+                 end-string
+                 write rptline before advancing 1 line
+                 add 1 to term-count
+              else
+                 move cm1 to cm2
+                 if tr-name not = spaces
+                    move tr-name to paymas2-name
+                 end-if
+                 if tr-gross not = zeros
+                    move tr-gross to paymas2-gross
+                 end-if
+                 write cm2
+                 move spaces to rptline
+                 string "CHANGE " paymas-empno " " tr-name
+                     delimited by size into rptline
+                 end-string
+                 write rptline before advancing 1 line
+                 add 1 to change-count
+              end-if
+           end-if.
+           read paymas at end move 'Y' to paymas-eof.
+           read paytran at end move 'Y' to paytran-eof.
+       ttlrtn.
+           move spaces to rptline.
+           string "TOTALS - HIRES: " hire-count
+                  "  CHANGES: " change-count
+                  "  TERMINATIONS: " term-count
+                  "  REJECTED: " reject-count
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 2 lines.
+       copy "unixproc1.cpy".
