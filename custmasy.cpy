@@ -0,0 +1,13 @@
+      * custmasy.cpy - yesterday's saved copy of the customer master
+      * - same 256 byte layout as custmas.cpy (see that copybook), cy-
+      *   prefixed so a program can hold both today's and yesterday's
+      *   record at the same time (see car105 change-log matching)
+          05  cy-cust           pic 9(6).
+          05  cy-delete         pic x(4).
+          05  cy-name-adrs-grp.
+              10  cy-name       pic x(20).
+              10  cy-adrs1      pic x(20).
+              10  cy-adrs2      pic x(20).
+              10  cy-city-prov  pic x(20).
+          05  cy-nameadrs redefines cy-name-adrs-grp pic x(80).
+          05  filler            pic x(166).
