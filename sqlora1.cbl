@@ -1,10 +1,26 @@
        identification division.
       * sqlora1 - demo cobol-api for oracle
       *         - insert customer name&address into table from text file
-      *         - first drops (if exists) & recreates the table
+      *         - incremental (upsert) load: updates csnum rows already
+      *           on cust1 and inserts any new ones, so same-day manual
+      *           corrections made directly against Oracle survive the
+      *           nightly load instead of being wiped by a drop/recreate
+      *         - a row that fails update/insert (e.g. a duplicate
+      *           custno) is logged with cust1rec to CUST1ERR and the
+      *           load continues, so one bad record doesn't abort the
+      *           whole nightly customer load
       *         - also see sqlora2 to read table rows write seqntl file
       *         - see alt versions sqlmyo1 mysql/odbc, sqldb21 for db2
       *         - see doc at www.uvsoftware.ca/sqldemo.htm#part_4
+      *         - connect string comes from env-var SQLORA1-USERPASS
+      *           at runtime (default demo1/demo100), so test/prod
+      *           don't need a recompile to switch databases
+      *         - writes rows-loaded count to CUST1CNT for SQLORA2 to
+      *           reconcile its unload count against
+      *         - every loaded row is stamped with a status of "A"
+      *           (active) and today's date as its last-load-date, so
+      *           downstream Oracle reporting can filter/audit cust1
+      *           without going back to the mainframe file
       * 3 ways to compile: see ctl/cobdirectives at 'SQLdemo.htm#4T1'
       * 1. procobol - called separately, requires no sql directives
       * 2. preprocess(cobsql) microfocus calls procobol better animation
@@ -16,6 +32,10 @@
 uvM   * select cust1 assign external cust1in
            select cust1 assign external cust1in
 uvM               organization line sequential access mode sequential.
+           select cust1err assign external CUST1ERR
+                  organization line sequential.
+           select cust1cnt assign external CUST1CNT
+                  organization line sequential.
 uvM   *eject
        data  division.
        file section.
@@ -31,6 +51,12 @@ uvM   *eject
               05 filler         pic x(1).
               05 c1prov         pic x(2).
               05 filler         pic x(7).
+       fd  cust1err record contains 120 characters.
+           01 errline           pic x(120).
+      * one line, the row count from this run, for SQLORA2 to
+      * reconcile its unload count against
+       fd  cust1cnt record contains 7 characters.
+           01 cntline           pic 9(7).
       *
 uvM   *eject
        working-storage section.
@@ -50,8 +76,12 @@ uvM    copy "unixwork1.cpy".
                05 csadrs        pic x(22).
                05 cscity        pic x(16).
                05 csprov        pic x(2).
+               05 csstat        pic x(1).
+               05 csldate       pic 9(8).
            exec sql end declare section end-exec.
       *
+       01  reject-count         pic 9(7) value zeros.
+       01  load-count           pic 9(7) value zeros.
       *eject
 uvM   *eject
        procedure division.
@@ -70,38 +100,85 @@ uvM        perform unixproc1.
       *    exec sql connect
       *         to :dbname user :dbuser using :dbpass end-exec.
       * following works for oracle:
-           move "demo1/demo100" to userpass.
+           accept userpass from environment "SQLORA1-USERPASS"
+               on exception move "demo1/demo100" to userpass
+           end-accept.
            exec sql connect :userpass end-exec.
            if sqlcode not = 0 go to sql-error.
       *
-      * drop table & recreate to clear any old table data
-           exec sql drop table cust1 end-exec.
-           if sqlcode not = 0 go to sql-error.
+      * create the table the first time this runs; ora-00955 (name
+      * already used by an existing object) just means it's already
+      * there from a prior load, so that one code is not an error here
            exec sql create table cust1
 uvM             (custno numeric(6) primary key, name1 char(22),
-                 adrs char(22), city char(16), prov char(2)) end-exec.
+                 adrs char(22), city char(16), prov char(2),
+                 status char(1), last_load numeric(8)) end-exec.
+           if sqlcode not = 0 and sqlcode not = -955 go to sql-error.
+      *
+      * mark every row already on cust1 inactive before today's upsert
+      * loop runs - a csnum re-loaded below goes back to status "A", so
+      * only customers no longer in cust1in are left "I", giving
+      * SQLORA2's reconciliation a real attrition count to work with
+      * instead of a status that never left "A"
+           exec sql update cust1 set status = 'I' end-exec.
            if sqlcode not = 0 go to sql-error.
       *
-      * open input file & use loop to get records & insert to table
-           open input cust1.
+      * open input file & use loop to get records & upsert to table -
+      * update csnum if it's already on cust1, else insert it new
+           open input cust1. open output cust1err.
        mainloop.
            read cust1 at end go to cust1eof.
+           add 1 to load-count.
            move c1num to csnum, move c1name to csname,
            move c1adrs to csadrs, move c1city to cscity,
            move c1prov to csprov.
-           exec sql insert into cust1
-uvM             (custno, name1, adrs, city, prov) values
-                (:csnum, :csname, :csadrs, :cscity, :csprov) end-exec.
-           if sqlcode not = 0 go to sql-error.
+           move 'A' to csstat.
+           move rundate-ymd8 to csldate.
+           exec sql update cust1 set name1 = :csname, adrs = :csadrs,
+                city = :cscity, prov = :csprov, status = :csstat,
+                last_load = :csldate
+                where custno = :csnum end-exec.
+           if sqlcode not = 0 go to rowerror.
+           if sqlerrd(3) = 0
+              exec sql insert into cust1
+uvM                (custno, name1, adrs, city, prov, status, last_load)
+                   values (:csnum, :csname, :csadrs, :cscity, :csprov,
+                   :csstat, :csldate)
+              end-exec
+              if sqlcode not = 0 go to rowerror
+           end-if.
+           go to mainloop.
+      *
+      * a single row's update/insert failed (e.g. a duplicate custno) -
+      * log it and keep loading, instead of aborting the whole run
+       rowerror.
+           move spaces to errline.
+           string "REJECTED - CUST1REC: " cust1rec
+                  "  ORACLE ERROR: " sqlerrmc
+               delimited by size into errline
+           end-string.
+           write errline before advancing 1 line.
+           add 1 to reject-count.
            go to mainloop.
       *
       * end of file
        cust1eof.
            display "EOF, cust1 table loaded" upon console.
+           display load-count " row(s) processed from cust1in"
+               upon console.
+           display reject-count " row(s) rejected, see CUST1ERR"
+               upon console.
+      * CUST1CNT carries actual rows loaded, not rows attempted, so
+      * SQLORA2's reconciliation isn't thrown off by rejects
+           subtract reject-count from load-count.
+           open output cust1cnt.
+           move load-count to cntline.
+           write cntline.
+           close cust1cnt.
            exec sql commit work release end-exec.
-           close cust1. stop run.
+           close cust1 cust1err. stop run.
       *
-      * sql error rtn - when any sql error occurs
+      * sql error rtn - when a connect or table-setup error occurs
        sql-error.
            display "oracle error detected: " sqlerrmc upon console.
            exec sql rollback work release end-exec.
