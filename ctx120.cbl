@@ -0,0 +1,116 @@
+       identification division.
+      * ctx120 - test/demo mainframe conversion to micro focus cobol
+      *        - certificate-of-taxes-owing extract for one folio
+      *        - env-var CTX120-FOLIO selects the folio; scans CITYTAX
+      *          sequentially and prints its name/values/current
+      *          maintenance tax in a certificate format we can hand
+      *          to a lawyer's office on a property sale
+       program-id. ctx120.
+       environment division.
+       input-output section.
+       file-control.
+           select citytax assign external CITYTAX
+                  organization record sequential access mode sequential
+                  file status citytax-stat.
+           select ctxcert assign external CTXCERT
+                  organization line sequential.
+      *eject
+       data  division.
+       file section.
+       fd  citytax record contains 128 characters.
+           copy "citytax1.cpy".
+       fd  ctxcert record contains 120 characters.
+           01 rptline            pic x(120).
+      *eject
+       working-storage section.
+       copy "unixwork1.cpy".
+       01  wrk-flds.
+           05 ctx-eof            pic x value ' '.
+           05 sel-folio          pic x(10) value spaces.
+           05 found-sw           pic x value 'N'.
+               88 found                  value 'Y'.
+           05 cert-land-ed       pic zzz,zzz,zz9.
+           05 cert-imp-ed        pic zzz,zzz,zz9.
+           05 cert-face-ed       pic zzz,zzz,zz9.
+           05 cert-tax-ed        pic zzzz,zzz.99-.
+       01  misc.
+           05 citytax-stat       pic xx value spaces.
+      *eject
+       procedure division.
+           perform unixproc1.
+       mainline.
+           accept sel-folio from environment "CTX120-FOLIO"
+               on exception move spaces to sel-folio
+           end-accept.
+           open input citytax.
+           if citytax-stat not = '00'
+              move citytax-stat to mf-filestat
+              move "CITYTAX"    to mf-filenamei
+              move "CITYTAX"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output ctxcert.
+           read citytax at end move '1' to ctx-eof.
+           perform findfolrtn until found or ctx-eof = '1'.
+           if found
+              perform printcertrtn
+           else
+              move spaces to rptline
+              string "NO CERTIFICATE - FOLIO NOT ON FILE: " sel-folio
+                  delimited by size into rptline
+              end-string
+              write rptline before advancing 1 line
+           end-if.
+           close citytax ctxcert.
+           if not found
+              stop run returning 16
+           end-if.
+           stop run.
+       findfolrtn.
+           if ctx-folio = sel-folio
+              move 'Y' to found-sw
+           else
+              read citytax at end move '1' to ctx-eof
+           end-if.
+      *eject
+      * certificate-of-taxes-owing, as handed to a lawyer's office on
+      * a property sale
+       printcertrtn.
+           move ctx-land-value to cert-land-ed.
+           move ctx-imp-value to cert-imp-ed.
+           move ctx-face-value to cert-face-ed.
+           move ctx-maint-tax to cert-tax-ed.
+           move spaces to rptline.
+           move "CERTIFICATE OF TAXES OWING" to rptline.
+           write rptline before advancing 1 line.
+           move spaces to rptline.
+           string "FOLIO: " ctx-folio
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           move spaces to rptline.
+           string "OWNER: " ctx-name
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           move spaces to rptline.
+           string "LAND VALUE: " cert-land-ed
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           move spaces to rptline.
+           string "IMPROVEMENT VALUE: " cert-imp-ed
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           move spaces to rptline.
+           string "FACE VALUE: " cert-face-ed
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           move spaces to rptline.
+           string "CURRENT TAXES OWING: " cert-tax-ed
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+       copy "unixproc1.cpy".
