@@ -4,6 +4,9 @@
       * program to replace called programs not available yet
       * - copy/rename this stoprun.cbl for a missing similar subprogram
       * - allows testing main program (if subprogram not critical)
+      * - displays the calling program name so a tester can tell which
+      *   real subprogram call this is standing in for without having
+      *   to go grep the JCL
       * no-unixwork1/unixproc1 inserts by cobol converter
       * no-eject (for short programs like this)
        environment division.
@@ -12,6 +15,7 @@
        working-storage section.
        procedure division.
        mainpara.
-           display "stoprun subprogram called"
+           display "stoprun subprogram called by: "
+               function module-caller-id upon console
            stop run returning 99.
       *
