@@ -11,7 +11,8 @@
        file-control.
 uvM   * select custmas assign custmas
 uvM        select custmas assign external CUSTMAS
-                  organization record sequential access mode sequential.
+                  organization record sequential access mode sequential
+                  file status custmas-stat.
 uvM   * select nalist assign nalist
 uvM        select nalist assign external NALIST
 uvM               organization line sequential.
@@ -30,11 +31,12 @@ uvM   *eject
        working-storage section.
 uvM    copy "unixwork1.cpy".
        01  page-hdngs.
-           05 filler            pic x(40) value
+           05 rpt-heading       pic x(40) value
               'CAR130: CUSTOMER NAME & ADDRESS LIST    '.
            05 report-date       pic x(20) value spaces.
            05 filler            pic x(5) value 'PAGE#'.
-           05 filler            pic x(55) value spaces.
+           05 hdng-page-no      pic zzz9.
+           05 filler            pic x(51) value spaces.
        01  cm1-eof              pic x value ' '.
       *
       * parameters for: call "GETPARM" using parm-lth parm-data.
@@ -42,24 +44,61 @@ uvM    copy "unixwork1.cpy".
       * - note parm-lth is numeric, not binary (avoid big/little end)
        01 parm-lth          pic 9(4) value zeros.
        01 parm-data         pic x(100) value spaces.
+       01 misc.
+          05 custmas-stat   pic xx value spaces.
+          05 rec-count      pic 9(7) value zeros.
+      * heading text and lines-per-page come off RPTCTL, a shared
+      * control file keyed by program name, so operations can
+      * retitle or resize this listing without a recompile - the
+      * values below are just the compiled-in defaults, used when
+      * RPTCTL has no row for CAR130 (or the file doesn't exist)
+       01  rpt-ctl-flds.
+           05 rpt-pgm-name      pic x(8) value "CAR130".
+           05 rpt-lines-pp      pic 9(3) value 60.
+       01  line-count           pic 9(4) value zeros.
+       01  page-count           pic 9(4) value 1.
       *
 uvM   *eject
        procedure division.
 uvM        perform unixproc1.
        mainline.
-           open input custmas. open output nalist.
+           open input custmas.
+           if custmas-stat not = '00'
+              move custmas-stat to mf-filestat
+              move "CUSTMAS"    to mf-filenamei
+              move "CUSTMAS"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output nalist.
            call "getparm" using parm-lth parm-data.
            move parm-data to report-date.
-           write listrec from page-hdngs before advancing 2 lines.
+           call "rptctl" using rpt-pgm-name rpt-heading rpt-lines-pp.
+           perform newpage-rtn.
            read custmas at end move '1' to cm1-eof.
            perform dtlrtn until cm1-eof = '1'.
+           move "CAR130" to jobsum-pgm.
+           move rec-count to jobsum-count.
+           move "COMPLETE" to jobsum-status.
+           call "jobcnt" using jobsum-pgm jobsum-count jobsum-status
+               jobid1 jobid2.
+           perform unixproc1-eoj.
            close custmas nalist.
            stop run.
        dtlrtn.
+           if line-count >= rpt-lines-pp
+              add 1 to page-count
+              perform newpage-rtn
+           end-if.
            move spaces to listrec.
            move cm-cust to list-cust.
            move cm-delete to list-delete.
            move cm-nameadrs to list-nameadrs.
            write listrec before advancing 1 line.
+           add 1 to line-count.
+           add 1 to rec-count.
            read custmas at end move '1' to cm1-eof.
+       newpage-rtn.
+           move page-count to hdng-page-no.
+           write listrec from page-hdngs before advancing page.
+           move zeros to line-count.
 uvM    copy "unixproc1.cpy".
