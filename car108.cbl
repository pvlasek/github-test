@@ -0,0 +1,170 @@
+       identification division.
+      * car108 - test/demo mainframe conversion to micro focus cobol
+      *        - salesman commission report off SALEDTL
+      *        - applies the COMMTAB commission rate table to each
+      *          sd-amount by sd-slsmn & produces a payable-commission
+      *          report, so payroll no longer recomputes this by hand
+      *          from the CAR200 listing every pay period
+      *        - a salesman not found on COMMTAB gets default-rate
+       program-id. car108.
+       environment division.
+       input-output section.
+       file-control.
+           select saledtl assign external SALEDTL
+                  organization record sequential access mode sequential
+                  file status saledtl-stat.
+           select commtab assign external COMMTAB
+                  organization line sequential
+                  file status commtab-stat.
+           select commrpt assign external COMMRPT
+                  organization line sequential.
+      *eject
+       data  division.
+       file section.
+       fd  saledtl record contains 64 characters.
+           01 salerec. copy "saledtl.cpy".
+       fd  commtab record contains 80 characters.
+           01 commrec.
+              05 ct-slsmn        pic x(4).
+              05 ct-rate         pic 9v9999.
+              05 filler          pic x(71).
+       fd  commrpt record contains 120 characters.
+           01 rptline            pic x(120).
+      *eject
+       working-storage section.
+       copy "unixwork1.cpy".
+       01  wrk-flds.
+           05 saledtl-eof        pic x value ' '.
+               88 saledtl-at-eof          value '1'.
+           05 commtab-eof        pic x value ' '.
+               88 commtab-at-eof          value '1'.
+           05 default-rate       pic 9v9999 value .0500.
+           05 rate-count         pic 9(3) value zeros.
+           05 comm-count         pic 9(3) value zeros.
+           05 srch-idx           pic 9(3) value zeros.
+           05 found-sw           pic x value 'N'.
+               88 found                   value 'Y'.
+           05 this-rate          pic 9v9999.
+           05 rpt-sales-ed       pic zzzzzzz9.99.
+           05 rpt-rate-ed        pic z9.9999.
+           05 rpt-amt-ed         pic zzzzzzz9.99.
+       01  rate-table.
+           05 rate-entry occurs 50 times.
+              10 rate-slsmn      pic x(4).
+              10 rate-pct        pic 9v9999.
+       01  comm-table.
+           05 comm-entry occurs 50 times.
+              10 comm-slsmn      pic x(4).
+              10 comm-sales      pic s9(9)v99 comp-3.
+              10 comm-rate       pic 9v9999.
+              10 comm-amount     pic s9(9)v99 comp-3.
+       01  misc.
+           05 saledtl-stat       pic xx value spaces.
+           05 commtab-stat       pic xx value spaces.
+      *eject
+       procedure division.
+           perform unixproc1.
+       mainline.
+           open input commtab.
+           if commtab-stat not = '00'
+              move commtab-stat to mf-filestat
+              move "COMMTAB"    to mf-filenamei
+              move "COMMTAB"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           read commtab at end move '1' to commtab-eof.
+           perform loadraterin until commtab-at-eof.
+           close commtab.
+           open input saledtl.
+           if saledtl-stat not = '00'
+              move saledtl-stat to mf-filestat
+              move "SALEDTL"    to mf-filenamei
+              move "SALEDTL"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output commrpt.
+           read saledtl at end move '1' to saledtl-eof.
+           perform accumrtn until saledtl-at-eof.
+           close saledtl.
+           perform printrtn.
+           close commrpt.
+           stop run.
+       loadraterin.
+           if rate-count >= 50
+              display "CAR108 - RATE-TABLE FULL, CT-SLSMN: " ct-slsmn
+                  " NOT LOADED" upon console
+           else
+              add 1 to rate-count
+              move ct-slsmn to rate-slsmn (rate-count)
+              move ct-rate to rate-pct (rate-count)
+           end-if.
+           read commtab at end move '1' to commtab-eof.
+      *eject
+      * accumulate sales & commission for each sd-slsmn encountered
+       accumrtn.
+           perform findcommrtn.
+           if found
+              add sd-amount to comm-sales (srch-idx)
+              compute comm-amount (srch-idx) rounded =
+                  comm-amount (srch-idx) +
+                  (sd-amount * comm-rate (srch-idx))
+           else
+              perform findraterin
+              if comm-count >= 50
+                 display "CAR108 - COMM-TABLE FULL, SD-SLSMN: "
+                     sd-slsmn " NOT ACCUMULATED" upon console
+              else
+                 add 1 to comm-count
+                 move sd-slsmn to comm-slsmn (comm-count)
+                 move this-rate to comm-rate (comm-count)
+                 move sd-amount to comm-sales (comm-count)
+                 compute comm-amount (comm-count) rounded =
+                     sd-amount * this-rate
+              end-if
+           end-if.
+           read saledtl at end move '1' to saledtl-eof.
+       findcommrtn.
+           move 1 to srch-idx.
+           move 'N' to found-sw.
+           perform findcomm1rtn
+               until found or srch-idx > comm-count.
+       findcomm1rtn.
+           if comm-slsmn (srch-idx) = sd-slsmn
+              move 'Y' to found-sw
+           else
+              add 1 to srch-idx
+           end-if.
+      * look up sd-slsmn's rate on the rate table, or default-rate
+       findraterin.
+           move default-rate to this-rate.
+           move 1 to srch-idx.
+           move 'N' to found-sw.
+           perform findrate1rtn
+               until found or srch-idx > rate-count.
+       findrate1rtn.
+           if rate-slsmn (srch-idx) = sd-slsmn
+              move 'Y' to found-sw
+              move rate-pct (srch-idx) to this-rate
+           else
+              add 1 to srch-idx
+           end-if.
+      *eject
+      * print the payable-commission report, one line per salesman
+       printrtn.
+           move spaces to rptline.
+           move "SALESMAN COMMISSION REPORT" to rptline.
+           write rptline before advancing 1 line.
+           move zeros to srch-idx.
+           perform printrtn1 until srch-idx >= comm-count.
+       printrtn1.
+           add 1 to srch-idx.
+           move comm-sales (srch-idx) to rpt-sales-ed.
+           move comm-rate (srch-idx) to rpt-rate-ed.
+           move comm-amount (srch-idx) to rpt-amt-ed.
+           move spaces to rptline.
+           string comm-slsmn (srch-idx) "  SALES: " rpt-sales-ed
+                  "  RATE: " rpt-rate-ed "  COMMISSION: " rpt-amt-ed
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+       copy "unixproc1.cpy".
