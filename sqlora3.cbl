@@ -0,0 +1,184 @@
+       identification division.
+      * sqlora3 - demo cobol-api for oracle
+      *         - round-trip sync check between SQLORA1's input and
+      *           SQLORA2's output
+      *         - matches cust1in against cust1out by csnum (both
+      *           assumed in ascending custno sequence, same as the
+      *           order SQLORA1 reads cust1in and cust1 is keyed) and
+      *           flags any row missing on either side or any field
+      *           that came back different, so a truncation or
+      *           charset issue introduced by the Oracle layer shows
+      *           up here instead of going unnoticed
+      * 3 ways to compile: see ctl/cobdirectives at 'SQLdemo.htm#4T1'
+       program-id. sqlora3.
+       environment division.
+       input-output section.
+       file-control.
+           select cust1in assign external cust1in
+                  organization line sequential.
+           select cust1out assign external cust1out
+                  organization line sequential.
+           select syncrpt assign external SYNCRPT
+                  organization line sequential.
+      *eject
+       data  division.
+       file section.
+       fd  cust1in record contains 80 characters.
+           01 c1inrec.
+              05 c1in-num       pic 9(6).
+              05 filler         pic x(1).
+              05 c1in-name      pic x(22).
+              05 filler         pic x(1).
+              05 c1in-adrs      pic x(22).
+              05 filler         pic x(1).
+              05 c1in-city      pic x(16).
+              05 filler         pic x(1).
+              05 c1in-prov      pic x(2).
+              05 filler         pic x(7).
+       fd  cust1out record contains 80 characters.
+           01 c1outrec.
+              05 c1out-num      pic 9(6).
+              05 filler         pic x(1).
+              05 c1out-name     pic x(22).
+              05 filler         pic x(1).
+              05 c1out-adrs     pic x(22).
+              05 filler         pic x(1).
+              05 c1out-city     pic x(16).
+              05 filler         pic x(1).
+              05 c1out-prov     pic x(2).
+              05 filler         pic x(7).
+       fd  syncrpt record contains 120 characters.
+           01 rptline           pic x(120).
+      *eject
+       working-storage section.
+       copy "unixwork1.cpy".
+       01  wrk-flds.
+           05 cust1in-eof        pic x value ' '.
+               88 cust1in-at-eof         value 'Y'.
+           05 cust1out-eof       pic x value ' '.
+               88 cust1out-at-eof        value 'Y'.
+           05 match-count        pic 9(7) value zeros.
+           05 mismatch-count     pic 9(7) value zeros.
+           05 in-only-count      pic 9(7) value zeros.
+           05 out-only-count     pic 9(7) value zeros.
+      *eject
+       procedure division.
+           perform unixproc1.
+       mainline.
+           open input cust1in cust1out.
+           open output syncrpt.
+           move spaces to rptline.
+           move "CUST1 SYNC CHECK - CUST1IN VS CUST1OUT" to rptline.
+           write rptline before advancing 1 line.
+           read cust1in at end move 'Y' to cust1in-eof.
+           read cust1out at end move 'Y' to cust1out-eof.
+           perform matchrtn
+               until cust1in-at-eof and cust1out-at-eof.
+           perform ttlrtn.
+           close cust1in cust1out syncrpt.
+           stop run.
+       matchrtn.
+           if cust1in-at-eof
+              perform outonlyrtn
+           else
+              if cust1out-at-eof
+                 perform inonlyrtn
+              else
+                 if c1in-num < c1out-num
+                    perform inonlyrtn
+                 else
+                    if c1in-num > c1out-num
+                       perform outonlyrtn
+                    else
+                       perform comparertn
+                    end-if
+                 end-if
+              end-if
+           end-if.
+      * a customer on cust1in never made it back out through Oracle
+       inonlyrtn.
+           move spaces to rptline.
+           string "MISSING FROM CUST1OUT - CUSTNO: " c1in-num
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           add 1 to in-only-count.
+           read cust1in at end move 'Y' to cust1in-eof.
+      * a customer on cust1out was never on the original cust1in
+       outonlyrtn.
+           move spaces to rptline.
+           string "NOT IN CUST1IN - CUSTNO: " c1out-num
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           add 1 to out-only-count.
+           read cust1out at end move 'Y' to cust1out-eof.
+      *eject
+      * same custno on both sides - compare every field and flag
+      * whichever ones came back different through the Oracle layer
+       comparertn.
+           if c1in-name = c1out-name and c1in-adrs = c1out-adrs
+              and c1in-city = c1out-city and c1in-prov = c1out-prov
+              add 1 to match-count
+           else
+              move spaces to rptline
+              string "FIELD MISMATCH - CUSTNO: " c1in-num
+                  delimited by size into rptline
+              end-string
+              write rptline before advancing 1 line
+              add 1 to mismatch-count
+              if c1in-name not = c1out-name
+                 perform mismatchdtlrtn
+              end-if
+              if c1in-adrs not = c1out-adrs
+                 move spaces to rptline
+                 string "  ADRS  IN: " c1in-adrs
+                        "  OUT: " c1out-adrs
+                     delimited by size into rptline
+                 end-string
+                 write rptline before advancing 1 line
+              end-if
+              if c1in-city not = c1out-city
+                 move spaces to rptline
+                 string "  CITY  IN: " c1in-city
+                        "  OUT: " c1out-city
+                     delimited by size into rptline
+                 end-string
+                 write rptline before advancing 1 line
+              end-if
+              if c1in-prov not = c1out-prov
+                 move spaces to rptline
+                 string "  PROV  IN: " c1in-prov
+                        "  OUT: " c1out-prov
+                     delimited by size into rptline
+                 end-string
+                 write rptline before advancing 1 line
+              end-if
+           end-if.
+           read cust1in at end move 'Y' to cust1in-eof.
+           read cust1out at end move 'Y' to cust1out-eof.
+      * name mismatch detail line, split out of comparertn since it's
+      * always the first field checked
+       mismatchdtlrtn.
+           move spaces to rptline.
+           string "  NAME  IN: " c1in-name
+                  "  OUT: " c1out-name
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+       ttlrtn.
+           move spaces to rptline.
+           write rptline before advancing 1 line.
+           move spaces to rptline.
+           string "MATCHED AND EQUAL: " match-count
+                  "  FIELD MISMATCHES: " mismatch-count
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+           move spaces to rptline.
+           string "MISSING FROM CUST1OUT: " in-only-count
+                  "  NOT IN CUST1IN: " out-only-count
+               delimited by size into rptline
+           end-string.
+           write rptline before advancing 1 line.
+       copy "unixproc1.cpy".
