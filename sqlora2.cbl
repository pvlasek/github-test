@@ -5,6 +5,17 @@
       *         - also see sqlora2 to read table rows write seqntl file
       *         - see alt versions sqlmyo1 mysql/odbc, sqldb21 for db2
       *         - see doc at www.uvsoftware.ca/sqldemo.htm#part_4
+      *         - connect string comes from env-var SQLORA2-USERPASS
+      *           at runtime (default demo1/demo100), so test/prod
+      *           don't need a recompile to switch databases
+      *         - reads the row count SQLORA1 wrote to CUST1CNT (rows
+      *           actively loaded that run) and reconciles it against
+      *           this run's unload count; skip-count is displayed for
+      *           information only since it's the cumulative inactive
+      *           population, not something today's load count covers
+      *         - fetches the status/last-load-date SQLORA1 stamped on
+      *           each row and skips inactive customers, so cust1out
+      *           only carries customers currently active in Oracle
       * 3 ways to compile: see ctl/cobdirectives at 'SQLdemo.htm#4T1'
       * 1. procobol - called separately, requires no sql directives
       * 2. preprocess(cobsql) microfocus calls procobol better animation
@@ -16,6 +27,8 @@
 uvM   * select cust1 assign external cust1out
            select cust1 assign external cust1out
 uvM               organization line sequential access mode sequential.
+           select cust1cnt assign external CUST1CNT
+                  organization line sequential.
 uvM   *eject
        data  division.
        file section.
@@ -31,6 +44,9 @@ uvM   *eject
               05 filler         pic x(1).
               05 c1prov         pic x(2).
               05 filler         pic x(7).
+      * row count SQLORA1 wrote for this run, to reconcile against
+       fd  cust1cnt record contains 7 characters.
+           01 cntline           pic 9(7).
       *
 uvM   *eject
        working-storage section.
@@ -52,8 +68,13 @@ uvM        exec sql include "'sqlca.cpy'.cpy" end-exec.
                05 csadrs        pic x(22).
                05 cscity        pic x(16).
                05 csprov        pic x(2).
+               05 csstat        pic x(1).
+               05 csldate       pic 9(8).
            exec sql end declare section end-exec.
       *
+       01  unload-count         pic 9(7) value zeros.
+       01  load-count           pic 9(7) value zeros.
+       01  skip-count           pic 9(7) value zeros.
       *eject
 uvM   *eject
        procedure division.
@@ -72,13 +93,18 @@ uvM        perform unixproc1.
       *    exec sql connect
       *         to :dbname user :dbuser using :dbpass end-exec.
       * following works for oracle:
-           move "demo1/demo100" to userpass.
+           accept userpass from environment "SQLORA2-USERPASS"
+               on exception move "demo1/demo100" to userpass
+           end-accept.
            exec sql connect :userpass end-exec.
            if sqlcode not = 0 go to sql-error.
       *
       * declare cursor & select cust1 fields for fetch
+      * ordered by custno - SQLORA3's match-merge sync check assumes
+      * cust1out is in ascending custno sequence, same as cust1 is keyed
            exec sql declare cust1cursor cursor for select
-uvM             custno, name1, adrs, city, prov from cust1 end-exec.
+uvM             custno, name1, adrs, city, prov, status, last_load
+                from cust1 order by custno end-exec.
            if sqlcode not = 0 go to sql-error.
            exec sql open cust1cursor end-exec.
            if sqlcode not = 0 go to sql-error.
@@ -87,22 +113,57 @@ uvM             custno, name1, adrs, city, prov from cust1 end-exec.
            open output cust1.
        mainloop.
            exec sql fetch cust1cursor into
-                :csnum, :csname, :csadrs, :cscity, :csprov end-exec.
+                :csnum, :csname, :csadrs, :cscity, :csprov,
+                :csstat, :csldate end-exec.
            if sqlcode not = 0 go to table-end.
+      * a customer no longer active in Oracle is left off cust1out
+           if csstat not = 'A'
+              add 1 to skip-count
+              go to mainloop
+           end-if.
       * move host variables to fd record fields & write record
            move csnum to c1num, move csname to c1name,
            move csadrs to c1adrs, move cscity to c1city,
            move csprov to c1prov.
            write cust1rec.
+           add 1 to unload-count.
            go to mainloop.
       *
       * end of table
        table-end.
            display "End of table, all rows written to output file"
                     upon console.
+           display unload-count " row(s) unloaded to cust1out"
+               upon console.
+           display skip-count " inactive row(s) skipped"
+               upon console.
+           perform reconcilertn.
            exec sql commit work release end-exec.
            close cust1. stop run.
       *
+      * compare this run's unload count against the load count SQLORA1
+      * wrote to CUST1CNT for the same run - SQLORA1 marks every row
+      * inactive before its upsert loop, so status "A" and today's
+      * load are the same population; skip-count is the cumulative
+      * inactive population built up over every prior run and isn't
+      * part of this run's tie-out, so it's shown for information only
+       reconcilertn.
+           open input cust1cnt.
+           read cust1cnt at end move zeros to cntline.
+           move cntline to load-count.
+           close cust1cnt.
+           if load-count = unload-count
+              display "RECONCILIATION: MATCH - LOAD COUNT "
+                  load-count " = UNLOAD COUNT " unload-count
+                  "  (SKIPPED " skip-count " INACTIVE)"
+                  upon console
+           else
+              display "RECONCILIATION: MISMATCH - LOAD COUNT "
+                  load-count " UNLOAD COUNT " unload-count
+                  "  (SKIPPED " skip-count " INACTIVE)"
+                  upon console
+           end-if.
+      *
       * sql error rtn - when any sql error occurs
        sql-error.
            display "oracle error detected: " sqlerrmc upon console.
