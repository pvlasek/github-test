@@ -0,0 +1,55 @@
+      * unixproc3.cpy - vancouver utilities from www.uvsoftware.ca
+      * - inserted at the end of "3" family programs (parm-data-pkt),
+      *   'perform unixproc3' is inserted right after 'procedure
+      *   division using parm-data-pkt'
+      * - builds parmworkdata/parmdatalth (and the 2nd parm pair) from
+      *   the os environment the same way unixproc1 does for parm1,
+      *   plus jobid & the system/run date fields
+       unixproc3.
+           if not unixproc1-has-run
+              accept jobid1 from environment "JOBID1"
+                  on exception move spaces to jobid1
+              end-accept
+              accept jobid2 from environment "JOBID2"
+                  on exception move spaces to jobid2
+              end-accept
+              accept parmworkdata from environment "PARM1"
+                  on exception move spaces to parmworkdata
+              end-accept
+              perform varying parmdatalth from 100 by -1
+                  until parmdatalth = 0
+                     or parmworkdata (parmdatalth:1) not = space
+              end-perform
+              accept parmworkdata2 from environment "PARM2"
+                  on exception move spaces to parmworkdata2
+              end-accept
+              perform varying parmdatalth2 from 100 by -1
+                  until parmdatalth2 = 0
+                     or parmworkdata2 (parmdatalth2:1) not = space
+              end-perform
+              accept sysdate-ymd8 from date yyyymmdd
+              move sysdate-ymd8-yy  to sysdate-ymd6-yy
+              move sysdate-ymd8-mm  to sysdate-ymd6-mm
+              move sysdate-ymd8-dd  to sysdate-ymd6-dd
+              move sysdate-ymd8 to rundate-ymd8
+              move "Y" to unixproc1-ran
+              move "START" to runhist-event
+              call "runhist" using runhist-event jobid1 jobid2
+                  rundate-ymd8
+           end-if.
+      *
+      * mf-display-filestat-eoj - common bad-file-status abend routine
+      * - see unixproc1.cpy for the full commentary, duplicated here
+      *   because the "3" family copies unixproc3.cpy, not unixproc1
+       mf-display-filestat-eoj.
+           display "FILE ERROR ON " mf-filenamei
+                   " STATUS = " mf-filestat upon console.
+           display "PROGRAM ABENDING - " mf-filenamex upon console.
+           stop run returning 16.
+      *
+      * unixproc1-eoj - see unixproc1.cpy for the full commentary,
+      * duplicated here because the "3" family copies unixproc3.cpy
+       unixproc1-eoj.
+           move "STOP" to runhist-event.
+           call "runhist" using runhist-event jobid1 jobid2
+               rundate-ymd8.
