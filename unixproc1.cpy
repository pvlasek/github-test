@@ -0,0 +1,116 @@
+      * unixproc1.cpy - vancouver utilities from www.uvsoftware.ca
+      * - inserted at the end of every converted program (after the
+      *   last user paragraph) by the cobol converter (cnvmf4/5)
+      * - 'perform unixproc1' is inserted right after 'procedure
+      *   division', so every converted mainline picks up jobid/parm
+      *   env-vars and the system/run date fields before it does
+      *   anything else
+       unixproc1.
+           if not unixproc1-has-run
+              accept jobid1 from environment "JOBID1"
+                  on exception move spaces to jobid1
+              end-accept
+              accept jobid2 from environment "JOBID2"
+                  on exception move spaces to jobid2
+              end-accept
+              accept parm1-data from environment "PARM1"
+                  on exception move spaces to parm1-data
+              end-accept
+              perform varying parm1-lth from 100 by -1
+                  until parm1-lth = 0
+                     or parm1-data (parm1-lth:1) not = space
+              end-perform
+              accept parm2-data from environment "PARM2"
+                  on exception move spaces to parm2-data
+              end-accept
+              perform varying parm2-lth from 100 by -1
+                  until parm2-lth = 0
+                     or parm2-data (parm2-lth:1) not = space
+              end-perform
+              accept sysdate-ymd8 from date yyyymmdd
+              move sysdate-ymd8-mm  to sysdate-mdy8-mm
+              move sysdate-ymd8-dd  to sysdate-mdy8-dd
+              move sysdate-ymd8-cc  to sysdate-mdy8-cc
+              move sysdate-ymd8-yy  to sysdate-mdy8-yy
+              move sysdate-ymd8-yy  to sysdate-ymd6-yy
+              move sysdate-ymd8-mm  to sysdate-ymd6-mm
+              move sysdate-ymd8-dd  to sysdate-ymd6-dd
+              move sysdate-ymd8-mm  to sysdate-mdy6-mm
+              move sysdate-ymd8-dd  to sysdate-mdy6-dd
+              move sysdate-ymd8-yy  to sysdate-mdy6-yy
+              string sysdate-ymd8-cc sysdate-ymd8-yy "/" sysdate-ymd8-mm
+                     "/" sysdate-ymd8-dd delimited by size
+                     into sysdate-ymd8e
+              end-string
+              string sysdate-ymd6-yy "/" sysdate-ymd6-mm "/"
+                     sysdate-ymd6-dd delimited by size
+                     into sysdate-ymd6e
+              end-string
+              string sysdate-mdy8-mm "/" sysdate-mdy8-dd "/"
+                     sysdate-mdy8-cc sysdate-mdy8-yy delimited by size
+                     into sysdate-mdy8e
+              end-string
+              string sysdate-mdy6-mm "/" sysdate-mdy6-dd "/"
+                     sysdate-mdy6-yy delimited by size
+                     into sysdate-mdy6e
+              end-string
+              accept rundate-ymd8 from environment "RUNDATE"
+                  on exception move sysdate-ymd8 to rundate-ymd8
+              end-accept
+              if rundate-ymd8 = zeros or rundate-ymd8 = spaces
+                 move sysdate-ymd8 to rundate-ymd8
+              end-if
+              move rundate-ymd8-mm  to rundate-mdy8-mm
+              move rundate-ymd8-dd  to rundate-mdy8-dd
+              move rundate-ymd8-cc  to rundate-mdy8-cc
+              move rundate-ymd8-yy  to rundate-mdy8-yy
+              move rundate-ymd8-yy  to rundate-ymd6-yy
+              move rundate-ymd8-mm  to rundate-ymd6-mm
+              move rundate-ymd8-dd  to rundate-ymd6-dd
+              move rundate-ymd8-mm  to rundate-mdy6-mm
+              move rundate-ymd8-dd  to rundate-mdy6-dd
+              move rundate-ymd8-yy  to rundate-mdy6-yy
+              string rundate-ymd8-cc rundate-ymd8-yy "/" rundate-ymd8-mm
+                     "/" rundate-ymd8-dd delimited by size
+                     into rundate-ymd8e
+              end-string
+              string rundate-ymd6-yy "/" rundate-ymd6-mm "/"
+                     rundate-ymd6-dd delimited by size
+                     into rundate-ymd6e
+              end-string
+              string rundate-mdy8-mm "/" rundate-mdy8-dd "/"
+                     rundate-mdy8-cc rundate-mdy8-yy delimited by size
+                     into rundate-mdy8e
+              end-string
+              string rundate-mdy6-mm "/" rundate-mdy6-dd "/"
+                     rundate-mdy6-yy delimited by size
+                     into rundate-mdy6e
+              end-string
+              accept ckpt-interval from environment "CKPT-INTERVAL"
+                  on exception move 1000 to ckpt-interval
+              end-accept
+              accept ckpt-restart-sw from environment "CKPT-RESTART"
+                  on exception move 'N' to ckpt-restart-sw
+              end-accept
+              move "Y" to unixproc1-ran
+              move "START" to runhist-event
+              call "runhist" using runhist-event jobid1 jobid2
+                  rundate-ymd8
+           end-if.
+      *
+      * mf-display-filestat-eoj - common bad-file-status abend routine
+      * - display the failing file name & micro focus file status code
+      * - then stop the run with a non-zero return code, the way
+      *   micro focus programs abend on an unusable file
+       mf-display-filestat-eoj.
+           display "FILE ERROR ON " mf-filenamei
+                   " STATUS = " mf-filestat upon console.
+           display "PROGRAM ABENDING - " mf-filenamex upon console.
+           stop run returning 16.
+      *
+      * unixproc1-eoj - a program performs this right before its own
+      * stop run, to log the matching STOP event onto RUNHIST
+       unixproc1-eoj.
+           move "STOP" to runhist-event.
+           call "runhist" using runhist-event jobid1 jobid2
+               rundate-ymd8.
