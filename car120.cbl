@@ -7,14 +7,19 @@
       * - displays "PARM" upon env-var, accepts parm-data1 from env-var
       * - unixproc1 stores parm1-lth & parm1-data in working-storage
       * - converter inserts 'MOVE's to linkage section
-      *note - may need to modify, since only 1st parm-data field moved
+      * - 2nd parm field now carries a run-mode flag: 'D' lists only
+      *   deleted customers (an audit run), anything else lists all
+      * - report-date parm is validated as a yyyymmdd calendar date
+      *   before it goes into the page heading; a bad parm stops the
+      *   run with a message rather than listing under a bad heading
        program-id. car120.
 uvM   * converted by cnvAIXcbl3 uvcopy 20140813 on 2014/08/30_13:52:16
        environment division.
        input-output section.
        file-control.
 uvM        select custmas assign external CUSTMAS
-                  organization sequential access mode sequential.
+                  organization sequential access mode sequential
+                  file status custmas-stat.
 uvM        select nalist assign external NALIST
 uvM               organization line sequential.
 uvM   *EJect
@@ -31,41 +36,148 @@ uvM   *EJect
        working-storage section.
 uvM    copy "unixwork3.cpy".
        01  page-hdngs.
-           05 filler            pic x(40) value
+           05 rpt-heading       pic x(40) value
               'CAR120: CUSTOMER NAME & ADDRESS LIST    '.
            05 report-date       pic x(20) value spaces.
-           05 filler            pic x(60) value spaces.
+           05 report-date-r redefines report-date.
+              10 report-date-yyyymmdd.
+                 15 report-date-yyyy   pic 9(4).
+                 15 report-date-mm     pic 9(2).
+                 15 report-date-dd     pic 9(2).
+              10 filler               pic x(12).
+           05 filler            pic x(48) value spaces.
+           05 filler            pic x(6) value 'PAGE '.
+           05 hdng-page-no      pic zzz9.
+           05 filler            pic x(6) value spaces.
        01  cm1-eof              pic x value ' '.
+       01  date-valid-sw        pic x value 'Y'.
+           88 date-is-valid             value 'Y'.
+       01  date-check-wk.
+           05 dcw-div           pic 9(4).
+           05 dcw-rem           pic 9(1).
+       01  misc.
+           05 custmas-stat      pic xx value spaces.
+           05 rec-count         pic 9(7) value zeros.
+       01  run-mode-sw          pic x value spaces.
+           88 deleted-only-list         value 'D'.
+      * heading text and lines-per-page come off RPTCTL, a shared
+      * control file keyed by program name, so operations can
+      * retitle or resize this listing without a recompile - the
+      * values below are just the compiled-in defaults, used when
+      * RPTCTL has no row for CAR120 (or the file doesn't exist)
+       01  rpt-ctl-flds.
+           05 rpt-pgm-name      pic x(8) value "CAR120".
+           05 rpt-lines-pp      pic 9(3) value 60.
+       01  line-count           pic 9(4) value zeros.
+       01  page-count           pic 9(4) value 1.
       *
        linkage section.
 uvM    01 parmdata            pic  x(200).
        01  parm-data-pkt.
            05 parm-lth          pic 9(4) comp.
            05 parm-data         pic x(100).
+           05 parm-lth2         pic 9(4) comp.
+           05 parm-data2        pic x(100).
       *
        procedure division using parm-data-pkt.
 uvM        perform unixproc3.
 uvP               move parmdatalth to parm-lth.
 uvP               move parmworkdata to parm-data.
+uvP               move parmdatalth2 to parm-lth2.
+uvP               move parmworkdata2 to parm-data2.
       *note - cobol converter inserts 'PERFORM UNIXPROC1' here
       *     - also inserts move parm-data/lth from w/s to l/s
       *     - see parm-data/lth explanations lines 2-10 above
 uvM   *eject
        mainline.
-           open input custmas. open output nalist.
+           open input custmas.
+           if custmas-stat not = '00'
+              move custmas-stat to mf-filestat
+              move "CUSTMAS"    to mf-filenamei
+              move "CUSTMAS"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output nalist.
            move parm-data to report-date.
+           move parm-data2 (1:1) to run-mode-sw.
            if report-date equal spaces
               accept report-date from console.
-           write listrec from page-hdngs before advancing 2 lines.
+           perform validate-report-date-rtn.
+           if not date-is-valid
+              display "CAR120 - INVALID REPORT-DATE PARM: " report-date
+                  upon console
+              move "CAR120" to jobsum-pgm
+              move rec-count to jobsum-count
+              move "REJECTED" to jobsum-status
+              call "jobcnt" using jobsum-pgm jobsum-count jobsum-status
+                  jobid1 jobid2
+              perform unixproc1-eoj
+              close custmas nalist
+              stop run returning 16
+           end-if.
+           call "rptctl" using rpt-pgm-name rpt-heading rpt-lines-pp.
+           perform newpage-rtn.
            read custmas at end move '1' to cm1-eof.
            perform dtlrtn until cm1-eof = '1'.
+           move "CAR120" to jobsum-pgm.
+           move rec-count to jobsum-count.
+           move "COMPLETE" to jobsum-status.
+           call "jobcnt" using jobsum-pgm jobsum-count jobsum-status
+               jobid1 jobid2.
+           perform unixproc1-eoj.
            close custmas nalist.
            stop run.
+       validate-report-date-rtn.
+           move 'Y' to date-valid-sw.
+           if report-date-yyyymmdd not numeric
+              move 'N' to date-valid-sw
+           else
+              if report-date-mm < 1 or report-date-mm > 12
+                 move 'N' to date-valid-sw
+              end-if
+              if report-date-dd < 1 or report-date-dd > 31
+                 move 'N' to date-valid-sw
+              end-if
+              if date-is-valid
+                 evaluate report-date-mm
+                    when 4 when 6 when 9 when 11
+                       if report-date-dd > 30
+                          move 'N' to date-valid-sw
+                       end-if
+                    when 2
+                       divide report-date-yyyy by 4
+                          giving dcw-div remainder dcw-rem
+                       if dcw-rem = 0
+                          if report-date-dd > 29
+                             move 'N' to date-valid-sw
+                          end-if
+                       else
+                          if report-date-dd > 28
+                             move 'N' to date-valid-sw
+                          end-if
+                       end-if
+                 end-evaluate
+              end-if
+           end-if.
        dtlrtn.
-           move spaces to listrec.
-           move cm-cust to list-cust.
-           move cm-delete to list-delete.
-           move cm-nameadrs to list-nameadrs.
-           write listrec before advancing 1 line.
+           if deleted-only-list and cm-delete = spaces
+              continue
+           else
+              if line-count >= rpt-lines-pp
+                 add 1 to page-count
+                 perform newpage-rtn
+              end-if
+              move spaces to listrec
+              move cm-cust to list-cust
+              move cm-delete to list-delete
+              move cm-nameadrs to list-nameadrs
+              write listrec before advancing 1 line
+              add 1 to line-count
+           end-if.
+           add 1 to rec-count.
            read custmas at end move '1' to cm1-eof.
+       newpage-rtn.
+           move page-count to hdng-page-no.
+           write listrec from page-hdngs before advancing page.
+           move zeros to line-count.
 uvM    copy "unixproc3.cpy".
