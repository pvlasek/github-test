@@ -2,6 +2,10 @@
       * car200 - test mainframe conversion to micro focus cobol
       *        - vancouver utilities from www.uvsoftware.ca
       *        - list sales details with customer name from custmas
+      *        - sd-cust not found on custmas is flagged to SALEERR
+      *        - subtotals by sd-slsmn print on each control break
+      *        - sd-date range selection via CAR200-DATE-FROM/-TO
+      *        - SALECSV carries the same detail/total lines as csv
        program-id. car200.
        environment division.
        input-output section.
@@ -15,9 +19,18 @@ uvM        select custmas assign external CUSTMAS
                   organization indexed access mode random
 uvM               record key cm-cust
 uvM               alternate record key cm-name with duplicates.
+      * sd-slsmn subtotal control break requires SALEDTL in salesman
+      * sequence, so a work copy is sorted by sr-slsmn ahead of the
+      * listing instead of assuming SALEDTL (kept in sd-inv/sd-date
+      * order) already happens to be in that sequence
+           select sortwk assign "sortwk200".
 uvM   * select salelst assign salelst
 uvM        select salelst assign external SALELST
 uvM               organization line sequential.
+           select saleerr assign external SALEERR
+                  organization line sequential.
+           select salecsv assign external SALECSV
+                  organization line sequential.
 uvM   *eject
        data  division.
        file section.
@@ -25,41 +38,160 @@ uvM   *eject
            01 salerec. copy "saledtl.cpy".
        fd  custmas record contains 256 characters.
            01 custrec. copy "custmas.cpy".
+       sd  sortwk.
+           01 sortrec.
+              05 sr-cust         pic 9(6).
+              05 sr-inv          pic 9(6).
+              05 sr-date         pic 9(6).
+              05 sr-slsmn        pic x(4).
+              05 sr-prod         pic x(6).
+              05 sr-qty          pic s9(5)     comp-3.
+              05 sr-price        pic s9(5)v99  comp-3.
+              05 sr-amount       pic s9(7)v99  comp-3.
        fd  salelst record contains 120 characters.
            01 detail-line. copy "sdline.cpy".
            01 total-line. copy "stline.cpy".
+           01 subtotal-line. copy "ssline.cpy".
+       fd  saleerr record contains 80 characters.
+           01 errline            pic x(80).
+       fd  salecsv record contains 120 characters.
+           01 csvline            pic x(120).
 uvM   *eject
        working-storage section.
 uvM    copy "unixwork1.cpy".
        01  wrk-flds.
            10 cm1-eof           pic x value ' '.
+           10 cm-found-sw       pic x value 'Y'.
+               88 cm-found              value 'Y'.
+           10 orphan-count      pic 9(5) value zeros.
            10 total-qty         pic s9(7) value 0.
            10 total-amount      pic s9(7)v99 value 0.
+           10 first-slsmn-sw    pic x value 'Y'.
+               88 first-slsmn           value 'Y'.
+           10 prev-slsmn        pic x(4) value spaces.
+           10 sls-qty           pic s9(7) value 0.
+           10 sls-amount        pic s9(7)v99 value 0.
+           10 date-from         pic 9(6) value zeros.
+           10 date-to           pic 9(6) value 999999.
+           10 records-read      pic 9(7) value zeros.
+           10 hash-total        pic 9(12) value zeros.
+           10 sort-eof          pic x value ' '.
 uvM   *eject
        procedure division.
 uvM        perform unixproc1.
        mainline.
-           open input saledtl custmas. open output salelst.
+           accept date-from from environment "CAR200-DATE-FROM"
+               on exception move zeros to date-from
+           end-accept.
+           accept date-to from environment "CAR200-DATE-TO"
+               on exception move 999999 to date-to
+           end-accept.
+           sort sortwk on ascending key sr-slsmn sr-date sr-inv
+               input procedure loadsort-rtn
+               output procedure listsort-rtn.
+           stop run.
+      * every SALEDTL record physically read counts toward
+      * records-read/hash-total; only records in the selected date
+      * range are released to the sort, so the listing/subtotals only
+      * cover the selected range while the reconciliation trailer still
+      * reflects the whole file
+       loadsort-rtn.
+           open input saledtl.
            read saledtl at end move '1' to cm1-eof.
-           perform dtlrtn until cm1-eof = '1'.
+           perform loadrtn until cm1-eof = '1'.
+           close saledtl.
+       loadrtn.
+           add 1 to records-read. add sd-cust to hash-total.
+           if sd-date >= date-from and sd-date <= date-to
+              move sd-cust to sr-cust
+              move sd-inv to sr-inv
+              move sd-date to sr-date
+              move sd-slsmn to sr-slsmn
+              move sd-prod to sr-prod
+              move sd-qty to sr-qty
+              move sd-price to sr-price
+              move sd-amount to sr-amount
+              release sortrec
+           end-if.
+           read saledtl at end move '1' to cm1-eof.
+       listsort-rtn.
+           open input custmas.
+           open output salelst saleerr salecsv.
+           return sortwk at end move '1' to sort-eof.
+           perform seldtlrtn until sort-eof = '1'.
            perform ttlrtn.
-           close saledtl custmas salelst. stop run.
-       dtlrtn.
+           close custmas salelst saleerr salecsv.
+       seldtlrtn.
            move spaces to custrec.
-           move sd-cust to cm-cust.  read custmas.
+           move sr-cust to cm-cust.
+           read custmas
+               invalid key move 'N' to cm-found-sw
+               not invalid key move 'Y' to cm-found-sw
+           end-read.
+           if not cm-found
+              move spaces to errline
+              string "NO CUSTMAS MATCH - SD-INV: " sr-inv
+                     " SD-CUST: " sr-cust delimited by size into errline
+              end-string
+              write errline before advancing 1 line
+              add 1 to orphan-count
+           end-if.
+           if not first-slsmn and sr-slsmn not = prev-slsmn
+              perform slssubttl-rtn
+           end-if.
+           move 'N' to first-slsmn-sw.
+           move sr-slsmn to prev-slsmn.
            move spaces to detail-line.
-           move sd-cust   to dl-cust.  move cm-name  to dl-cusname.
-           move sd-slsmn  to dl-slsmn. move sd-date  to dl-date.
-           move sd-inv    to dl-inv.   move sd-prod  to dl-prod.
-           move sd-qty    to dl-qty.   move sd-price to dl-price.
-           move sd-amount to dl-amount.
+           move sr-cust   to dl-cust.  move cm-name  to dl-cusname.
+           move sr-slsmn  to dl-slsmn. move sr-date  to dl-date.
+           move sr-inv    to dl-inv.   move sr-prod  to dl-prod.
+           move sr-qty    to dl-qty.   move sr-price to dl-price.
+           move sr-amount to dl-amount.
            write detail-line before advancing 1 line.
-           add sd-qty to total-qty. add sd-amount to total-amount.
-           read saledtl at end move '1' to cm1-eof.
+           move spaces to csvline.
+           string dl-cust "," dl-cusname "," dl-slsmn "," dl-date ","
+                  dl-inv "," dl-prod "," dl-qty "," dl-price ","
+                  dl-amount delimited by size into csvline
+           end-string.
+           write csvline before advancing 1 line.
+           add sr-qty to total-qty. add sr-amount to total-amount.
+           add sr-qty to sls-qty. add sr-amount to sls-amount.
+           return sortwk at end move '1' to sort-eof.
+       slssubttl-rtn.
+           move spaces to subtotal-line.
+           move prev-slsmn to ss-slsmn.
+           move sls-qty to ss-qty.
+           move sls-amount to ss-amount.
+           write subtotal-line before advancing 1 line.
+           move spaces to csvline.
+           string "SLSMN," prev-slsmn "," ss-qty "," ss-amount
+               delimited by size into csvline
+           end-string.
+           write csvline before advancing 1 line.
+           move 0 to sls-qty. move 0 to sls-amount.
        ttlrtn.
+           if not first-slsmn
+              perform slssubttl-rtn
+           end-if.
            move spaces to total-line.
            move total-qty to st-qty.
            move total-amount to st-amount.
            write total-line before advancing 1 line.
+           move spaces to csvline.
+           string "TOTALS,," st-qty "," st-amount
+               delimited by size into csvline
+           end-string.
+           write csvline before advancing 1 line.
+           move spaces to errline.
+           string "TOTAL ORPHAN SALE DETAILS (NO CUSTMAS MATCH): "
+                  orphan-count delimited by size into errline
+           end-string.
+           write errline before advancing 2 lines.
+           move spaces to errline.
+           string "RECORDS-READ: " records-read
+                  "  HASH-TOTAL (SD-CUST): " hash-total
+               delimited by size into errline
+           end-string.
+           write errline before advancing 1 line.
       * end of cobol program car300
 uvM    copy "unixproc1.cpy".
