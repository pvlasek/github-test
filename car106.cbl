@@ -0,0 +1,90 @@
+       identification division.
+      * car106 - test/demo mainframe conversion to micro focus cobol
+      *        - duplicate customer name detection across CUSTMAS
+      *        - sorts a work copy of cm-nameadrs/cm-cust & reports any
+      *          cm-nameadrs value appearing under more than one
+      *          cm-cust, for the data-quality review
+       program-id. car106.
+       environment division.
+       input-output section.
+       file-control.
+           select custmas assign external CUSTMAS
+                  organization record sequential access mode sequential
+                  file status custmas-stat.
+           select sortwk assign "sortwk106".
+           select duprpt assign external DUPRPT
+                  organization line sequential.
+      *eject
+       data  division.
+       file section.
+       fd  custmas record contains 256 characters.
+           01 cm1. copy "custmas.cpy".
+       sd  sortwk.
+           01 sortrec.
+              05 sw-nameadrs     pic x(80).
+              05 sw-cust         pic 9(6).
+       fd  duprpt record contains 120 characters.
+           01 duprec             pic x(120).
+      *eject
+       working-storage section.
+       copy "unixwork1.cpy".
+       01  wrk-flds.
+           05 cm1-eof            pic x value ' '.
+           05 sort-eof           pic x value ' '.
+               88 sort-at-eof             value 'Y'.
+           05 first-rec-sw       pic x value 'Y'.
+               88 first-rec               value 'Y'.
+           05 prev-nameadrs      pic x(80) value spaces.
+           05 prev-cust          pic 9(6) value zeros.
+           05 dup-count          pic 9(5) value zeros.
+       01  misc.
+           05 custmas-stat       pic xx value spaces.
+      *eject
+       procedure division.
+           perform unixproc1.
+       mainline.
+           sort sortwk on ascending key sw-nameadrs
+               input procedure loadsort-rtn
+               output procedure listsort-rtn.
+           stop run.
+       loadsort-rtn.
+           open input custmas.
+           if custmas-stat not = '00'
+              move custmas-stat to mf-filestat
+              move "CUSTMAS"    to mf-filenamei
+              move "CUSTMAS"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           read custmas at end move '1' to cm1-eof.
+           perform loadrtn until cm1-eof = '1'.
+           close custmas.
+       loadrtn.
+           move cm-nameadrs to sw-nameadrs.
+           move cm-cust to sw-cust.
+           release sortrec.
+           read custmas at end move '1' to cm1-eof.
+       listsort-rtn.
+           open output duprpt.
+           return sortwk at end move 'Y' to sort-eof.
+           perform checkduprtn until sort-at-eof.
+           move spaces to duprec.
+           string "TOTAL POSSIBLE DUPLICATE NAMES FOUND: " dup-count
+               delimited by size into duprec
+           end-string.
+           write duprec before advancing 2 lines.
+           close duprpt.
+       checkduprtn.
+           if not first-rec and sw-nameadrs = prev-nameadrs
+              move spaces to duprec
+              string "POSSIBLE DUPLICATE NAME: " sw-nameadrs
+                     " CUSTS: " prev-cust " AND " sw-cust
+                  delimited by size into duprec
+              end-string
+              write duprec before advancing 1 line
+              add 1 to dup-count
+           end-if.
+           move 'N' to first-rec-sw.
+           move sw-nameadrs to prev-nameadrs.
+           move sw-cust to prev-cust.
+           return sortwk at end move 'Y' to sort-eof.
+       copy "unixproc1.cpy".
