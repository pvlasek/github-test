@@ -1,13 +1,16 @@
        identification division.
       * car100 - test/demo mainframe conversion to micro focus cobol
       *        - vancouver utilities from www.uvsoftware.ca
+      *        - env-vars CAR101-CUST-FROM/CAR101-CUST-TO narrow the
+      *          extract to a customer-number range (default is all)
        program-id. car101.
        environment division.
        input-output section.
        file-control.
 uvM   * select custmas1 assign custmas1
 uvM        select custmas1 assign external CUSTMAS1
-                  organization record sequential access mode sequential.
+                  organization record sequential access mode sequential
+                  file status custmas1-stat.
 uvM   * select nalist assign nalist
 uvM        select nalist assign external NALIST
 uvM               organization line sequential.
@@ -16,6 +19,9 @@ uvM   *eject
        file section.
        fd  custmas1 record contains 256 characters.
            01 cm1rec            pic x(100).
+           01 cm1rec-cust redefines cm1rec.
+              05 cm1rec-custno  pic 9(6).
+              05 filler         pic x(94).
        fd  nalist record contains 90 characters.
            01 listrec           pic x(100).
 uvM   *eject
@@ -23,19 +29,73 @@ uvM   *eject
 uvM    copy "unixwork1.cpy".
        01  wrk-flds.
            05 cm1-eof           pic x value ' '.
+           05 cust-from         pic 9(6) value zeros.
+           05 cust-to           pic 9(6) value 999999.
+       01  misc.
+           05 custmas1-stat     pic xx value spaces.
+           05 rec-count         pic 9(7) value zeros.
+      * CAR101-CUST-FROM/CAR101-CUST-TO come in off the environment as
+      * text, so they're validated through NUMEDIT before being
+      * trusted as numeric - see NUMTEST for why an unvalidated
+      * alphanumeric-to-numeric move is worth guarding against
+       01  edit-flds.
+           05 cust-from-txt     pic x(6) value '000000'.
+           05 cust-to-txt       pic x(6) value '999999'.
+           05 edit-lth          pic 9(4) comp value 6.
+           05 edit-valid-sw     pic x value 'Y'.
+               88 edit-valid            value 'Y'.
       *
 uvM   *eject
        procedure division.
 uvM        perform unixproc1.
        mainline.
-           open input custmas1. open output nalist.
+           accept cust-from-txt from environment "CAR101-CUST-FROM"
+               on exception move '000000' to cust-from-txt
+           end-accept.
+           call "numedit" using cust-from-txt edit-lth edit-valid-sw.
+           if edit-valid
+              move cust-from-txt to cust-from
+           else
+              display "CAR101 - INVALID CAR101-CUST-FROM VALUE: "
+                  cust-from-txt upon console
+              move zeros to cust-from
+           end-if.
+           accept cust-to-txt from environment "CAR101-CUST-TO"
+               on exception move '999999' to cust-to-txt
+           end-accept.
+           call "numedit" using cust-to-txt edit-lth edit-valid-sw.
+           if edit-valid
+              move cust-to-txt to cust-to
+           else
+              display "CAR101 - INVALID CAR101-CUST-TO VALUE: "
+                  cust-to-txt upon console
+              move 999999 to cust-to
+           end-if.
+           if cust-to = zeros move 999999 to cust-to end-if.
+           open input custmas1.
+           if custmas1-stat not = '00'
+              move custmas1-stat to mf-filestat
+              move "CUSTMAS1"    to mf-filenamei
+              move "CUSTMAS1"    to mf-filenamex
+              perform mf-display-filestat-eoj
+           end-if.
+           open output nalist.
            read custmas1 at end move '1' to cm1-eof.
            perform dtlrtn until cm1-eof = '1'.
+           move "CAR101" to jobsum-pgm.
+           move rec-count to jobsum-count.
+           move "COMPLETE" to jobsum-status.
+           call "jobcnt" using jobsum-pgm jobsum-count jobsum-status
+               jobid1 jobid2.
+           perform unixproc1-eoj.
            close custmas1 nalist.
            stop run.
        dtlrtn.
-           move spaces to listrec.
-           move cm1rec to listrec.
-           write listrec before advancing 1 line.
+           if cm1rec-custno >= cust-from and cm1rec-custno <= cust-to
+              move spaces to listrec
+              move cm1rec to listrec
+              write listrec before advancing 1 line
+           end-if.
+           add 1 to rec-count.
            read custmas1 at end move '1' to cm1-eof.
 uvM    copy "unixproc1.cpy".
